@@ -0,0 +1,7 @@
+      *---------------------------------------------------------------*
+       01  WS-OUTPUT-CONTROL.
+      *---------------------------------------------------------------*
+           05  WS-OUTPUT-SELECTION     PIC X(01) VALUE 'B'.
+               88  OUTPUT-PRINT-ONLY            VALUE 'P'.
+               88  OUTPUT-CSV-ONLY              VALUE 'C'.
+               88  OUTPUT-PRINT-AND-CSV         VALUE 'B'.

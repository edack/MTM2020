@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+       01  PARM-CARD-RECORD.
+      *----------------------------------------------------------------*
+           05  PARM-STATE-CODE          PIC X(03).
+           05  PARM-FROM-DATE           PIC X(08).
+           05  PARM-TO-DATE             PIC X(08).
+           05  PARM-THRESHOLD-AMT       PIC 9(09)V99.
+           05  PARM-OUTPUT-SELECTION    PIC X(01).
+           05  PARM-RESTART-SW          PIC X(01).
+           05  FILLER                   PIC X(48).

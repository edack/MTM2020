@@ -0,0 +1,22 @@
+      *---------------------------------------------------------------*
+       01  STD-HEADING-LINE-1.
+      *---------------------------------------------------------------*
+           05  SHD-SHOP-NAME           PIC X(27)
+                                   VALUE 'MORONS LOSERS AND BIMBOS LP'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SHD-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SHD-RUN-DATE.
+               10  SHD-RUN-MONTH       PIC X(02).
+               10  FILLER              PIC X(01) VALUE '/'.
+               10  SHD-RUN-DAY         PIC X(02).
+               10  FILLER              PIC X(01) VALUE '/'.
+               10  SHD-RUN-YEAR        PIC X(04).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SHD-RUN-TIME.
+               10  SHD-RUN-HOUR        PIC X(02).
+               10  FILLER              PIC X(01) VALUE ':'.
+               10  SHD-RUN-MINUTE      PIC X(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(05) VALUE 'PAGE:'.
+           05  SHD-PAGE-NUM            PIC ZZZZ9.

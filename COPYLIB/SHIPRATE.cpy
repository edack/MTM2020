@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+       01  SHIP-RATE-RECORD.
+      *----------------------------------------------------------------*
+           05  SR-SHIP-TO-FLAG          PIC X(03).
+           05  SR-SHIPPING-RATE         PIC 9V99.
+           05  FILLER                   PIC X(74).

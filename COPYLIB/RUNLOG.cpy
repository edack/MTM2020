@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------*
+       01  RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           05  RL-PROGRAM-ID           PIC X(08).
+           05  RL-RUN-DATE             PIC 9(08).
+           05  RL-START-TIME           PIC 9(08).
+           05  RL-END-TIME             PIC 9(08).
+           05  RL-RECORD-COUNT         PIC 9(07).
+           05  RL-COMPLETION-STATUS    PIC X(10).
+           05  FILLER                  PIC X(31).

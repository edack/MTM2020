@@ -0,0 +1,4 @@
+      *----------------------------------------------------------------*
+       9600-READ-PARM-CARD.
+      *----------------------------------------------------------------*
+           ACCEPT PARM-CARD-RECORD.

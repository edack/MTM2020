@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------*
+       01  ALERT-RECORD.
+      *---------------------------------------------------------------*
+           05  AL-PROGRAM-ID           PIC X(08).
+           05  AL-ALERT-DATE.
+               10  AL-ALERT-MONTH      PIC 9(02).
+               10  AL-ALERT-DAY        PIC 9(02).
+               10  AL-ALERT-YEAR       PIC 9(04).
+           05  AL-ALERT-TIME           PIC 9(08).
+           05  AL-SUBJECT              PIC X(40).
+           05  AL-BODY                 PIC X(80).

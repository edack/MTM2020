@@ -0,0 +1,9 @@
+      *---------------------------------------------------------------*
+       01  ACCT-RECORD.
+      *---------------------------------------------------------------*
+           05  ACCT-NO                 PIC X(08).
+           05  LAST-NAME                PIC X(20).
+           05  FIRST-NAME                PIC X(14).
+           05  USA-STATE                PIC X(15).
+           05  ACCT-LIMIT               PIC S9(7)V99 COMP-3.
+           05  ACCT-BALANCE             PIC S9(7)V99 COMP-3.

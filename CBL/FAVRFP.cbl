@@ -6,6 +6,10 @@
            SELECT MUSICIAN-RFP     ASSIGN TO FAVRFP.
            SELECT REQ-FOR-PROPOSAL ASSIGN TO RFPFILE.
            SELECT RFP-RPT          ASSIGN TO PRTLINE.
+           SELECT PRICE-FILE       ASSIGN TO PRICEFL.
+           SELECT SHIP-RATE-FILE   ASSIGN TO SHIPRATE.
+           SELECT RUN-LOG-FILE     ASSIGN TO RUNLOG.
+           SELECT CSV-FILE         ASSIGN TO CSVFILE.
        DATA DIVISION.
        FILE SECTION.
       *----------------------------------------------------------*
@@ -72,6 +76,34 @@
        01  PRINT-RECORD.
       *    05  CARRAGE-CONTROL             PIC X(01).
            05  PRINT-LINE                  PIC X(132).
+      *----------------------------------------------------------*
+       FD  PRICE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *----------------------------------------------------------*
+       01  PRICE-FILE-RECORD.
+           05  PF-INSTRUMENT-TYPE          PIC X(06).
+           05  PF-INSTRUMENT-QUALITY       PIC X(01).
+           05  PF-BASE-PRICE               PIC 9(07)V99.
+           05  FILLER                      PIC X(66).
+      *----------------------------------------------------------*
+       FD  SHIP-RATE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *----------------------------------------------------------*
+       COPY SHIPRATE.
+      *----------------------------------------------------------*
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+           COPY RUNLOG.
+      *----------------------------------------------------------*
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01  CSV-RECORD                 PIC X(100).
       *----------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------*
@@ -150,12 +182,69 @@
                10  FILLER  PIC X(20) VALUE '-     --------      '.
                10  FILLER  PIC X(20) VALUE '                    '.
                10  FILLER  PIC X(12) VALUE '            '.
+      *----------------------------------------------------------*
+           05  GENRE-HEADER-LINE.
+               10  FILLER     PIC X(20) VALUE 'OVER-BUDGET RFPs - G'.
+               10  FILLER     PIC X(07) VALUE 'ENRE:  '.
+               10  GHL-GENRE  PIC X(06).
+               10  FILLER     PIC X(99) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  EXCEPTION-DETAIL-LINE.
+               10  FILLER             PIC X(02) VALUE SPACE.
+               10  EDL-ARTIST-ACCT-NO PIC X(08).
+               10  FILLER             PIC X(02) VALUE SPACE.
+               10  EDL-MUSICIAN-NAME  PIC X(30).
+               10  FILLER             PIC X(02) VALUE SPACE.
+               10  FILLER             PIC X(08) VALUE 'BUDGET: '.
+               10  EDL-BUDGET         PIC ZZ,ZZ9.99.
+               10  FILLER             PIC X(03) VALUE SPACE.
+               10  FILLER             PIC X(06) VALUE 'COST: '.
+               10  EDL-COST           PIC ZZZ,ZZ9.99.
+               10  FILLER             PIC X(59) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  EXCEPTION-NONE-LINE.
+               10  FILLER    PIC X(36) VALUE
+                   '  NO OVER-BUDGET RFPs FOR THIS GENRE'.
+               10  FILLER    PIC X(96) VALUE SPACE.
       *----------------------------------------------------------*
            05  TRAILER-1.
                10  FILLER  PIC X(20) VALUE '** TOTAL RECORDS PRO'.
                10  FILLER  PIC X(08) VALUE 'CESSED :'.
                10  TL1-RECORD-COUNT        PIC ZZ9.
                10  FILLER                  PIC X(101) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  DOLLAR-TOTAL-LINE.
+               10  FILLER         PIC X(12) VALUE SPACE.
+               10  DTL-SHIP-FLAG  PIC X(12).
+               10  FILLER         PIC X(09) VALUE 'SHIPPING:'.
+               10  DTL-SHIPPING   PIC ZZZ,ZZ9.99.
+               10  FILLER         PIC X(03) VALUE SPACE.
+               10  FILLER         PIC X(04) VALUE 'TAX:'.
+               10  DTL-TAX        PIC ZZZ,ZZ9.99.
+               10  FILLER         PIC X(03) VALUE SPACE.
+               10  FILLER         PIC X(12) VALUE 'INSTRUMENTS:'.
+               10  DTL-INSTRUMENT PIC ZZ,ZZZ,ZZ9.99.
+               10  FILLER         PIC X(45) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  CSV-LINE.
+      *----------------------------------------------------------*
+               10  CSV-ARTIST-ACCT-NO      PIC X(08).
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-MUSICIAN-LNAME      PIC X(15).
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-MUSICIAN-FNAME      PIC X(15).
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-INSTRUMENT          PIC X(06).
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-INSTRUMENT-QUALITY  PIC X(01).
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-SHIP-TO-FLAG        PIC X(03).
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-COST-PER-INSTRUMENT PIC Z(6)9.99.
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-SHIPPING-COST       PIC Z(3)9.99.
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-TAX-AMT             PIC Z(3)9.99.
       *----------------------------------------------------------*
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -170,15 +259,55 @@
       *----------------------------------------------------------*
        01  WS-NUMERIC-FIELDS.
            05  WS-INSTRUMENT-COST-NUM      PIC 9(07)V99.
-           05  WS-QUALITY-NUM              PIC 9(01)V99.
            05  WS-TAX-AMT-NUM              PIC 9(03)V99.
            05  WS-SHIPPING-RATE-NUM        PIC 9(01)V99.
            05  WS-SHIPPING-COST-NUM        PIC 9(04)V99.
            05  WS-RECORD-COUNT             PIC 9(03) VALUE ZERO.
+           05  WS-RUN-LOG-COUNT            PIC 9(07) VALUE ZERO.
+      *----------------------------------------------------------*
+       01  DOLLAR-CONTROL-TOTALS.
+           05  IN-COUNTRY-TOTALS.
+               10  TA-IN-SHIPPING-COST     PIC 9(07)V99 VALUE ZERO.
+               10  TA-IN-TAX-AMT           PIC 9(07)V99 VALUE ZERO.
+               10  TA-IN-INSTRUMENT-COST   PIC 9(09)V99 VALUE ZERO.
+           05  OUT-COUNTRY-TOTALS.
+               10  TA-OUT-SHIPPING-COST    PIC 9(07)V99 VALUE ZERO.
+               10  TA-OUT-TAX-AMT          PIC 9(07)V99 VALUE ZERO.
+               10  TA-OUT-INSTRUMENT-COST  PIC 9(09)V99 VALUE ZERO.
+      *----------------------------------------------------------*
+       01  PRICE-TABLE-FIELDS.
+           05  PRICE-TABLE OCCURS 50 TIMES
+                           INDEXED BY PRICE-INDEX.
+               10  PT-INSTRUMENT-TYPE      PIC X(06).
+               10  PT-INSTRUMENT-QUALITY   PIC X(01).
+               10  PT-BASE-PRICE           PIC 9(07)V99.
+      *----------------------------------------------------------*
+       01  SHIP-RATE-TABLE-FIELDS.
+           05  SHIP-RATE-TABLE OCCURS 20 TIMES
+                           INDEXED BY SHIP-RATE-INDEX.
+               10  RT-SHIP-TO-FLAG         PIC X(03).
+               10  RT-SHIPPING-RATE        PIC 9V99.
+      *----------------------------------------------------------*
+       01  OVER-BUDGET-TABLE-FIELDS.
+           05  OVER-BUDGET-TABLE OCCURS 100 TIMES
+                           INDEXED BY OB-INDEX.
+               10  OB-ARTIST-ACCT-NUM      PIC X(08).
+               10  OB-MUSICIAN-NAME        PIC X(30).
+               10  OB-GENRE                PIC X(06).
+               10  OB-BUDGET               PIC 9(05)V99.
+               10  OB-COST                 PIC 9(07)V99.
+           05  OB-COUNT                    PIC 9(03) VALUE ZERO.
+           05  WS-GENRE-FILTER             PIC X(06).
       *----------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS.
            05  END-OF-FILE-SW              PIC X VALUE 'N'.
                88  END-OF-FILE                   VALUE 'Y'.
+           05  PRICE-EOF-SW                PIC X VALUE 'N'.
+               88  PRICE-EOF                     VALUE 'Y'.
+           05  SHIP-RATE-EOF-SW            PIC X VALUE 'N'.
+               88  SHIP-RATE-EOF                 VALUE 'Y'.
+           05  WS-GENRE-MATCH-SW           PIC X VALUE 'N'.
+               88  WS-GENRE-MATCH-FOUND         VALUE 'Y'.
       *----------------------------------------------------------*
        01 PRINTER-CONTROL-FIELDS.
            05  LINE-SPACEING               PIC 9(02) VALUE 1.
@@ -190,6 +319,8 @@
            05  DOUBLE-SPACE                PIC X(01) VALUE '0'.
            05  TRIPLE-SPACE                PIC X(01) VALUE '-'.
            05  OVERPRINT                   PIC X(01) VALUE '+'.
+       COPY STDHDR.
+       COPY OUTSEL.
       *----------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------*
@@ -200,6 +331,8 @@
            PERFORM 2000-PROCESS-FAV-GRP-FILE
                UNTIL END-OF-FILE.
            PERFORM 3000-PRINT-TRAILER-LINES.
+           PERFORM 3100-PRINT-OVER-BUDGET-SECTION.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
            PERFORM 4000-CLOSING.
            GOBACK.
       *----------------------------------------------------------*
@@ -207,11 +340,68 @@
       *----------------------------------------------------------*
            OPEN INPUT MUSICIAN-RFP
                 OUTPUT REQ-FOR-PROPOSAL
-                       RFP-RPT.
+                       RFP-RPT
+                       CSV-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
            MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR        TO HDR-YR.
            MOVE WS-CURRENT-MONTH       TO HDR-MO.
            MOVE WS-CURRENT-DAY         TO HDR-DAY.
+           MOVE "FAVRFP"               TO RL-PROGRAM-ID.
+           MOVE "FAVRFP"               TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE        TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME        TO RL-START-TIME.
+           ACCEPT WS-OUTPUT-SELECTION.
+           IF  NOT OUTPUT-PRINT-ONLY
+           AND NOT OUTPUT-CSV-ONLY
+           AND NOT OUTPUT-PRINT-AND-CSV
+               MOVE 'B'                 TO WS-OUTPUT-SELECTION.
+           PERFORM 1100-LOAD-PRICE-TABLE.
+           PERFORM 1200-LOAD-SHIP-RATE-TABLE.
+      *----------------------------------------------------------*
+       1100-LOAD-PRICE-TABLE.
+      *----------------------------------------------------------*
+           OPEN INPUT PRICE-FILE.
+           PERFORM 8050-READ-PRICE-FILE.
+           PERFORM 1110-STORE-PRICE-RECORD
+               UNTIL PRICE-EOF.
+           CLOSE PRICE-FILE.
+      *----------------------------------------------------------*
+       1110-STORE-PRICE-RECORD.
+      *----------------------------------------------------------*
+           SET PRICE-INDEX TO 1.
+           SEARCH PRICE-TABLE
+               AT END
+                   PERFORM 9900-TABLE-ERROR
+               WHEN PT-INSTRUMENT-TYPE(PRICE-INDEX) = SPACE
+                   MOVE PF-INSTRUMENT-TYPE    TO
+                       PT-INSTRUMENT-TYPE(PRICE-INDEX)
+                   MOVE PF-INSTRUMENT-QUALITY TO
+                       PT-INSTRUMENT-QUALITY(PRICE-INDEX)
+                   MOVE PF-BASE-PRICE         TO
+                       PT-BASE-PRICE(PRICE-INDEX).
+           PERFORM 8050-READ-PRICE-FILE.
+      *----------------------------------------------------------*
+       1200-LOAD-SHIP-RATE-TABLE.
+      *----------------------------------------------------------*
+           OPEN INPUT SHIP-RATE-FILE.
+           PERFORM 8060-READ-SHIP-RATE-FILE.
+           PERFORM 1210-STORE-SHIP-RATE-RECORD
+               UNTIL SHIP-RATE-EOF.
+           CLOSE SHIP-RATE-FILE.
+      *----------------------------------------------------------*
+       1210-STORE-SHIP-RATE-RECORD.
+      *----------------------------------------------------------*
+           SET SHIP-RATE-INDEX TO 1.
+           SEARCH SHIP-RATE-TABLE
+               AT END
+                   PERFORM 9900-TABLE-ERROR
+               WHEN RT-SHIP-TO-FLAG(SHIP-RATE-INDEX) = SPACE
+                   MOVE SR-SHIP-TO-FLAG       TO
+                       RT-SHIP-TO-FLAG(SHIP-RATE-INDEX)
+                   MOVE SR-SHIPPING-RATE      TO
+                       RT-SHIPPING-RATE(SHIP-RATE-INDEX).
+           PERFORM 8060-READ-SHIP-RATE-FILE.
       *----------------------------------------------------------*
        2000-PROCESS-FAV-GRP-FILE.
       *----------------------------------------------------------*
@@ -230,46 +420,66 @@
                                           RFP-SHIPPING-COST.
            MOVE WS-TAX-AMT-NUM         TO RDL-TAX-AMT
                                           RFP-TAX-AMT.
+           PERFORM 2150-CHECK-OVER-BUDGET.
            ADD 1                       TO WS-RECORD-COUNT.
+           ADD 1                       TO WS-RUN-LOG-COUNT.
            MOVE REPORT-DETAIL-LINE     TO NEXT-REPORT-LINE.
            PERFORM  9000-PRINT-REPORT-LINE.
            PERFORM  9100-WRITE-RFP-RECORD.
+           PERFORM  9400-WRITE-CSV-LINE.
            PERFORM  8000-READ-RFP-FILE.
       *----------------------------------------------------------*
        2100-COMPUTE-INSTRUMENT-COSTS.
       *----------------------------------------------------------*
-           EVALUATE TRUE
-               WHEN KEYBOARD
-                   MOVE  3017.89         TO  WS-INSTRUMENT-COST-NUM
-               WHEN VOCALS
-                   MOVE   599.05         TO  WS-INSTRUMENT-COST-NUM
-               WHEN GUITAR
-                   MOVE  2648.99         TO  WS-INSTRUMENT-COST-NUM
-               WHEN BASS
-                   MOVE  1875.10         TO  WS-INSTRUMENT-COST-NUM
-               WHEN DRUMS
-                   MOVE  3087.22         TO  WS-INSTRUMENT-COST-NUM
-               WHEN PERCUSSION
-                   MOVE   799.99         TO  WS-INSTRUMENT-COST-NUM.
-           EVALUATE TRUE
-               WHEN USED-FLAG
-                 MOVE  -0.20             TO  WS-QUALITY-NUM
-               WHEN NEW-FLAG
-                 MOVE  0                 TO  WS-QUALITY-NUM
-               WHEN PREMIUM-FLAG
-                 MOVE   0.20             TO  WS-QUALITY-NUM.
-           IF  IN-COUNTRY
-               MOVE  0.10                TO  WS-SHIPPING-RATE-NUM
-           ELSE
-               MOVE  0.20                TO  WS-SHIPPING-RATE-NUM.
+           SET PRICE-INDEX TO 1.
+           SEARCH PRICE-TABLE
+               AT END
+                   DISPLAY 'NO PRICE FOUND FOR INSTRUMENT: '
+                       INSTRUMENT-TYPE ' QUALITY: ' INSTRUMENT-QUALITY
+                   MOVE ZERO              TO WS-INSTRUMENT-COST-NUM
+               WHEN PT-INSTRUMENT-TYPE(PRICE-INDEX) = INSTRUMENT-TYPE
+                AND PT-INSTRUMENT-QUALITY(PRICE-INDEX)
+                                        = INSTRUMENT-QUALITY
+                   MOVE PT-BASE-PRICE(PRICE-INDEX)
+                                          TO WS-INSTRUMENT-COST-NUM.
+           SET SHIP-RATE-INDEX TO 1.
+           SEARCH SHIP-RATE-TABLE
+               AT END
+                   DISPLAY 'NO SHIP RATE FOUND FOR: ' SHIP-TO-FLAG
+                   MOVE ZERO                TO WS-SHIPPING-RATE-NUM
+               WHEN RT-SHIP-TO-FLAG(SHIP-RATE-INDEX) = SHIP-TO-FLAG
+                   MOVE RT-SHIPPING-RATE(SHIP-RATE-INDEX)
+                                            TO WS-SHIPPING-RATE-NUM.
            COMPUTE WS-SHIPPING-COST-NUM = WS-SHIPPING-RATE-NUM
                        * WS-INSTRUMENT-COST-NUM.
            COMPUTE WS-TAX-AMT-NUM       = WS-INSTRUMENT-COST-NUM
                        *  0.08.
            COMPUTE WS-COST-PER-INSTRUMENT = WS-INSTRUMENT-COST-NUM
-                       + (WS-INSTRUMENT-COST-NUM * WS-QUALITY-NUM)
                        + WS-TAX-AMT-NUM.
            MOVE WS-COST-PER-INSTRUMENT     TO RDL-COST-PER-INSTRUMENT.
+           IF IN-COUNTRY
+               ADD WS-SHIPPING-COST-NUM    TO TA-IN-SHIPPING-COST
+               ADD WS-TAX-AMT-NUM          TO TA-IN-TAX-AMT
+               ADD WS-COST-PER-INSTRUMENT  TO TA-IN-INSTRUMENT-COST
+           ELSE
+               ADD WS-SHIPPING-COST-NUM    TO TA-OUT-SHIPPING-COST
+               ADD WS-TAX-AMT-NUM          TO TA-OUT-TAX-AMT
+               ADD WS-COST-PER-INSTRUMENT  TO TA-OUT-INSTRUMENT-COST.
+      *----------------------------------------------------------*
+       2150-CHECK-OVER-BUDGET.
+      *----------------------------------------------------------*
+           IF WS-COST-PER-INSTRUMENT > MAX-MUSICIAN-BUDGET-AMT
+               IF OB-COUNT = 100
+                   PERFORM 9900-TABLE-ERROR
+               END-IF
+               ADD 1                         TO OB-COUNT
+               MOVE ARTIST-ACCT-NUM          TO
+                   OB-ARTIST-ACCT-NUM(OB-COUNT)
+               MOVE MUSICIAN-NAME            TO
+                   OB-MUSICIAN-NAME(OB-COUNT)
+               MOVE ARTIST-MUSICAL-GENRE     TO OB-GENRE(OB-COUNT)
+               MOVE MAX-MUSICIAN-BUDGET-AMT  TO OB-BUDGET(OB-COUNT)
+               MOVE WS-COST-PER-INSTRUMENT   TO OB-COST(OB-COUNT).
       *----------------------------------------------------------*
        3000-PRINT-TRAILER-LINES.
       *----------------------------------------------------------*
@@ -277,17 +487,84 @@
            MOVE TRAILER-1              TO NEXT-REPORT-LINE.
            MOVE 2                      TO LINE-SPACEING.
            PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE 'IN-COUNTRY:'           TO DTL-SHIP-FLAG.
+           MOVE TA-IN-SHIPPING-COST     TO DTL-SHIPPING.
+           MOVE TA-IN-TAX-AMT           TO DTL-TAX.
+           MOVE TA-IN-INSTRUMENT-COST   TO DTL-INSTRUMENT.
+           MOVE DOLLAR-TOTAL-LINE       TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE 'OUT-COUNTRY:'          TO DTL-SHIP-FLAG.
+           MOVE TA-OUT-SHIPPING-COST    TO DTL-SHIPPING.
+           MOVE TA-OUT-TAX-AMT          TO DTL-TAX.
+           MOVE TA-OUT-INSTRUMENT-COST  TO DTL-INSTRUMENT.
+           MOVE DOLLAR-TOTAL-LINE       TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *----------------------------------------------------------*
+       3100-PRINT-OVER-BUDGET-SECTION.
+      *----------------------------------------------------------*
+           MOVE 'ROCK  '                TO WS-GENRE-FILTER.
+           PERFORM 3110-PRINT-GENRE-SECTION.
+           MOVE 'JAZZ  '                TO WS-GENRE-FILTER.
+           PERFORM 3110-PRINT-GENRE-SECTION.
+           MOVE 'FUSION'                TO WS-GENRE-FILTER.
+           PERFORM 3110-PRINT-GENRE-SECTION.
+      *----------------------------------------------------------*
+       3110-PRINT-GENRE-SECTION.
+      *----------------------------------------------------------*
+           MOVE WS-GENRE-FILTER         TO GHL-GENRE.
+           MOVE 2                       TO LINE-SPACEING.
+           MOVE GENRE-HEADER-LINE       TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE 'N'                     TO WS-GENRE-MATCH-SW.
+           SET OB-INDEX TO 1.
+           PERFORM 3120-PRINT-ONE-EXCEPTION
+               UNTIL OB-INDEX > OB-COUNT.
+           IF NOT WS-GENRE-MATCH-FOUND
+               MOVE EXCEPTION-NONE-LINE    TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE.
+      *----------------------------------------------------------*
+       3120-PRINT-ONE-EXCEPTION.
+      *----------------------------------------------------------*
+           IF OB-GENRE(OB-INDEX) = WS-GENRE-FILTER
+               MOVE OB-ARTIST-ACCT-NUM(OB-INDEX) TO EDL-ARTIST-ACCT-NO
+               MOVE OB-MUSICIAN-NAME(OB-INDEX)   TO EDL-MUSICIAN-NAME
+               MOVE OB-BUDGET(OB-INDEX)          TO EDL-BUDGET
+               MOVE OB-COST(OB-INDEX)            TO EDL-COST
+               MOVE EXCEPTION-DETAIL-LINE        TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE 'Y'                          TO WS-GENRE-MATCH-SW.
+           SET OB-INDEX UP BY 1.
+      *----------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME        TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"             TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
       *----------------------------------------------------------*
        4000-CLOSING.
       *----------------------------------------------------------*
            CLOSE   MUSICIAN-RFP
                    REQ-FOR-PROPOSAL
-                   RFP-RPT.
+                   RFP-RPT
+                   RUN-LOG-FILE
+                   CSV-FILE.
       *----------------------------------------------------------*
        8000-READ-RFP-FILE.
       *----------------------------------------------------------*
            READ MUSICIAN-RFP
                AT END MOVE 'Y' TO END-OF-FILE-SW.
+      *----------------------------------------------------------*
+       8050-READ-PRICE-FILE.
+      *----------------------------------------------------------*
+           READ PRICE-FILE
+               AT END MOVE 'Y' TO PRICE-EOF-SW.
+      *----------------------------------------------------------*
+       8060-READ-SHIP-RATE-FILE.
+      *----------------------------------------------------------*
+           READ SHIP-RATE-FILE
+               AT END MOVE 'Y' TO SHIP-RATE-EOF-SW.
       *----------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *----------------------------------------------------------*
@@ -299,8 +576,17 @@
        9010-PRINT-HEADING-LINES.
       *----------------------------------------------------------*
            MOVE PAGE-COUNT             TO H1-PAGE-NUM.
-           MOVE HEADING-LINE-1         TO PRINT-LINE.
+           MOVE PAGE-COUNT             TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH       TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY         TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR        TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOURS       TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTE      TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1     TO PRINT-LINE.
            PERFORM 9011-WRITE-TOP-OF-PAGE.
+           MOVE 1                      TO LINE-SPACEING.
+           MOVE HEADING-LINE-1         TO PRINT-LINE.
+           PERFORM 9012-WRITE-PRINT-LINE.
            MOVE 2                      TO LINE-SPACEING.
            MOVE HEADING-LINE-2         TO PRINT-LINE.
            PERFORM 9012-WRITE-PRINT-LINE.
@@ -311,18 +597,20 @@
            PERFORM 9012-WRITE-PRINT-LINE.
            ADD  1                      TO PAGE-COUNT.
            MOVE 1                      TO LINE-SPACEING.
-           MOVE 5                      TO LINE-COUNT.
+           MOVE 6                      TO LINE-COUNT.
       *----------------------------------------------------------*
        9011-WRITE-TOP-OF-PAGE.
       *----------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING PAGE.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING PAGE.
            MOVE SPACE                  TO PRINT-LINE.
       *----------------------------------------------------------*
        9012-WRITE-PRINT-LINE.
       *----------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING LINE-SPACEING.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING LINE-SPACEING.
            MOVE SPACE                  TO PRINT-LINE.
            ADD  1                      TO LINE-COUNT.
            MOVE 1                      TO LINE-SPACEING.
@@ -330,3 +618,37 @@
        9100-WRITE-RFP-RECORD.
       *----------------------------------------------------------*
            WRITE RFP-RECORD.
+      *----------------------------------------------------------*
+       9400-WRITE-CSV-LINE.
+      *----------------------------------------------------------*
+           MOVE RDL-ARTIST-ACCT-NO         TO CSV-ARTIST-ACCT-NO.
+           MOVE RDL-MUSICIAN-LNAME         TO CSV-MUSICIAN-LNAME.
+           MOVE RDL-MUSICIAN-FNAME         TO CSV-MUSICIAN-FNAME.
+           MOVE RDL-INSTRUMENT             TO CSV-INSTRUMENT.
+           MOVE RDL-INSTRUMENT-QUALITY     TO CSV-INSTRUMENT-QUALITY.
+           MOVE RDL-SHIP-TO-FLAG           TO CSV-SHIP-TO-FLAG.
+           MOVE WS-COST-PER-INSTRUMENT     TO CSV-COST-PER-INSTRUMENT.
+           MOVE WS-SHIPPING-COST-NUM       TO CSV-SHIPPING-COST.
+           MOVE WS-TAX-AMT-NUM             TO CSV-TAX-AMT.
+           MOVE CSV-LINE                   TO CSV-RECORD.
+           IF NOT OUTPUT-PRINT-ONLY
+               WRITE CSV-RECORD.
+      *----------------------------------------------------------*
+       9900-TABLE-ERROR.
+      *----------------------------------------------------------*
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '*  PRICE TABLE OVERFLOW - FAVRFP           *'.
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF FAVRFP                   *'.
+           DISPLAY '*-----------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME        TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "ABEND"                TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE MUSICIAN-RFP
+                 REQ-FOR-PROPOSAL
+                 RFP-RPT
+                 PRICE-FILE
+                 RUN-LOG-FILE.
+           STOP RUN.

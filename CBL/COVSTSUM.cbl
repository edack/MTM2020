@@ -0,0 +1,350 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COVSTSUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ST-HIST-FILE   ASSIGN TO STATEFL.
+           SELECT PRINT-FILE     ASSIGN TO PRTFILE.
+           SELECT RUN-LOG-FILE   ASSIGN TO RUNLOG.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+       FD  ST-HIST-FILE
+               RECORDING MODE IS F.
+       01  STR-RECORD                  PIC X(300).
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE
+               RECORDING MODE F.
+       01  PRINT-RECORD.
+      *    05  CC                      PIC X(01).
+           05  PRINT-LINE              PIC X(132).
+      *---------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE IS F.
+           COPY RUNLOG.
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01   REPORT-LINES.
+      *---------------------------------------------------------------*
+           05  NEXT-REPORT-LINE        PIC X(132)  VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-1.
+               10 HL1-DATE.
+                   15  FILLER          PIC X(01) VALUE SPACE.
+                   15  FILLER          PIC X(12) VALUE 'TODAYS DATE:'.
+                   15  HL1-MONTH-OUT   PIC XX.
+                   15  FILLER          PIC X     VALUE '/'.
+                   15  HL1-DAY-OUT     PIC XX.
+                   15  FILLER          PIC X     VALUE '/'.
+                   15  HL1-YEAR-OUT    PIC XX.
+               10  FILLER    PIC X(23) VALUE
+                   '  STATE COVID ROLL-UP  '.
+               10  FILLER              PIC X(34) VALUE SPACE.
+               10  HL1-PAGE-COUNT-AREA.
+                   15  FILLER          PIC X(04) VALUE SPACE.
+                   15  FILLER          PIC X(05) VALUE 'PAGE:'.
+                   15  HL1-PAGE-NUM    PIC ZZZZ9.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-2.
+               10  FILLER    PIC X(06) VALUE 'STATE '.
+               10  FILLER    PIC X(10) VALUE 'LATEST DT '.
+               10  FILLER    PIC X(16) VALUE 'CUMULATIVE CASES'.
+               10  FILLER    PIC X(03) VALUE SPACE.
+               10  FILLER    PIC X(17) VALUE 'CUMULATIVE DEATHS'.
+               10  FILLER    PIC X(03) VALUE SPACE.
+               10  FILLER    PIC X(08) VALUE 'TREND   '.
+      *---------------------------------------------------------------*
+           05  STATE-SUMMARY-LINE.
+               10  SSL-STATE            PIC X(02).
+               10  FILLER               PIC X(04) VALUE SPACE.
+               10  SSL-LATEST-DATE.
+                   15  SSL-MONTH        PIC X(02).
+                   15  FILLER           PIC X(01) VALUE '/'.
+                   15  SSL-DAY          PIC X(02).
+                   15  FILLER           PIC X(01) VALUE '/'.
+                   15  SSL-YEAR         PIC X(04).
+               10  FILLER               PIC X(02) VALUE SPACE.
+               10  SSL-CASES            PIC ZZ,ZZZ,ZZ9.
+               10  FILLER               PIC X(06) VALUE SPACE.
+               10  SSL-DEATHS           PIC ZZZ,ZZ9.
+               10  FILLER               PIC X(07) VALUE SPACE.
+               10  SSL-TREND            PIC X(08).
+               10  FILLER               PIC X(55) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  TRAILER-1.
+               10  FILLER  PIC X(20) VALUE '** TOTAL STATES SUMM'.
+               10  FILLER  PIC X(08) VALUE 'ARIZED :'.
+               10  TL1-RECORD-COUNT        PIC ZZ9.
+               10  FILLER                  PIC X(101) VALUE SPACE.
+       COPY STATEFL.
+      *---------------------------------------------------------------*
+       01  STATE-TABLE-FIELDS.
+           05  STATE-TABLE OCCURS 60 TIMES
+                           INDEXED BY ST-INDEX.
+               10  SST-STATE              PIC X(02).
+               10  SST-LATEST-DATE        PIC X(08).
+               10  SST-LATEST-CASES       PIC 9(08).
+               10  SST-LATEST-DEATHS      PIC 9(06).
+               10  SST-PREV-CASES         PIC 9(08).
+           05  STATE-TABLE-COUNT          PIC 9(04) VALUE ZERO.
+      *---------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-CUR-DATE                PIC X(08).
+      *---------------------------------------------------------------*
+       01  SWITCHES-INDEX-COUNTER-FIELDS.
+      *---------------------------------------------------------------*
+           05  END-OF-FILE-SW              PIC X(01)  VALUE 'N'.
+               88  END-OF-FILE                        VALUE 'Y'.
+           05  VALID-RECORD-SW             PIC X(01)  VALUE 'Y'.
+               88  VALID-RECORD                       VALUE 'Y'.
+           05  WS-RUN-LOG-COUNT            PIC 9(07)  VALUE ZERO.
+       COPY PRINTCTL.
+       COPY STDHDR.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-ST-HIST-FILE.
+           PERFORM 2000-PROCESS-ST-HIST-FILE
+               UNTIL END-OF-FILE.
+           PERFORM 3000-PRINT-ROLLUP-REPORT.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT  ST-HIST-FILE
+                OUTPUT PRINT-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
+           MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
+           MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
+           MOVE "COVSTSUM"                 TO RL-PROGRAM-ID.
+           MOVE "COVSTSUM"                 TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+      *---------------------------------------------------------------*
+       2000-PROCESS-ST-HIST-FILE.
+      *---------------------------------------------------------------*
+           PERFORM 2050-STORE-STATE-RECORD.
+           ADD 1                            TO WS-RUN-LOG-COUNT.
+           PERFORM 8000-READ-ST-HIST-FILE.
+      *---------------------------------------------------------------*
+       2050-STORE-STATE-RECORD.
+      *---------------------------------------------------------------*
+           MOVE STR-YEAR                    TO WS-CUR-DATE(1:4).
+           MOVE STR-MONTH                   TO WS-CUR-DATE(5:2).
+           MOVE STR-DAY                     TO WS-CUR-DATE(7:2).
+           SET ST-INDEX TO 1.
+           SEARCH STATE-TABLE
+               AT END
+                   PERFORM 2060-ADD-STATE-ENTRY
+               WHEN SST-STATE(ST-INDEX) = STR-STATE
+                   PERFORM 2070-UPDATE-STATE-ENTRY.
+      *---------------------------------------------------------------*
+       2060-ADD-STATE-ENTRY.
+      *---------------------------------------------------------------*
+           IF  STATE-TABLE-COUNT = 60
+               PERFORM 9900-TABLE-ERROR.
+           ADD 1                            TO STATE-TABLE-COUNT.
+           MOVE STR-STATE                    TO
+               SST-STATE(STATE-TABLE-COUNT).
+           MOVE WS-CUR-DATE                  TO
+               SST-LATEST-DATE(STATE-TABLE-COUNT).
+           MOVE STR-CASE-POSITIVE            TO
+               SST-LATEST-CASES(STATE-TABLE-COUNT).
+           MOVE STR-DEATH                    TO
+               SST-LATEST-DEATHS(STATE-TABLE-COUNT).
+           MOVE ZERO                         TO
+               SST-PREV-CASES(STATE-TABLE-COUNT).
+      *---------------------------------------------------------------*
+       2070-UPDATE-STATE-ENTRY.
+      *---------------------------------------------------------------*
+           IF  WS-CUR-DATE >= SST-LATEST-DATE(ST-INDEX)
+               MOVE SST-LATEST-CASES(ST-INDEX)   TO
+                   SST-PREV-CASES(ST-INDEX)
+               MOVE WS-CUR-DATE                  TO
+                   SST-LATEST-DATE(ST-INDEX)
+               MOVE STR-CASE-POSITIVE            TO
+                   SST-LATEST-CASES(ST-INDEX)
+               MOVE STR-DEATH                    TO
+                   SST-LATEST-DEATHS(ST-INDEX).
+      *---------------------------------------------------------------*
+       3000-PRINT-ROLLUP-REPORT.
+      *---------------------------------------------------------------*
+           SET ST-INDEX TO 1.
+           PERFORM 3050-PRINT-ONE-STATE-LINE
+               UNTIL ST-INDEX > STATE-TABLE-COUNT.
+           MOVE STATE-TABLE-COUNT           TO TL1-RECORD-COUNT.
+           MOVE TRAILER-1                   TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       3050-PRINT-ONE-STATE-LINE.
+      *---------------------------------------------------------------*
+           MOVE SST-STATE(ST-INDEX)              TO SSL-STATE.
+           MOVE SST-LATEST-DATE(ST-INDEX)(5:2)    TO SSL-MONTH.
+           MOVE SST-LATEST-DATE(ST-INDEX)(7:2)    TO SSL-DAY.
+           MOVE SST-LATEST-DATE(ST-INDEX)(1:4)    TO SSL-YEAR.
+           MOVE SST-LATEST-CASES(ST-INDEX)        TO SSL-CASES.
+           MOVE SST-LATEST-DEATHS(ST-INDEX)       TO SSL-DEATHS.
+           IF  SST-LATEST-CASES(ST-INDEX) >
+               SST-PREV-CASES(ST-INDEX)
+               MOVE 'RISING  '                     TO SSL-TREND
+           ELSE
+               IF  SST-LATEST-CASES(ST-INDEX) <
+                   SST-PREV-CASES(ST-INDEX)
+                   MOVE 'FALLING '                  TO SSL-TREND
+               ELSE
+                   MOVE 'STEADY  '                  TO SSL-TREND
+               END-IF
+           END-IF.
+           MOVE STATE-SUMMARY-LINE                 TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           SET ST-INDEX UP BY 1.
+      *---------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE ST-HIST-FILE
+                 PRINT-FILE
+                 RUN-LOG-FILE.
+      *---------------------------------------------------------------*
+       9900-TABLE-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '*  STATE TABLE OVERFLOW - COVSTSUM         *'.
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF COVSTSUM                 *'.
+           DISPLAY '*-----------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "ABEND"                    TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE ST-HIST-FILE
+                 PRINT-FILE
+                 RUN-LOG-FILE.
+           MOVE 16                         TO RETURN-CODE.
+           GOBACK.
+      *---------------------------------------------------------------*
+       8000-READ-ST-HIST-FILE.
+      *---------------------------------------------------------------*
+           READ ST-HIST-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-SW
+                      MOVE 'N' TO VALID-RECORD-SW.
+           IF VALID-RECORD
+               UNSTRING STR-RECORD DELIMITED BY ','
+               INTO STR-DATE
+                   STR-STATE
+                   STR-CASE-POSITIVE
+                   STR-CASE-PROBOBALE
+                   STR-CASE-NEGATIVE
+                   STR-CASE-PENDING
+                   STR-TOT-TEST-RES-SRC
+                   STR-TOT-TEST-RESULTS
+                   STR-HOSPITAL-CURR
+                   STR-HOSPITAL-TOT
+                   STR-ICU-CURR
+                   STR-ICU-TOT
+                   STR-VENT-CURR
+                   STR-VENT-TOT
+                   STR-RECOVERED
+                   STR-DATA-GRADE
+                   STR-DATE-UPDATED
+                   STR-DATE-MODIFIED
+                   STR-CHECK-TIME
+                   STR-DEATH
+                   STR-HOSPTALIZED
+                   STR-CHECK-DATE
+                   STR-TOT-TESTS-VIRAL
+                   STR-POS-TESTS-VIRAL
+                   STR-NEG-TESTS-VIRAL
+                   STR-POS-CASES-VIRAL
+                   STR-DEATH-CONFIRMED
+                   STR-DEATH-PROBABLE
+                   STR-TOT-TEST-ENCNTR-V
+                   STR-TOT-TEST-PEOPLE-V
+                   STR-TOT-TEST-ANTIBODY
+                   STR-POS-TEST-ANTIBODY
+                   STR-NEG-TEST-ANTIBODY
+                   STR-TOT-TEST-ANTIBODY-P
+                   STR-POS-TEST-ANTIBODY-P
+                   STR-NEG-TEST-ANTIBODY-P
+                   STR-TOT-TEST-ANTIGEN-P
+                   STR-POS-TEST-ANTIGEN-P
+                   STR-TOT-TEST-ANTIGEN
+                   STR-POS-TEST-ANTIGEN
+                   STR-FIPS-NUMBER
+                   STR-POSITIVE-INCREASE
+                   STR-NEGATIVE-INCREASE
+                   STR-TOTAL
+                   STR-TOT-TEST-INCREASE
+                   STR-POS-NEG
+                   STR-DEATH-INCREASE
+                   STR-HOSPITAL-INCREASE
+                   STR-HASH
+                   STR-COMMERCIAL-SCORE
+                   STR-NEG-REG-SCORE
+                   STR-NEGATIVE-SCORE
+                   STR-POSITIVE-SCORE
+                   STR-SCORE
+                   STR-GRADE
+           ELSE
+               MOVE 'Y' TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+              PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE           TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE SPACE                      TO NEXT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           MOVE PAGE-COUNT                 TO HL1-PAGE-NUM.
+           MOVE PAGE-COUNT                 TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH           TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY             TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR            TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR            TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES         TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1         TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 2                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-2             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 1                          TO LINE-SPACEING.
+           ADD  1                          TO PAGE-COUNT.
+           MOVE 7                          TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           ADD LINE-SPACEING               TO LINE-COUNT.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE SPACE                      TO PRINT-LINE.

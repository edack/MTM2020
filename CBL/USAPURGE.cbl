@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USAPURGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USA-HIST-FILE    ASSIGN TO USAFILE.
+           SELECT USA-CURRENT-FILE ASSIGN TO USACURR.
+           SELECT USA-ARCHIVE-FILE ASSIGN TO USAARCH.
+           SELECT RUN-LOG-FILE     ASSIGN TO RUNLOG.
+      *================================================================*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  USA-HIST-FILE
+               RECORDING MODE F.
+       01  USA-HIST-RECORD             PIC X(225).
+      *----------------------------------------------------------------*
+       FD  USA-CURRENT-FILE
+               RECORDING MODE F.
+       01  USA-CURRENT-RECORD          PIC X(225).
+      *----------------------------------------------------------------*
+       FD  USA-ARCHIVE-FILE
+               RECORDING MODE F.
+       01  USA-ARCHIVE-RECORD          PIC X(225).
+      *----------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE F.
+           COPY RUNLOG.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01  WS-PURGE-FIELDS.
+           05  WS-RETENTION-CUTOFF     PIC X(08) VALUE '00000000'.
+           05  WS-RECORD-DATE          PIC X(08).
+           05  WS-KEPT-COUNT           PIC 9(07) VALUE ZERO.
+           05  WS-ARCHIVED-COUNT       PIC 9(07) VALUE ZERO.
+           05  WS-RUN-LOG-COUNT        PIC 9(07) VALUE ZERO.
+      *----------------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  END-OF-FILE-SW          PIC X(01) VALUE 'N'.
+               88  END-OF-FILE                   VALUE 'Y'.
+      *----------------------------------------------------------------*
+       COPY PRINTCTL.
+      *================================================================*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *----------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-USA-HIST-FILE.
+           PERFORM 2000-PROCESS-USA-HIST-FILE
+               UNTIL END-OF-FILE.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
+           GOBACK.
+      *----------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *----------------------------------------------------------------*
+           OPEN    INPUT  USA-HIST-FILE
+                   OUTPUT USA-CURRENT-FILE.
+           OPEN    EXTEND USA-ARCHIVE-FILE.
+           OPEN    EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE "USAPURGE"                 TO RL-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+           ACCEPT WS-RETENTION-CUTOFF.
+      *----------------------------------------------------------------*
+       2000-PROCESS-USA-HIST-FILE.
+      *----------------------------------------------------------------*
+           UNSTRING USA-HIST-RECORD DELIMITED BY ','
+               INTO WS-RECORD-DATE.
+           IF  WS-RECORD-DATE LESS THAN WS-RETENTION-CUTOFF
+               MOVE USA-HIST-RECORD        TO USA-ARCHIVE-RECORD
+               WRITE USA-ARCHIVE-RECORD
+               ADD 1                       TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE USA-HIST-RECORD        TO USA-CURRENT-RECORD
+               WRITE USA-CURRENT-RECORD
+               ADD 1                       TO WS-KEPT-COUNT
+           END-IF.
+           ADD 1                           TO WS-RUN-LOG-COUNT.
+           PERFORM 8000-READ-USA-HIST-FILE.
+      *----------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *----------------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *----------------------------------------------------------------*
+           CLOSE   USA-HIST-FILE
+                   USA-CURRENT-FILE
+                   USA-ARCHIVE-FILE
+                   RUN-LOG-FILE.
+           DISPLAY "USAPURGE - RECORDS KEPT     : " WS-KEPT-COUNT.
+           DISPLAY "USAPURGE - RECORDS ARCHIVED : " WS-ARCHIVED-COUNT.
+      *----------------------------------------------------------------*
+       8000-READ-USA-HIST-FILE.
+      *----------------------------------------------------------------*
+           READ USA-HIST-FILE
+               AT END MOVE 'Y'             TO END-OF-FILE-SW.

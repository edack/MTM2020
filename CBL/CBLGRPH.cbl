@@ -5,6 +5,9 @@
        FILE-CONTROL.
            SELECT USA-HIST-FILE ASSIGN TO USAFILE.
            SELECT PRINT-FILE    ASSIGN TO PRTFILE.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE.
+           SELECT CSV-FILE       ASSIGN TO CSVFILE.
+           SELECT RUN-LOG-FILE   ASSIGN TO RUNLOG.
       *================================================================*
        DATA DIVISION.
       *----------------------------------------------------------------*
@@ -18,6 +21,18 @@
        01  PRINT-RECORD.
       *    05  CC                      PIC X(01).
            05  PRINT-LINE              PIC X(130).
+      *----------------------------------------------------------------*
+       FD  EXCEPTION-FILE
+               RECORDING MODE IS F.
+       01  EXCEPTION-RECORD            PIC X(132).
+      *----------------------------------------------------------------*
+       FD  CSV-FILE
+               RECORDING MODE IS F.
+       01  CSV-RECORD                  PIC X(80).
+      *----------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE IS F.
+           COPY RUNLOG.
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
@@ -90,6 +105,21 @@
                10  FILLER    PIC X(20) VALUE 'ST BE LESS THAN 11% '.
                10  FILLER    PIC X(20) VALUE ' ***                '.
                10  FILLER    PIC X(13) VALUE '             '.
+      *----------------------------------------------------------------*
+           05  CSV-LINE.
+      *----------------------------------------------------------------*
+               10  CSV-DATE.
+                   15  CSV-MONTH       PIC X(02).
+                   15  FILLER          PIC X(01)  VALUE '/'.
+                   15  CSV-DAY         PIC X(02).
+                   15  FILLER          PIC X(01)  VALUE '/'.
+                   15  CSV-YEAR        PIC X(04).
+               10  FILLER              PIC X(01)  VALUE ','.
+               10  CSV-STATE           PIC X(02).
+               10  FILLER              PIC X(01)  VALUE ','.
+               10  CSV-CASE-PCT        PIC Z9.9999.
+               10  FILLER              PIC X(01)  VALUE ','.
+               10  CSV-DEATH-PCT       PIC Z9.9999.
        COPY UHRECORD.
       *----------------------------------------------------------------*
        01  INDEX-COUNTER-FIELDS.
@@ -102,6 +132,20 @@
            05  WS-PNT1                 PIC 99.
            05  WS-PNT2                 PIC 99.
            05  WS-PREV-STATE           PIC X(02).
+           05  REPORT-STATE-SW         PIC X(03)  VALUE 'ALL'.
+               88  ALL-STATE-REPORT                VALUE 'ALL'.
+           05  WS-RUN-LOG-COUNT        PIC 9(07)  VALUE ZERO.
+      *----------------------------------------------------------------*
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS        PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
       *----------------------------------------------------------------*
        01  PRINTER-CONTROL-FIELDS.
       *----------------------------------------------------------------*
@@ -113,6 +157,8 @@
                88  END-OF-FILE                    VALUE 'Y'.
            05  VALID-RECORD-SW         PIC X(01)  VALUE 'Y'.
                88  VALID-RECORD                   VALUE 'Y'.
+           05  WS-BAD-RECORD-SW        PIC X(01)  VALUE 'N'.
+           05  WS-REJECT-COUNT         PIC 9(05)  VALUE ZERO.
            05  LINE-SPACEING           PIC 9(02)  VALUE 1.
            05  LINE-COUNT              PIC 9(03)  VALUE 999.
            05  LINES-ON-PAGE           PIC 9(03)  VALUE 60.
@@ -122,6 +168,8 @@
            05  DOUBLE-SPACE            PIC X      VALUE '0'.
            05  TRIPLE-SPACE            PIC X      VALUE '-'.
            05  OVERPRINT               PIC X      VALUE '+'.
+       COPY STDHDR.
+       COPY OUTSEL.
       *================================================================*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
@@ -134,19 +182,42 @@
                MOVE  UHR-STATE      TO  WS-PREV-STATE.
            PERFORM 2000-PROCESS-USA-HIST-FILE
                UNTIL END-OF-FILE.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
            PERFORM 3000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
            GOBACK.
       *----------------------------------------------------------------*
        1000-OPEN-FILES.
       *----------------------------------------------------------------*
            OPEN INPUT  USA-HIST-FILE
-                OUTPUT PRINT-FILE.
+                OUTPUT PRINT-FILE
+                OUTPUT EXCEPTION-FILE
+                OUTPUT CSV-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE "CBLGRPH"              TO RL-PROGRAM-ID.
+           MOVE "CBLGRPH"              TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE        TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME        TO RL-START-TIME.
            ACCEPT TODAYS-DATE FROM DATE.
            MOVE TD-YEAR                TO HL1-YEAR-OUT.
            MOVE TD-MONTH               TO HL1-MONTH-OUT.
            MOVE TD-DAY                 TO HL1-DAY-OUT.
+           ACCEPT REPORT-STATE-SW.
+           ACCEPT WS-OUTPUT-SELECTION.
+           IF  NOT OUTPUT-PRINT-ONLY
+           AND NOT OUTPUT-CSV-ONLY
+           AND NOT OUTPUT-PRINT-AND-CSV
+               MOVE 'B'                TO WS-OUTPUT-SELECTION.
       *----------------------------------------------------------------*
        2000-PROCESS-USA-HIST-FILE.
+      *----------------------------------------------------------------*
+           IF  ALL-STATE-REPORT OR UHR-STATE = REPORT-STATE-SW
+               PERFORM 2050-GRAPH-USA-HIST-RECORD
+               ADD 1 TO WS-RUN-LOG-COUNT.
+           PERFORM 8000-READ-USA-HIST-FILE.
+      *----------------------------------------------------------------*
+       2050-GRAPH-USA-HIST-RECORD.
       *----------------------------------------------------------------*
            IF  UHR-STATE NOT = WS-PREV-STATE
                MOVE 999                TO  LINE-COUNT
@@ -167,6 +238,7 @@
            ELSE
                MOVE ZERO               TO WS-C-GRAPH-PNT
                                           WS-D-GRAPH-PNT.
+           PERFORM 9400-WRITE-CSV-LINE.
            COMPUTE WS-GRAPH-DATA = (WS-D-GRAPH-PNT * 10) + 6.
            IF  WS-D-GRAPH-PNT GREATER THAN 110 OR
                WS-C-GRAPH-PNT GREATER THAN 11
@@ -181,7 +253,7 @@
                    MOVE 'CASES'        TO EL-CAUSE
                END-IF
       *         MOVE '   ERROR  '      TO EL-PERCENT
-               MOVE ERROR-LINE-1      TO NEXT-REPORT-LINE
+               PERFORM 9300-WRITE-EXCEPTION-LINE
            ELSE
                MOVE '+'              TO UHR-GRAPH-DATA(WS-GRAPH-DATA)
                COMPUTE WS-GRAPH-DATA = (WS-C-GRAPH-PNT * 10) + 6
@@ -190,10 +262,8 @@
                PERFORM  2100-FORMAT-PERCENT
                    VARYING WS-PNT2 FROM 1 BY 1
                        UNTIL WS-PNT2 GREATER THAN 7
-                   MOVE UHR-PRINT-RECORD   TO NEXT-REPORT-LINE.
-
-           PERFORM 9000-PRINT-REPORT-LINE.
-           PERFORM 8000-READ-USA-HIST-FILE.
+                   MOVE UHR-PRINT-RECORD   TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE.
       *----------------------------------------------------------------*
        2100-FORMAT-PERCENT.
       *----------------------------------------------------------------*
@@ -201,13 +271,32 @@
            MOVE WS-GRAPH-PNT-X(WS-PNT2:1) TO UHR-GRAPH-DATA(WS-PNT1).
            ADD  1                         TO WS-PNT1.
            MOVE ' '                       TO UHR-GRAPH-DATA(WS-PNT1).
+      *----------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME        TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"             TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
       *----------------------------------------------------------------*
        3000-CLOSE-FILES.
       *----------------------------------------------------------------*
+           DISPLAY 'TOTAL BAD RECORDS REJECTED: ' WS-REJECT-COUNT.
            CLOSE USA-HIST-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 EXCEPTION-FILE
+                 CSV-FILE
+                 RUN-LOG-FILE.
       *----------------------------------------------------------------*
        8000-READ-USA-HIST-FILE.
+      *----------------------------------------------------------------*
+           PERFORM 8100-READ-ONE-RECORD.
+           PERFORM 8100-READ-ONE-RECORD
+               UNTIL END-OF-FILE
+                  OR WS-BAD-RECORD-SW NOT = 'Y'.
+      *----------------------------------------------------------------*
+       8100-READ-ONE-RECORD.
       *----------------------------------------------------------------*
            READ USA-HIST-FILE
                AT END MOVE 'Y' TO END-OF-FILE-SW
@@ -239,8 +328,23 @@
                     UHR-POSITIVE-INCREASE
                     UHR-TOT-TEST-INCREASE
                     UHR-HASH
+               PERFORM 8150-VALIDATE-RECORD
            ELSE
                MOVE 'Y' TO END-OF-FILE-SW.
+      *----------------------------------------------------------------*
+       8150-VALIDATE-RECORD.
+      *----------------------------------------------------------------*
+           MOVE 'N'                     TO WS-BAD-RECORD-SW.
+           IF UHR-CASE-POSITIVE    NOT NUMERIC
+              OR UHR-CASE-NEGATIVE NOT NUMERIC
+              OR UHR-CASE-PENDING  NOT NUMERIC
+              OR UHR-DEATH         NOT NUMERIC
+              OR UHR-POSITIVE-INCREASE NOT NUMERIC
+              OR UHR-DEATH-INCREASE    NOT NUMERIC
+                  MOVE 'Y'               TO WS-BAD-RECORD-SW
+                  ADD 1                  TO WS-REJECT-COUNT
+                  DISPLAY 'REJECTED BAD USA HISTORY RECORD, DATE: '
+                      UHR-DATE.
       *----------------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *----------------------------------------------------------------*
@@ -253,13 +357,21 @@
        9100-PRINT-HEADING-LINES.
       *----------------------------------------------------------------*
            MOVE PAGE-COUNT             TO HL1-PAGE-NUM.
-           IF  UHR-STATE  = '56'
+           MOVE PAGE-COUNT             TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH       TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY         TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR        TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOURS       TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTE      TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1     TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           IF  ALL-STATE-REPORT
                MOVE 'ALL'              TO HL1-REPORTING-STATE
            ELSE
                MOVE UHR-STATE       TO HL1-REPORTING-STATE.
-           MOVE HEADING-LINE-1         TO PRINT-LINE.
-           PERFORM 9110-WRITE-TOP-OF-PAGE.
            MOVE 1                      TO LINE-SPACEING.
+           MOVE HEADING-LINE-1         TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE HEADING-LINE-2         TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 2                      TO LINE-SPACEING.
@@ -267,18 +379,37 @@
            PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 1                      TO LINE-SPACEING.
            ADD  1                      TO PAGE-COUNT.
-           MOVE 6                      TO LINE-COUNT.
+           MOVE 7                      TO LINE-COUNT.
       *----------------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *----------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING PAGE.
+           IF  NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING PAGE.
            MOVE SPACE                  TO PRINT-LINE.
       *----------------------------------------------------------------*
        9120-WRITE-PRINT-LINE.
       *----------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING LINE-SPACEING.
+           IF  NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING LINE-SPACEING.
            ADD LINE-SPACEING           TO LINE-COUNT.
            MOVE 1                      TO LINE-SPACEING.
            MOVE SPACE                  TO PRINT-LINE.
+      *----------------------------------------------------------------*
+       9300-WRITE-EXCEPTION-LINE.
+      *----------------------------------------------------------------*
+           MOVE ERROR-LINE-1            TO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+      *----------------------------------------------------------------*
+       9400-WRITE-CSV-LINE.
+      *----------------------------------------------------------------*
+           MOVE UHR-DAY                 TO CSV-DAY.
+           MOVE UHR-MONTH               TO CSV-MONTH.
+           MOVE UHR-YEAR                TO CSV-YEAR.
+           MOVE UHR-STATE               TO CSV-STATE.
+           MOVE WS-C-GRAPH-PNT          TO CSV-CASE-PCT.
+           MOVE WS-D-GRAPH-PNT          TO CSV-DEATH-PCT.
+           MOVE CSV-LINE                TO CSV-RECORD.
+           IF  NOT OUTPUT-PRINT-ONLY
+               WRITE CSV-RECORD.

@@ -13,6 +13,8 @@
                ASSIGN TO CSVFILE.
            SELECT FIXED-FILE
                ASSIGN TO CLAIMFL.
+           SELECT RUN-LOG-FILE
+               ASSIGN TO RUNLOG.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -25,6 +27,9 @@
        FD  FIXED-FILE RECORDING MODE F.
        01  FIXED-RECORD.
            05 FILLER                       PIC X(80).
+      *---------------------------------------------------------------*
+       FD  RUN-LOG-FILE RECORDING MODE F.
+       COPY RUNLOG.
       *---------------------------------------------------------------*
        FD  PRINT-FILE RECORDING MODE F.
        01  PRINT-RECORD.
@@ -53,6 +58,13 @@
       *---------------------------------------------------------------*
            05  DETAIL-LINE-1.
                10  FILLER  PIC X(132).
+      *---------------------------------------------------------------*
+           05  REJECT-DETAIL-LINE-1.
+               10  FILLER             PIC X(16) VALUE
+                   '*** REJECTED: '.
+               10  RDL-INPUT-RECORD   PIC X(80).
+               10  FILLER             PIC X(01) VALUE SPACE.
+               10  RDL-REASON         PIC X(35).
       *---------------------------------------------------------------*
        COPY CLAIMREC.
       *---------------------------------------------------------------*
@@ -60,8 +72,11 @@
       *---------------------------------------------------------------*
            05  END-OF-FILE-SW              PIC X VALUE 'N'.
                88  END-OF-FILE                   VALUE 'Y'.
-           05  WS-POLICY-AMOUNT            PIC 9(09).
-           05  WS-CLAIM-AMOUNT-PAID        PIC 9(09).
+           05  VALID-RECORD-SW             PIC X VALUE 'Y'.
+               88  VALID-RECORD                  VALUE 'Y'.
+           05  WS-REJECT-COUNT             PIC 9(05) VALUE ZERO.
+           05  WS-REJECT-REASON            PIC X(35) VALUE SPACE.
+           05  WS-RUN-LOG-COUNT            PIC 9(07) VALUE ZERO.
            05  WS-CURRENT-DATE-DATA.
                10  WS-CURRENT-DATE.
                    15  WS-CURRENT-YY       PIC 9(04).
@@ -82,6 +97,7 @@
                10  DOUBLE-SPACE            PIC X(01) VALUE '0'.
                10  TRIPLE-SPACE            PIC X(01) VALUE '-'.
                10  OVERPRINT               PIC X(01) VALUE '+'.
+       COPY STDHDR.
       *===============================================================*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
@@ -92,6 +108,7 @@
            PERFORM 2000-PROCESS-ACCT-FILE
                UNTIL END-OF-FILE.
            PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
            PERFORM 3000-CLOSE-FILES.
            GOBACK.
       *---------------------------------------------------------------*
@@ -100,24 +117,79 @@
            OPEN    INPUT   INPUT-FILE
                    OUTPUT  PRINT-FILE
                            FIXED-FILE.
+           OPEN    EXTEND  RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE "MKFIXED"              TO RL-PROGRAM-ID.
+           MOVE "MKFIXED"              TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE        TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME        TO RL-START-TIME.
       *---------------------------------------------------------------*
        2000-PROCESS-ACCT-FILE.
       *---------------------------------------------------------------*
-           COMPUTE WS-POLICY-AMOUNT  =
-                   POLICY-AMOUNT * 100.
-           MOVE WS-POLICY-AMOUNT   TO  POLICY-AMOUNT.
-           COMPUTE WS-CLAIM-AMOUNT-PAID  =
-                   CLAIM-AMOUNT-PAID  * 1.
-           MOVE WS-CLAIM-AMOUNT-PAID    TO  CLAIM-AMOUNT-PAID.
-           MOVE  CLAIM-RECORD-WS       TO  FIXED-RECORD.
-           PERFORM 9200-WRITE-FIXED-RECORD.
+           ADD 1                       TO WS-RUN-LOG-COUNT.
+           PERFORM 2050-VALIDATE-CLAIM-RECORD.
+           IF  VALID-RECORD
+               MOVE  CLAIM-RECORD-WS       TO  FIXED-RECORD
+               PERFORM 9200-WRITE-FIXED-RECORD
+           ELSE
+               ADD 1                       TO WS-REJECT-COUNT
+               PERFORM 9250-PRINT-REJECTED-RECORD
+           END-IF.
            PERFORM 8000-READ-ACCT-FILE.
+      *---------------------------------------------------------------*
+       2050-VALIDATE-CLAIM-RECORD.
+      *---------------------------------------------------------------*
+           MOVE 'Y'                       TO VALID-RECORD-SW.
+           MOVE SPACE                     TO WS-REJECT-REASON.
+           IF  NOT POLICY-TYPE NUMERIC
+               MOVE 'N'                   TO VALID-RECORD-SW
+               MOVE 'INVALID POLICY TYPE' TO WS-REJECT-REASON
+           ELSE
+               IF  NOT (PRIVATE-88 OR MEDICARE OR AFFORDABLE-CARE)
+                   MOVE 'N'                   TO VALID-RECORD-SW
+                   MOVE 'INVALID POLICY TYPE' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  VALID-RECORD
+               IF  NOT POLICY-YEAR NUMERIC
+               OR  NOT POLICY-MONTH NUMERIC
+               OR  NOT POLICY-DAY NUMERIC
+                   MOVE 'N'                   TO VALID-RECORD-SW
+                   MOVE 'INVALID POLICY DATE' TO WS-REJECT-REASON
+               ELSE
+                   IF  POLICY-MONTH < 1  OR  POLICY-MONTH > 12
+                   OR  POLICY-DAY   < 1  OR  POLICY-DAY   > 31
+                       MOVE 'N'                   TO VALID-RECORD-SW
+                       MOVE 'INVALID POLICY DATE' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF  VALID-RECORD
+               IF  NOT POLICY-AMOUNT NUMERIC
+               OR  NOT POLICY-DEDUCTIBLE-PAID NUMERIC
+               OR  NOT POLICY-COINSURANCE NUMERIC
+               OR  NOT CLAIM-AMOUNT NUMERIC
+               OR  NOT CLAIM-AMOUNT-PAID NUMERIC
+                   MOVE 'N'                    TO VALID-RECORD-SW
+                   MOVE 'NON-NUMERIC AMOUNT'   TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME        TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"             TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
       *---------------------------------------------------------------*
        3000-CLOSE-FILES.
       *---------------------------------------------------------------*
+           DISPLAY 'MKFIXED - RECORDS REJECTED: ' WS-REJECT-COUNT.
            CLOSE   INPUT-FILE
                    FIXED-FILE
-                   PRINT-FILE.
+                   PRINT-FILE
+                   RUN-LOG-FILE.
       *---------------------------------------------------------------*
        8000-READ-ACCT-FILE.
       *---------------------------------------------------------------*
@@ -150,13 +222,22 @@
        9100-PRINT-HEADING-LINES.
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT           TO HL1-PAGE-COUNT.
-           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           MOVE PAGE-COUNT           TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MM IN WS-CURRENT-DATE  TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DD                     TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YY                     TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HH                     TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MM IN WS-CURRENT-TIME  TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1   TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 1                    TO LINE-SPACEING.
+           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 2                    TO LINE-SPACEING.
            PERFORM 9120-WRITE-PRINT-LINE.
            ADD  1                    TO PAGE-COUNT.
            MOVE 1                    TO LINE-SPACEING.
-           MOVE 5                    TO LINE-COUNT.
+           MOVE 6                    TO LINE-COUNT.
       *---------------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *---------------------------------------------------------------*
@@ -176,3 +257,10 @@
       *---------------------------------------------------------------*
            WRITE FIXED-RECORD.
            MOVE SPACE                  TO FIXED-RECORD.
+      *---------------------------------------------------------------*
+       9250-PRINT-REJECTED-RECORD.
+      *---------------------------------------------------------------*
+           MOVE INPUT-RECORD           TO RDL-INPUT-RECORD.
+           MOVE WS-REJECT-REASON       TO RDL-REASON.
+           MOVE REJECT-DETAIL-LINE-1   TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.

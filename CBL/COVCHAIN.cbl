@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COVCHAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE   ASSIGN TO RUNLOG.
+           SELECT ALERT-FILE     ASSIGN TO ALERTFL.
+      *================================================================*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  RUN-LOG-FILE
+               RECORDING MODE IS F.
+           COPY RUNLOG.
+      *----------------------------------------------------------------*
+       FD  ALERT-FILE
+               RECORDING MODE IS F.
+           COPY ALERTFIL.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01  WS-CHAIN-FIELDS.
+           05  WS-STEP-NAME                PIC X(08).
+           05  WS-STEP-RETURN-CODE         PIC S9(04) COMP.
+           05  WS-STEP-RETURN-CODE-O       PIC ---9.
+           05  WS-RUN-LOG-COUNT            PIC 9(07) VALUE ZERO.
+           05  WS-CHAIN-SW                 PIC X(01) VALUE 'N'.
+               88  CHAIN-FAILED                      VALUE 'Y'.
+      *----------------------------------------------------------------*
+       COPY PRINTCTL.
+      *================================================================*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *----------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-RUN-COVINTFC.
+           IF  NOT CHAIN-FAILED
+               PERFORM 2010-RUN-COV19USA.
+           IF  NOT CHAIN-FAILED
+               PERFORM 2020-RUN-COVID19B.
+           IF  NOT CHAIN-FAILED
+               PERFORM 2030-RUN-GRPHUSA.
+           IF  NOT CHAIN-FAILED
+               PERFORM 2040-RUN-GRAPHST.
+           IF  NOT CHAIN-FAILED
+               PERFORM 2050-RUN-CBLGRPH.
+           IF  CHAIN-FAILED
+               PERFORM 9400-RECORD-CHAIN-ALERT.
+           PERFORM 3800-OPEN-RUN-LOG-FILE.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           GOBACK.
+      *----------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *----------------------------------------------------------------*
+      *    THE CHAIN DRIVER OWNS NEITHER CONNECTOR FOR THE DURATION
+      *    OF THE RUN - EACH STEP PROGRAM OPENS/CLOSES ITS OWN.  THE
+      *    ALERT FILE IS TRUNCATED HERE, UP FRONT, SO THE RUN STARTS
+      *    CLEAN; NOTE THAT GRPHUSA'S OWN 1000-OPEN-FILES LATER OPENS
+      *    ALERT-FILE AS OUTPUT TOO, SO IT - NOT THIS DRIVER - OWNS
+      *    THE TRUNCATE-ON-OPEN PARTWAY THROUGH THE CHAIN.  THE RUN
+      *    LOG IS OPENED ONLY IN THE NARROW WINDOW AFTER THE LAST
+      *    STEP HAS RETURNED.
+           OPEN    OUTPUT ALERT-FILE.
+           CLOSE   ALERT-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE "COVCHAIN"                 TO RL-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+      *----------------------------------------------------------------*
+       2000-RUN-COVINTFC.
+      *----------------------------------------------------------------*
+           MOVE "COVINTFC"                 TO WS-STEP-NAME.
+           DISPLAY "COVCHAIN - STARTING STEP " WS-STEP-NAME.
+           CALL "COVINTFC".
+           PERFORM 2900-CHECK-STEP-RESULT.
+      *----------------------------------------------------------------*
+       2010-RUN-COV19USA.
+      *----------------------------------------------------------------*
+           MOVE "COV19USA"                 TO WS-STEP-NAME.
+           DISPLAY "COVCHAIN - STARTING STEP " WS-STEP-NAME.
+           CALL "COV19USA".
+           PERFORM 2900-CHECK-STEP-RESULT.
+      *----------------------------------------------------------------*
+       2020-RUN-COVID19B.
+      *----------------------------------------------------------------*
+           MOVE "COVID19B"                 TO WS-STEP-NAME.
+           DISPLAY "COVCHAIN - STARTING STEP " WS-STEP-NAME.
+           CALL "COVID19B".
+           PERFORM 2900-CHECK-STEP-RESULT.
+      *----------------------------------------------------------------*
+       2030-RUN-GRPHUSA.
+      *----------------------------------------------------------------*
+           MOVE "GRPHUSA"                  TO WS-STEP-NAME.
+           DISPLAY "COVCHAIN - STARTING STEP " WS-STEP-NAME.
+           CALL "GRPHUSA".
+           PERFORM 2900-CHECK-STEP-RESULT.
+      *----------------------------------------------------------------*
+       2040-RUN-GRAPHST.
+      *----------------------------------------------------------------*
+           MOVE "GRAPHST"                  TO WS-STEP-NAME.
+           DISPLAY "COVCHAIN - STARTING STEP " WS-STEP-NAME.
+           CALL "GRAPHST".
+           PERFORM 2900-CHECK-STEP-RESULT.
+      *----------------------------------------------------------------*
+       2050-RUN-CBLGRPH.
+      *----------------------------------------------------------------*
+           MOVE "CBLGRPH"                  TO WS-STEP-NAME.
+           DISPLAY "COVCHAIN - STARTING STEP " WS-STEP-NAME.
+           CALL "CBLGRPH".
+           PERFORM 2900-CHECK-STEP-RESULT.
+      *----------------------------------------------------------------*
+       2900-CHECK-STEP-RESULT.
+      *----------------------------------------------------------------*
+           MOVE RETURN-CODE                TO WS-STEP-RETURN-CODE.
+           IF  WS-STEP-RETURN-CODE NOT = ZERO
+               MOVE 'Y'                    TO WS-CHAIN-SW
+               DISPLAY "COVCHAIN - STEP FAILED: " WS-STEP-NAME
+                   " RETURN-CODE = " WS-STEP-RETURN-CODE.
+      *----------------------------------------------------------------*
+       3800-OPEN-RUN-LOG-FILE.
+      *----------------------------------------------------------------*
+           OPEN    EXTEND RUN-LOG-FILE.
+      *----------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           IF  CHAIN-FAILED
+               MOVE "ABEND"                TO RL-COMPLETION-STATUS
+           ELSE
+               MOVE "COMPLETE"             TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *----------------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *----------------------------------------------------------------*
+           CLOSE   RUN-LOG-FILE.
+      *----------------------------------------------------------------*
+       9400-RECORD-CHAIN-ALERT.
+      *----------------------------------------------------------------*
+           OPEN    EXTEND ALERT-FILE.
+           PERFORM 9500-WRITE-ALERT-LINE.
+           CLOSE   ALERT-FILE.
+      *----------------------------------------------------------------*
+       9500-WRITE-ALERT-LINE.
+      *----------------------------------------------------------------*
+           MOVE "COVCHAIN"                 TO AL-PROGRAM-ID.
+           MOVE WS-CURRENT-MONTH           TO AL-ALERT-MONTH.
+           MOVE WS-CURRENT-DAY             TO AL-ALERT-DAY.
+           MOVE WS-CURRENT-YEAR            TO AL-ALERT-YEAR.
+           MOVE WS-CURRENT-TIME            TO AL-ALERT-TIME.
+           MOVE "COVCHAIN - COVID CHAIN STEP FAILED" TO AL-SUBJECT.
+           MOVE SPACE                      TO AL-BODY.
+           MOVE WS-STEP-RETURN-CODE        TO WS-STEP-RETURN-CODE-O.
+           STRING 'STEP ' WS-STEP-NAME
+                  ' RETURN CODE ' WS-STEP-RETURN-CODE-O
+                  ' - REMAINING STEPS SKIPPED'
+               DELIMITED BY SIZE INTO AL-BODY.
+           WRITE ALERT-RECORD.

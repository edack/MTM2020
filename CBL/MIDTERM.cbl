@@ -10,6 +10,14 @@
                ASSIGN TO CLAIMFL.
            SELECT PRINT-FILE
                ASSIGN TO PRTLINE.
+           SELECT RUN-LOG-FILE
+               ASSIGN TO RUNLOG.
+           SELECT ALERT-FILE
+               ASSIGN TO ALERTFL.
+           SELECT EXPOSURE-OLD
+               ASSIGN TO CLAIMEXP.
+           SELECT EXPOSURE-NEW
+               ASSIGN TO CLAIMEXPN.
       *==========================================================*
        DATA DIVISION.
       *----------------------------------------------------------*
@@ -17,11 +25,31 @@
       *----------------------------------------------------------*
        FD  CLAIMS-FILE RECORDING MODE F.
        01  CLAIM-REC-CSV                   PIC X(80).
+      *----------------------------------------------------------*
+       FD  RUN-LOG-FILE RECORDING MODE F.
+       COPY RUNLOG.
+      *----------------------------------------------------------*
+       FD  ALERT-FILE RECORDING MODE F.
+       COPY ALERTFIL.
       *----------------------------------------------------------*
        FD  PRINT-FILE RECORDING MODE F.
        01  PRINT-RECORD.
       *    05 CC                           PIC X(01).
            05 PRINT-LINE                   PIC X(132).
+      *----------------------------------------------------------*
+       FD  EXPOSURE-OLD RECORDING MODE F.
+       01  EXPOSURE-OLD-RECORD.
+           05  EXO-POLICY-TYPE             PIC 9(01).
+           05  EXO-CLAIM-AMOUNT            PIC 9(11)V99.
+           05  EXO-CLAIM-AMOUNT-PAID       PIC 9(11)V99.
+           05  FILLER                      PIC X(53).
+      *----------------------------------------------------------*
+       FD  EXPOSURE-NEW RECORDING MODE F.
+       01  EXPOSURE-NEW-RECORD.
+           05  EXN-POLICY-TYPE             PIC 9(01).
+           05  EXN-CLAIM-AMOUNT            PIC 9(11)V99.
+           05  EXN-CLAIM-AMOUNT-PAID       PIC 9(11)V99.
+           05  FILLER                      PIC X(53).
       *----------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------*
@@ -87,7 +115,75 @@
                10  DL1-CLAIM-MOUNT          PIC $$,$$$,$$9.99.
                10  FILLER                   PIC X(01)  VALUE ' '.
                10  DL1-CLAIM-AMT-PAID       PIC $$,$$$,$$9.99.
-
+               10  FILLER                   PIC X(01)  VALUE ' '.
+               10  DL1-LAPSED-FLAG          PIC X(14).
+      *----------------------------------------------------------*
+           05  REJ-HEADING-LINE-1.
+               10  FILLER  PIC X(20) VALUE '                    '.
+               10  FILLER  PIC X(20) VALUE '                    '.
+               10  FILLER  PIC X(20) VALUE '    REJECTED CLAIMS '.
+               10  FILLER  PIC X(20) VALUE '- EXCEEDS POLICY LIM'.
+               10  FILLER  PIC X(09) VALUE 'IT       '.
+      *----------------------------------------------------------*
+           05  REJ-HEADING-LINE-2.
+               10  FILLER  PIC X(20) VALUE 'POLICY    POLICY    '.
+               10  FILLER  PIC X(20) VALUE 'FIRST      LAST     '.
+               10  FILLER  PIC X(20) VALUE '           CLAIM    '.
+               10  FILLER  PIC X(20) VALUE '     POLICY         '.
+               10  FILLER  PIC X(09) VALUE '         '.
+      *----------------------------------------------------------*
+           05  REJ-HEADING-LINE-3.
+               10  FILLER  PIC X(20) VALUE 'NUMBER    DATE      '.
+               10  FILLER  PIC X(20) VALUE 'NAME       NAME     '.
+               10  FILLER  PIC X(20) VALUE '           AMOUNT   '.
+               10  FILLER  PIC X(20) VALUE '     AMOUNT         '.
+               10  FILLER  PIC X(09) VALUE '         '.
+      *----------------------------------------------------------*
+           05  REJECTED-DETAIL-LINE-1.
+               10  RDL1-POLICY-NUM          PIC X(07).
+               10  FILLER                   PIC X(03)  VALUE SPACE.
+               10  RDL1-POLICY-YEAR         PIC 9(04).
+               10  FILLER                   PIC X(01)  VALUE '/'.
+               10  RDL1-POLICY-MONTH        PIC X(02).
+               10  FILLER                   PIC X(01)  VALUE '/'.
+               10  RDL1-POLICY-DAY          PIC X(02).
+               10  FILLER                   PIC X(03)  VALUE SPACE.
+               10  RDL1-POLICY-F-NAME       PIC X(10).
+               10  RDL1-POLICY-L-NAME       PIC X(15).
+               10  FILLER                   PIC X(02)  VALUE SPACE.
+               10  RDL1-CLAIM-AMOUNT        PIC $$,$$$,$$9.99.
+               10  FILLER                   PIC X(03)  VALUE SPACE.
+               10  RDL1-POLICY-AMOUNT       PIC $$,$$$,$$9.99.
+      *----------------------------------------------------------*
+           05  EXP-HEADING-LINE-1.
+               10  FILLER  PIC X(20) VALUE '                    '.
+               10  FILLER  PIC X(20) VALUE '                    '.
+               10  FILLER  PIC X(20) VALUE '   CLAIMS EXPOSURE S'.
+               10  FILLER  PIC X(20) VALUE 'UMMARY BY POLICY TYP'.
+               10  FILLER  PIC X(20) VALUE 'E                   '.
+               10  FILLER  PIC X(20) VALUE '                    '.
+               10  FILLER  PIC X(12) VALUE '            '.
+      *----------------------------------------------------------*
+           05  EXP-HEADING-LINE-2.
+               10  FILLER  PIC X(20) VALUE 'POLICY TYPE         '.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(14) VALUE 'TOTAL BILLED  '.
+               10  FILLER  PIC X(03) VALUE SPACE.
+               10  FILLER  PIC X(14) VALUE 'TOTAL PAID    '.
+               10  FILLER  PIC X(03) VALUE SPACE.
+               10  FILLER  PIC X(07) VALUE 'PAID % '.
+               10  FILLER  PIC X(69) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  EXPOSURE-DETAIL-LINE.
+               10  EDL-POLICY-TYPE          PIC X(20).
+               10  FILLER                   PIC X(02)  VALUE SPACE.
+               10  EDL-TOTAL-BILLED         PIC $$$,$$$,$$9.99.
+               10  FILLER                   PIC X(03)  VALUE SPACE.
+               10  EDL-TOTAL-PAID           PIC $$$,$$$,$$9.99.
+               10  FILLER                   PIC X(03)  VALUE SPACE.
+               10  EDL-PAID-RATIO           PIC ZZ9.99.
+               10  FILLER                   PIC X(01)  VALUE '%'.
+               10  FILLER                   PIC X(69)  VALUE SPACE.
       *----------------------------------------------------------*
        COPY CLAIMREC.
       *----------------------------------------------------------*
@@ -95,17 +191,49 @@
        01  WS-COMPUTATION-FIELDS.
       *----------------------------------------------------------*
            05  WS-DEDUCTABLE-AMT            PIC S9(07)V99.
-           05  WS-DEDUCTABLE-PCT            PIC V99     VALUE .20.
+           05  WS-DEDUCTABLE-PCT            PIC V99.
+           05  WS-DEDUCTABLE-PCT-PRIVATE    PIC V99     VALUE .20.
+           05  WS-DEDUCTABLE-PCT-MEDICARE   PIC V99     VALUE .15.
+           05  WS-DEDUCTABLE-PCT-ACA        PIC V99     VALUE .10.
            05  WS-POLICY-COINSURANCE-NUM    PIC V9999.
            05  WS-CLAIM-AMT-PAID            PIC S9(07)V99.
            05  WS-CHECK-AMOUNT-NUM          PIC S9(07)V99.
+           05  WS-CURRENT-DATE-NUM          PIC 9(08).
+      *----------------------------------------------------------*
+       01  REJECTED-CLAIM-TABLE-FIELDS.
+      *----------------------------------------------------------*
+           05  REJECTED-CLAIM-ENTRY OCCURS 500 TIMES
+                   INDEXED BY RCT-INDEX.
+               10  RCT-POLICY-NUM           PIC X(07).
+               10  RCT-POLICY-YEAR          PIC 9(04).
+               10  RCT-POLICY-MONTH         PIC 9(02).
+               10  RCT-POLICY-DAY           PIC 9(02).
+               10  RCT-POLICY-F-NAME        PIC X(10).
+               10  RCT-POLICY-L-NAME        PIC X(15).
+               10  RCT-CLAIM-AMOUNT         PIC 9(07)V99.
+               10  RCT-POLICY-AMOUNT        PIC 9(07)V99.
+           05  WS-REJECTED-COUNT            PIC 9(04) VALUE ZERO.
+           05  WS-RUN-LOG-COUNT             PIC 9(07) VALUE ZERO.
+      *----------------------------------------------------------*
+       01  EXPOSURE-TABLE-FIELDS.
+      *----------------------------------------------------------*
+           05  EXPOSURE-ENTRY OCCURS 3 TIMES
+                   INDEXED BY EXP-INDEX.
+               10  EXP-CLAIM-AMOUNT         PIC 9(11)V99 VALUE ZERO.
+               10  EXP-CLAIM-AMOUNT-PAID    PIC 9(11)V99 VALUE ZERO.
+           05  WS-EXPOSURE-GRAND-BILLED     PIC 9(11)V99 VALUE ZERO.
+           05  WS-EXPOSURE-GRAND-PAID       PIC 9(11)V99 VALUE ZERO.
       *----------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS-MISC.
       *----------------------------------------------------------*
            05  END-OF-FILE-SW               PIC X(01)   VALUE 'N'.
                88  END-OF-FILE                          VALUE 'Y'.
+           05  EXPOSURE-OLD-EOF-SW          PIC X(01)   VALUE 'N'.
+               88  EXPOSURE-OLD-EOF                     VALUE 'Y'.
            05  VALID-CLAIM-SW               PIC X(01)   VALUE 'N'.
                88  VALID-CLAIM                          VALUE 'Y'.
+           05  LAPSED-POLICY-SW             PIC X(01)   VALUE 'N'.
+               88  LAPSED-POLICY                        VALUE 'Y'.
            05  WS-CURRENT-DATE-DATA.
                10  WS-CURRENT-DATE.
                    15  WS-CURRENT-YY        PIC 9(04).
@@ -117,15 +245,22 @@
                    15  WS-CURRENT-SS        PIC 9(02).
                    15  WS-CURRENT-MS        PIC 9(02).
        COPY PRINTCTL.
+       COPY STDHDR.
       *==========================================================*
        PROCEDURE DIVISION.
       *----------------------------------------------------------*
        0000-MAIN-PROCESSING.
       *----------------------------------------------------------*
            PERFORM 1000-OPEN-FILES.
+           PERFORM 1150-LOAD-EXPOSURE-TABLE.
            PERFORM 8000-READ-ACCT-FILE.
            PERFORM 2000-PROCESS-ACCT-FILE
                UNTIL END-OF-FILE.
+           IF  WS-REJECTED-COUNT > ZERO
+               PERFORM 5000-PRINT-REJECTED-CLAIMS.
+           PERFORM 6000-PRINT-EXPOSURE-SUMMARY.
+           PERFORM 7000-WRITE-EXPOSURE-MASTER.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
            PERFORM 3000-CLOSE-FILES.
            GOBACK.
       *----------------------------------------------------------*
@@ -133,9 +268,24 @@
       *----------------------------------------------------------*
            OPEN    INPUT  CLAIMS-FILE
                    OUTPUT PRINT-FILE.
+           OPEN    EXTEND RUN-LOG-FILE.
+           OPEN    OUTPUT ALERT-FILE.
+           OPEN    INPUT  EXPOSURE-OLD.
+           OPEN    OUTPUT EXPOSURE-NEW.
+           MOVE FUNCTION CURRENT-DATE
+               TO WS-CURRENT-DATE-DATA IN WS-SWITCHES-SUBSCRIPTS-MISC.
+           MOVE WS-CURRENT-DATE IN WS-SWITCHES-SUBSCRIPTS-MISC
+               TO WS-CURRENT-DATE-NUM.
+           MOVE "MIDTERM"       TO RL-PROGRAM-ID.
+           MOVE "MIDTERM"       TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE IN WS-SWITCHES-SUBSCRIPTS-MISC
+               TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME IN WS-SWITCHES-SUBSCRIPTS-MISC
+               TO RL-START-TIME.
       *----------------------------------------------------------*
        2000-PROCESS-ACCT-FILE.
       *----------------------------------------------------------*
+           ADD 1                            TO WS-RUN-LOG-COUNT.
            EVALUATE POLICY-TYPE
            WHEN 1
                 MOVE 'EMPLOYER-PRIVATE'
@@ -152,10 +302,18 @@
            MOVE INSURED-POLICY-NO          TO DL1-POLICY-NUM.
            MOVE INSURED-LAST-NAME          TO DL1-POLICY-L-NAME.
            MOVE INSURED-FIRST-NAME         TO DL1-POLICY-F-NAME.
+           PERFORM 2050-CHECK-POLICY-LAPSE.
            MOVE POLICY-YEAR                TO DL1-POLICY-YEAR.
-           ADD 1                           TO DL1-POLICY-YEAR.
+           IF  NOT LAPSED-POLICY
+               ADD 1                       TO DL1-POLICY-YEAR
+           END-IF.
            MOVE POLICY-MONTH               TO DL1-POLICY-MONTH.
            MOVE POLICY-DAY                 TO DL1-POLICY-DAY.
+           IF  LAPSED-POLICY
+               MOVE '*** LAPSED ***'       TO DL1-LAPSED-FLAG
+           ELSE
+               MOVE SPACE                  TO DL1-LAPSED-FLAG
+           END-IF.
            MOVE POLICY-AMOUNT              TO DL1-POLICY-AMOUNT.
            MOVE CLAIM-AMOUNT               TO DL1-CLAIM-MOUNT.
            DIVIDE POLICY-COINSURANCE       BY 100
@@ -163,16 +321,33 @@
            MOVE WS-POLICY-COINSURANCE-NUM  TO DL1-POLICY-COINS-PCT.
            MOVE POLICY-DEDUCTIBLE-PAID     TO DL1-POLICY-DED-PAID.
            PERFORM 2100-VALIDATE-CLAIM.
+           PERFORM 2060-ACCUMULATE-EXPOSURE.
            IF  VALID-CLAIM
                MOVE WS-CLAIM-AMT-PAID      TO DL1-CLAIM-AMT-PAID
                MOVE CLAIM-AMOUNT           TO DL1-CLAIM-MOUNT
                MOVE DETAIL-LINE-1          TO NEXT-REPORT-LINE
                PERFORM 9000-PRINT-REPORT-LINE.
            PERFORM 8000-READ-ACCT-FILE.
+      *----------------------------------------------------------*
+       2050-CHECK-POLICY-LAPSE.
+      *----------------------------------------------------------*
+           MOVE 'N'                            TO LAPSED-POLICY-SW.
+           IF  POLICY-BENEFIT-DATE-NUM  < WS-CURRENT-DATE-NUM
+               MOVE 'Y'                        TO LAPSED-POLICY-SW.
       *----------------------------------------------------------*
        2100-VALIDATE-CLAIM.
       *----------------------------------------------------------*
            MOVE 'N'                            TO VALID-CLAIM-SW.
+           EVALUATE TRUE
+               WHEN PRIVATE-88
+                   MOVE WS-DEDUCTABLE-PCT-PRIVATE  TO WS-DEDUCTABLE-PCT
+               WHEN MEDICARE
+                   MOVE WS-DEDUCTABLE-PCT-MEDICARE TO WS-DEDUCTABLE-PCT
+               WHEN AFFORDABLE-CARE
+                   MOVE WS-DEDUCTABLE-PCT-ACA      TO WS-DEDUCTABLE-PCT
+               WHEN OTHER
+                   MOVE WS-DEDUCTABLE-PCT-PRIVATE  TO WS-DEDUCTABLE-PCT
+           END-EVALUATE.
            IF  CLAIM-AMOUNT <= POLICY-AMOUNT
                MOVE 'Y'                        TO VALID-CLAIM-SW
                COMPUTE WS-DEDUCTABLE-AMT       =
@@ -187,18 +362,235 @@
                            (WS-POLICY-COINSURANCE-NUM  *
                             CLAIM-AMOUNT)
                END-IF
+           ELSE
+               PERFORM 2200-STORE-REJECTED-CLAIM
            END-IF.
+      *----------------------------------------------------------*
+       2200-STORE-REJECTED-CLAIM.
+      *----------------------------------------------------------*
+           ADD 1                               TO WS-REJECTED-COUNT.
+           IF  WS-REJECTED-COUNT > 500
+               PERFORM 9950-REJECTED-TABLE-ERROR.
+           SET RCT-INDEX                        TO WS-REJECTED-COUNT.
+           MOVE INSURED-POLICY-NO    TO RCT-POLICY-NUM (RCT-INDEX).
+           MOVE POLICY-YEAR          TO RCT-POLICY-YEAR (RCT-INDEX).
+           MOVE POLICY-MONTH         TO RCT-POLICY-MONTH (RCT-INDEX).
+           MOVE POLICY-DAY           TO RCT-POLICY-DAY (RCT-INDEX).
+           MOVE INSURED-FIRST-NAME   TO RCT-POLICY-F-NAME (RCT-INDEX).
+           MOVE INSURED-LAST-NAME    TO RCT-POLICY-L-NAME (RCT-INDEX).
+           MOVE CLAIM-AMOUNT         TO RCT-CLAIM-AMOUNT (RCT-INDEX).
+           MOVE POLICY-AMOUNT        TO RCT-POLICY-AMOUNT (RCT-INDEX).
+           PERFORM 2250-WRITE-CLAIM-ALERT.
+      *----------------------------------------------------------*
+       2250-WRITE-CLAIM-ALERT.
+      *----------------------------------------------------------*
+           MOVE "MIDTERM"            TO AL-PROGRAM-ID.
+           MOVE WS-CURRENT-YY        TO AL-ALERT-YEAR.
+           MOVE WS-CURRENT-MM IN WS-CURRENT-DATE IN WS-CURRENT-DATE-DATA
+                                     TO AL-ALERT-MONTH.
+           MOVE WS-CURRENT-DD        TO AL-ALERT-DAY.
+           MOVE WS-CURRENT-TIME IN WS-SWITCHES-SUBSCRIPTS-MISC
+                                     TO AL-ALERT-TIME.
+           MOVE "MIDTERM - CLAIM REJECTED" TO AL-SUBJECT.
+           MOVE SPACE                TO AL-BODY.
+           STRING 'POLICY ' INSURED-POLICY-NO
+                  ' CLAIM ' CLAIM-AMOUNT
+                  ' EXCEEDS POLICY AMOUNT ' POLICY-AMOUNT
+               DELIMITED BY SIZE INTO AL-BODY.
+           WRITE ALERT-RECORD.
+      *----------------------------------------------------------*
+       2060-ACCUMULATE-EXPOSURE.
+      *----------------------------------------------------------*
+           IF  PRIVATE-88 OR MEDICARE OR AFFORDABLE-CARE
+               EVALUATE TRUE
+                   WHEN PRIVATE-88
+                       SET EXP-INDEX            TO 1
+                   WHEN MEDICARE
+                       SET EXP-INDEX            TO 2
+                   WHEN AFFORDABLE-CARE
+                       SET EXP-INDEX            TO 3
+               END-EVALUATE
+               ADD CLAIM-AMOUNT TO EXP-CLAIM-AMOUNT (EXP-INDEX)
+               IF  VALID-CLAIM
+                   ADD WS-CLAIM-AMT-PAID
+                       TO EXP-CLAIM-AMOUNT-PAID (EXP-INDEX)
+               END-IF
+           END-IF.
+      *----------------------------------------------------------*
+       1150-LOAD-EXPOSURE-TABLE.
+      *----------------------------------------------------------*
+           PERFORM 8050-READ-EXPOSURE-OLD.
+           PERFORM 1160-STORE-EXPOSURE-RECORD
+               UNTIL EXPOSURE-OLD-EOF.
+      *----------------------------------------------------------*
+       1160-STORE-EXPOSURE-RECORD.
+      *----------------------------------------------------------*
+           SET EXP-INDEX                    TO EXO-POLICY-TYPE.
+           MOVE EXO-CLAIM-AMOUNT            TO
+               EXP-CLAIM-AMOUNT (EXP-INDEX).
+           MOVE EXO-CLAIM-AMOUNT-PAID       TO
+               EXP-CLAIM-AMOUNT-PAID (EXP-INDEX).
+           PERFORM 8050-READ-EXPOSURE-OLD.
+      *----------------------------------------------------------*
+       6000-PRINT-EXPOSURE-SUMMARY.
+      *----------------------------------------------------------*
+           MOVE ZERO                        TO WS-EXPOSURE-GRAND-BILLED
+                                                WS-EXPOSURE-GRAND-PAID.
+           MOVE EXP-HEADING-LINE-1           TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE EXP-HEADING-LINE-2           TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE HEADING-LINE-4               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           SET EXP-INDEX                     TO 1.
+           PERFORM 6010-PRINT-ONE-EXPOSURE-LINE
+               UNTIL EXP-INDEX > 3.
+           MOVE 'TOTAL ALL POLICIES '        TO EDL-POLICY-TYPE.
+           MOVE WS-EXPOSURE-GRAND-BILLED      TO EDL-TOTAL-BILLED.
+           MOVE WS-EXPOSURE-GRAND-PAID        TO EDL-TOTAL-PAID.
+           IF  WS-EXPOSURE-GRAND-BILLED = ZERO
+               MOVE ZERO                     TO EDL-PAID-RATIO
+           ELSE
+               COMPUTE EDL-PAID-RATIO ROUNDED =
+                   (WS-EXPOSURE-GRAND-PAID / WS-EXPOSURE-GRAND-BILLED)
+                       * 100
+           END-IF.
+           MOVE EXPOSURE-DETAIL-LINE          TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *----------------------------------------------------------*
+       6010-PRINT-ONE-EXPOSURE-LINE.
+      *----------------------------------------------------------*
+           EVALUATE EXP-INDEX
+               WHEN 1
+                   MOVE 'EMPLOYER-PRIVATE   '  TO EDL-POLICY-TYPE
+               WHEN 2
+                   MOVE 'STANDARD MEDICARE   ' TO EDL-POLICY-TYPE
+               WHEN 3
+                   MOVE 'AFFORDABLE CARE ACT ' TO EDL-POLICY-TYPE
+           END-EVALUATE.
+           MOVE EXP-CLAIM-AMOUNT (EXP-INDEX)      TO EDL-TOTAL-BILLED.
+           MOVE EXP-CLAIM-AMOUNT-PAID (EXP-INDEX) TO EDL-TOTAL-PAID.
+           PERFORM 6020-COMPUTE-PAID-RATIO.
+           ADD EXP-CLAIM-AMOUNT (EXP-INDEX)
+               TO WS-EXPOSURE-GRAND-BILLED.
+           ADD EXP-CLAIM-AMOUNT-PAID (EXP-INDEX)
+               TO WS-EXPOSURE-GRAND-PAID.
+           MOVE EXPOSURE-DETAIL-LINE              TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           SET EXP-INDEX UP BY 1.
+      *----------------------------------------------------------*
+       6020-COMPUTE-PAID-RATIO.
+      *----------------------------------------------------------*
+           IF  EXP-CLAIM-AMOUNT (EXP-INDEX) = ZERO
+               MOVE ZERO                     TO EDL-PAID-RATIO
+           ELSE
+               COMPUTE EDL-PAID-RATIO ROUNDED =
+                   (EXP-CLAIM-AMOUNT-PAID (EXP-INDEX) /
+                    EXP-CLAIM-AMOUNT (EXP-INDEX)) * 100
+           END-IF.
+      *----------------------------------------------------------*
+       7000-WRITE-EXPOSURE-MASTER.
+      *----------------------------------------------------------*
+           SET EXP-INDEX                     TO 1.
+           PERFORM 7010-WRITE-ONE-EXPOSURE-RECORD
+               UNTIL EXP-INDEX > 3.
+      *----------------------------------------------------------*
+       7010-WRITE-ONE-EXPOSURE-RECORD.
+      *----------------------------------------------------------*
+           MOVE SPACE                        TO EXPOSURE-NEW-RECORD.
+           SET EXN-POLICY-TYPE                TO EXP-INDEX.
+           MOVE EXP-CLAIM-AMOUNT (EXP-INDEX)      TO EXN-CLAIM-AMOUNT.
+           MOVE EXP-CLAIM-AMOUNT-PAID (EXP-INDEX)
+               TO EXN-CLAIM-AMOUNT-PAID.
+           WRITE EXPOSURE-NEW-RECORD.
+           SET EXP-INDEX UP BY 1.
+      *----------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE
+               TO WS-CURRENT-DATE-DATA IN WS-SWITCHES-SUBSCRIPTS-MISC.
+           MOVE WS-CURRENT-TIME IN WS-SWITCHES-SUBSCRIPTS-MISC
+               TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"             TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
       *----------------------------------------------------------*
        3000-CLOSE-FILES.
       *----------------------------------------------------------*
            CLOSE CLAIMS-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 RUN-LOG-FILE
+                 ALERT-FILE
+                 EXPOSURE-OLD
+                 EXPOSURE-NEW.
       *----------------------------------------------------------*
        8000-READ-ACCT-FILE.
       *----------------------------------------------------------*
            READ CLAIMS-FILE
                INTO CLAIM-RECORD-WS
                    AT END MOVE 'Y' TO END-OF-FILE-SW.
+      *----------------------------------------------------------*
+       8050-READ-EXPOSURE-OLD.
+      *----------------------------------------------------------*
+           READ EXPOSURE-OLD
+               AT END MOVE 'Y' TO EXPOSURE-OLD-EOF-SW.
+      *----------------------------------------------------------*
+       5000-PRINT-REJECTED-CLAIMS.
+      *----------------------------------------------------------*
+           MOVE REJ-HEADING-LINE-1     TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE REJ-HEADING-LINE-2     TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE REJ-HEADING-LINE-3     TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE HEADING-LINE-4         TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           SET RCT-INDEX                TO 1.
+           PERFORM 5010-PRINT-ONE-REJECTED-CLAIM
+               UNTIL RCT-INDEX > WS-REJECTED-COUNT.
+      *----------------------------------------------------------*
+       5010-PRINT-ONE-REJECTED-CLAIM.
+      *----------------------------------------------------------*
+           MOVE RCT-POLICY-NUM (RCT-INDEX)
+               TO RDL1-POLICY-NUM.
+           MOVE RCT-POLICY-YEAR (RCT-INDEX)
+               TO RDL1-POLICY-YEAR.
+           MOVE RCT-POLICY-MONTH (RCT-INDEX)
+               TO RDL1-POLICY-MONTH.
+           MOVE RCT-POLICY-DAY (RCT-INDEX)
+               TO RDL1-POLICY-DAY.
+           MOVE RCT-POLICY-F-NAME (RCT-INDEX)
+               TO RDL1-POLICY-F-NAME.
+           MOVE RCT-POLICY-L-NAME (RCT-INDEX)
+               TO RDL1-POLICY-L-NAME.
+           MOVE RCT-CLAIM-AMOUNT (RCT-INDEX)
+               TO RDL1-CLAIM-AMOUNT.
+           MOVE RCT-POLICY-AMOUNT (RCT-INDEX)
+               TO RDL1-POLICY-AMOUNT.
+           MOVE REJECTED-DETAIL-LINE-1  TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           SET RCT-INDEX UP BY 1.
+      *----------------------------------------------------------*
+       9950-REJECTED-TABLE-ERROR.
+      *----------------------------------------------------------*
+           DISPLAY '*----------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF MIDTERM                 *'.
+           DISPLAY '* REJECTED CLAIM TABLE OVERFLOW            *'.
+           DISPLAY '*----------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE
+               TO WS-CURRENT-DATE-DATA IN WS-SWITCHES-SUBSCRIPTS-MISC.
+           MOVE WS-CURRENT-TIME IN WS-SWITCHES-SUBSCRIPTS-MISC
+               TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "ABEND"                TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE CLAIMS-FILE
+                 PRINT-FILE
+                 RUN-LOG-FILE
+                 ALERT-FILE
+                 EXPOSURE-OLD
+                 EXPOSURE-NEW.
+           STOP RUN.
       *----------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *----------------------------------------------------------*
@@ -210,9 +602,20 @@
        9100-PRINT-HEADING-LINES.
       *----------------------------------------------------------*
            MOVE PAGE-COUNT             TO HL1-PAGE-COUNT.
-           MOVE HEADING-LINE-1         TO PRINT-LINE.
+           MOVE PAGE-COUNT             TO SHD-PAGE-NUM.
+           MOVE FUNCTION CURRENT-DATE
+               TO WS-CURRENT-DATE-DATA IN PRINTER-CONTROL-DATE-FIELDS.
+           MOVE WS-CURRENT-MONTH       TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY         TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR        TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR        TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES     TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1     TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
            MOVE 1                      TO LINE-SPACEING.
+           MOVE HEADING-LINE-1         TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 1                      TO LINE-SPACEING.
            MOVE HEADING-LINE-2         TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 1                      TO LINE-SPACEING.
@@ -223,7 +626,7 @@
            PERFORM 9120-WRITE-PRINT-LINE.
            ADD  1                      TO PAGE-COUNT.
            MOVE 1                      TO LINE-SPACEING.
-           MOVE 5                      TO LINE-COUNT.
+           MOVE 6                      TO LINE-COUNT.
       *----------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *----------------------------------------------------------*

@@ -17,8 +17,7 @@
        FILE SECTION.
       *---------------------------------------------------------------*
        FD  INPUT-FILE RECORDING MODE F.
-       01  INPUT-RECORD.
-           05 FILLER                       PIC X(132).
+       COPY ACCTREC.
       *---------------------------------------------------------------*
        FD  PRINT-FILE RECORDING MODE F.
        01  PRINT-RECORD.
@@ -46,12 +45,39 @@
        01 DETAIL-LINES.
       *---------------------------------------------------------------*
            05  DETAIL-LINE-1.
-               10  FILLER  PIC X(132).
+               10  DL1-ACCT-NO          PIC X(08).
+               10  FILLER               PIC X(02) VALUE SPACE.
+               10  DL1-LAST-NAME        PIC X(20).
+               10  FILLER               PIC X(02) VALUE SPACE.
+               10  DL1-FIRST-NAME       PIC X(14).
+               10  FILLER               PIC X(02) VALUE SPACE.
+               10  DL1-STATE            PIC X(15).
+               10  FILLER               PIC X(02) VALUE SPACE.
+               10  DL1-LIMIT            PIC $$,$$$,$$9.99.
+               10  FILLER               PIC X(02) VALUE SPACE.
+               10  DL1-BALANCE          PIC $$,$$$,$$9.99.
+      *---------------------------------------------------------------*
+           05  STATE-BREAK-LINE.
+               10  FILLER               PIC X(17) VALUE
+                   'STATE TOTAL FOR '.
+               10  SBL-STATE            PIC X(15).
+               10  FILLER               PIC X(04) VALUE ' = '.
+               10  SBL-COUNT            PIC ZZZ9.
+               10  FILLER               PIC X(89) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  RECORD-COUNT-TRAILER-LINE.
+               10  FILLER               PIC X(21) VALUE
+                   'TOTAL RECORDS READ = '.
+               10  RCT-COUNT            PIC ZZZZ9.
+               10  FILLER               PIC X(106) VALUE SPACE.
       *---------------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS-MISC.
       *---------------------------------------------------------------*
            05  END-OF-FILE-SW              PIC X VALUE 'N'.
                88  END-OF-FILE                   VALUE 'Y'.
+           05  WS-PREV-STATE               PIC X(15) VALUE SPACE.
+           05  WS-STATE-COUNT              PIC 9(04) VALUE ZERO.
+           05  WS-RECORD-COUNT             PIC 9(05) VALUE ZERO.
            05  WS-CURRENT-DATE-DATA.
                10  WS-CURRENT-DATE.
                    15  WS-CURRENT-YY       PIC 9(04).
@@ -72,6 +98,7 @@
                10  DOUBLE-SPACE            PIC X(01) VALUE '0'.
                10  TRIPLE-SPACE            PIC X(01) VALUE '-'.
                10  OVERPRINT               PIC X(01) VALUE '+'.
+       COPY STDHDR.
       *===============================================================*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
@@ -81,21 +108,54 @@
            PERFORM 8000-READ-ACCT-FILE.
            PERFORM 2000-PROCESS-ACCT-FILE
                UNTIL END-OF-FILE.
-           PERFORM 3000-CLOSE-FILES.
+           PERFORM 3000-PRINT-TRAILER-LINES.
+           PERFORM 4000-CLOSE-FILES.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES.
       *---------------------------------------------------------------*
            OPEN    INPUT  INPUT-FILE
                    OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE "SKELETON"                 TO SHD-PROGRAM-ID.
       *---------------------------------------------------------------*
        2000-PROCESS-ACCT-FILE.
       *---------------------------------------------------------------*
+           IF  WS-RECORD-COUNT > 0
+           AND USA-STATE NOT = WS-PREV-STATE
+               PERFORM 2900-PRINT-STATE-BREAK
+           END-IF.
+           MOVE USA-STATE                  TO WS-PREV-STATE.
+           ADD 1                           TO WS-RECORD-COUNT.
+           ADD 1                           TO WS-STATE-COUNT.
+           MOVE ACCT-NO                    TO DL1-ACCT-NO.
+           MOVE LAST-NAME                  TO DL1-LAST-NAME.
+           MOVE FIRST-NAME                 TO DL1-FIRST-NAME.
+           MOVE USA-STATE                  TO DL1-STATE.
+           MOVE ACCT-LIMIT                 TO DL1-LIMIT.
+           MOVE ACCT-BALANCE               TO DL1-BALANCE.
            MOVE DETAIL-LINE-1              TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
            PERFORM 8000-READ-ACCT-FILE.
       *---------------------------------------------------------------*
-       3000-CLOSE-FILES.
+       2900-PRINT-STATE-BREAK.
+      *---------------------------------------------------------------*
+           MOVE WS-PREV-STATE              TO SBL-STATE.
+           MOVE WS-STATE-COUNT             TO SBL-COUNT.
+           MOVE STATE-BREAK-LINE           TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE ZERO                       TO WS-STATE-COUNT.
+      *---------------------------------------------------------------*
+       3000-PRINT-TRAILER-LINES.
+      *---------------------------------------------------------------*
+           IF  WS-STATE-COUNT > 0
+               PERFORM 2900-PRINT-STATE-BREAK
+           END-IF.
+           MOVE WS-RECORD-COUNT             TO RCT-COUNT.
+           MOVE RECORD-COUNT-TRAILER-LINE   TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       4000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE INPUT-FILE
                  PRINT-FILE.
@@ -115,13 +175,22 @@
        9100-PRINT-HEADING-LINES.
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT                 TO HL1-PAGE-COUNT.
-           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           MOVE PAGE-COUNT                 TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MM IN WS-CURRENT-DATE  TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DD                     TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YY                     TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HH                     TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MM IN WS-CURRENT-TIME  TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1         TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 2                          TO LINE-SPACEING.
            PERFORM 9120-WRITE-PRINT-LINE.
            ADD  1                          TO PAGE-COUNT.
            MOVE 1                          TO LINE-SPACEING.
-           MOVE 5                          TO LINE-COUNT.
+           MOVE 6                          TO LINE-COUNT.
       *---------------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *---------------------------------------------------------------*

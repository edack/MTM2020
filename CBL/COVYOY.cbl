@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COVYOY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ST-HIST-FILE   ASSIGN TO STATEFL.
+           SELECT PRINT-FILE     ASSIGN TO PRTFILE.
+           SELECT RUN-LOG-FILE   ASSIGN TO RUNLOG.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+       FD  ST-HIST-FILE
+               RECORDING MODE IS F.
+       01  STR-RECORD                  PIC X(300).
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE
+               RECORDING MODE F.
+       01  PRINT-RECORD.
+      *    05  CC                      PIC X(01).
+           05  PRINT-LINE              PIC X(132).
+      *---------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE IS F.
+           COPY RUNLOG.
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01   REPORT-LINES.
+      *---------------------------------------------------------------*
+           05  NEXT-REPORT-LINE        PIC X(132)  VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-1.
+               10 HL1-DATE.
+                   15  FILLER          PIC X(01) VALUE SPACE.
+                   15  FILLER          PIC X(12) VALUE 'TODAYS DATE:'.
+                   15  HL1-MONTH-OUT   PIC XX.
+                   15  FILLER          PIC X     VALUE '/'.
+                   15  HL1-DAY-OUT     PIC XX.
+                   15  FILLER          PIC X     VALUE '/'.
+                   15  HL1-YEAR-OUT    PIC XX.
+               10  FILLER    PIC X(20) VALUE '   REPORTING STATE: '.
+               10  HL1-REPORTING-STATE PIC X(02) VALUE SPACE.
+               10  FILLER              PIC X(37) VALUE SPACE.
+               10  HL1-PAGE-COUNT-AREA.
+                   15  FILLER          PIC X(04) VALUE SPACE.
+                   15  FILLER          PIC X(05) VALUE 'PAGE:'.
+                   15  HL1-PAGE-NUM    PIC ZZZZ9.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-2.
+               10  FILLER    PIC X(08) VALUE 'MM/DD   '.
+               10  FILLER    PIC X(12) VALUE '  CUR YEAR  '.
+               10  FILLER    PIC X(20) VALUE 'CASES       DEATHS  '.
+               10  FILLER    PIC X(12) VALUE '  PRI YEAR  '.
+               10  FILLER    PIC X(20) VALUE 'CASES       DEATHS  '.
+               10  FILLER    PIC X(12) VALUE 'TREND       '.
+      *---------------------------------------------------------------*
+           05  YOY-DETAIL-LINE.
+               10  YDL-MM-DD           PIC X(05).
+               10  FILLER              PIC X(03) VALUE SPACE.
+               10  YDL-CUR-YEAR        PIC X(04).
+               10  FILLER              PIC X(03) VALUE SPACE.
+               10  YDL-CUR-CASES       PIC ZZ,ZZZ,ZZ9.
+               10  FILLER              PIC X(03) VALUE SPACE.
+               10  YDL-CUR-DEATHS      PIC ZZZ,ZZ9.
+               10  FILLER              PIC X(03) VALUE SPACE.
+               10  YDL-PRI-YEAR        PIC X(04).
+               10  FILLER              PIC X(03) VALUE SPACE.
+               10  YDL-PRI-CASES       PIC ZZ,ZZZ,ZZ9.
+               10  FILLER              PIC X(03) VALUE SPACE.
+               10  YDL-PRI-DEATHS      PIC ZZZ,ZZ9.
+               10  FILLER              PIC X(03) VALUE SPACE.
+               10  YDL-TREND           PIC X(08).
+               10  FILLER              PIC X(20) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  TRAILER-1.
+               10  FILLER  PIC X(20) VALUE '** TOTAL DAYS COMPAR'.
+               10  FILLER  PIC X(08) VALUE 'ED     :'.
+               10  TL1-RECORD-COUNT        PIC ZZ9.
+               10  FILLER                  PIC X(101) VALUE SPACE.
+       COPY STATEFL.
+      *---------------------------------------------------------------*
+       01  YOY-TABLE-FIELDS.
+           05  YOY-TABLE OCCURS 366 TIMES
+                           INDEXED BY YOY-INDEX.
+               10  YOY-MM-DD            PIC X(04).
+               10  YOY-CUR-YEAR         PIC X(04).
+               10  YOY-CUR-CASES        PIC 9(08).
+               10  YOY-CUR-DEATHS       PIC 9(06).
+               10  YOY-PRI-YEAR         PIC X(04).
+               10  YOY-PRI-CASES        PIC 9(08).
+               10  YOY-PRI-DEATHS       PIC 9(06).
+           05  YOY-TABLE-COUNT          PIC 9(04) VALUE ZERO.
+      *---------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-MM-DD                 PIC X(04).
+      *---------------------------------------------------------------*
+       01  SWITCHES-INDEX-COUNTER-FIELDS.
+      *---------------------------------------------------------------*
+           05  END-OF-FILE-SW              PIC X(01)  VALUE 'N'.
+               88  END-OF-FILE                        VALUE 'Y'.
+           05  VALID-RECORD-SW             PIC X(01)  VALUE 'Y'.
+               88  VALID-RECORD                       VALUE 'Y'.
+           05  REPORT-STATE-SW             PIC X(02)  VALUE SPACE.
+           05  WS-RUN-LOG-COUNT            PIC 9(07)  VALUE ZERO.
+       COPY PRINTCTL.
+       COPY STDHDR.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-ST-HIST-FILE.
+           PERFORM 2000-PROCESS-ST-HIST-FILE
+               UNTIL END-OF-FILE.
+           PERFORM 3000-PRINT-YOY-REPORT.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT  ST-HIST-FILE
+                OUTPUT PRINT-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
+           MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
+           MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
+           MOVE "COVYOY"                   TO RL-PROGRAM-ID.
+           MOVE "COVYOY"                   TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+           ACCEPT REPORT-STATE-SW.
+      *---------------------------------------------------------------*
+       2000-PROCESS-ST-HIST-FILE.
+      *---------------------------------------------------------------*
+           IF  STR-STATE = REPORT-STATE-SW
+               PERFORM 2050-STORE-YOY-RECORD.
+           PERFORM 8000-READ-ST-HIST-FILE.
+      *---------------------------------------------------------------*
+       2050-STORE-YOY-RECORD.
+      *---------------------------------------------------------------*
+           MOVE STR-MONTH                  TO WS-MM-DD(1:2).
+           MOVE STR-DAY                    TO WS-MM-DD(3:2).
+           SET YOY-INDEX TO 1.
+           SEARCH YOY-TABLE
+               AT END
+                   PERFORM 2060-ADD-YOY-ENTRY
+               WHEN YOY-MM-DD(YOY-INDEX) = WS-MM-DD
+                   PERFORM 2070-UPDATE-YOY-ENTRY.
+      *---------------------------------------------------------------*
+       2060-ADD-YOY-ENTRY.
+      *---------------------------------------------------------------*
+           IF  YOY-TABLE-COUNT = 366
+               PERFORM 9900-TABLE-ERROR.
+           ADD 1                            TO YOY-TABLE-COUNT.
+           MOVE WS-MM-DD                     TO
+               YOY-MM-DD(YOY-TABLE-COUNT).
+           MOVE STR-YEAR                     TO
+               YOY-CUR-YEAR(YOY-TABLE-COUNT).
+           MOVE STR-CASE-POSITIVE             TO
+               YOY-CUR-CASES(YOY-TABLE-COUNT).
+           MOVE STR-DEATH                     TO
+               YOY-CUR-DEATHS(YOY-TABLE-COUNT).
+      *---------------------------------------------------------------*
+       2070-UPDATE-YOY-ENTRY.
+      *---------------------------------------------------------------*
+           IF  STR-YEAR = YOY-CUR-YEAR(YOY-INDEX)
+               OR STR-YEAR = YOY-PRI-YEAR(YOY-INDEX)
+               CONTINUE
+           ELSE
+               IF  STR-YEAR > YOY-CUR-YEAR(YOY-INDEX)
+                   MOVE YOY-CUR-YEAR(YOY-INDEX)   TO
+                       YOY-PRI-YEAR(YOY-INDEX)
+                   MOVE YOY-CUR-CASES(YOY-INDEX)  TO
+                       YOY-PRI-CASES(YOY-INDEX)
+                   MOVE YOY-CUR-DEATHS(YOY-INDEX) TO
+                       YOY-PRI-DEATHS(YOY-INDEX)
+                   MOVE STR-YEAR                  TO
+                       YOY-CUR-YEAR(YOY-INDEX)
+                   MOVE STR-CASE-POSITIVE         TO
+                       YOY-CUR-CASES(YOY-INDEX)
+                   MOVE STR-DEATH                 TO
+                       YOY-CUR-DEATHS(YOY-INDEX)
+               ELSE
+                   IF  YOY-PRI-YEAR(YOY-INDEX) = SPACES
+                   OR  STR-YEAR > YOY-PRI-YEAR(YOY-INDEX)
+                       MOVE STR-YEAR               TO
+                           YOY-PRI-YEAR(YOY-INDEX)
+                       MOVE STR-CASE-POSITIVE      TO
+                           YOY-PRI-CASES(YOY-INDEX)
+                       MOVE STR-DEATH              TO
+                           YOY-PRI-DEATHS(YOY-INDEX)
+                   END-IF
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       3000-PRINT-YOY-REPORT.
+      *---------------------------------------------------------------*
+           SET YOY-INDEX TO 1.
+           PERFORM 3050-PRINT-ONE-YOY-LINE
+               UNTIL YOY-INDEX > YOY-TABLE-COUNT.
+           MOVE YOY-TABLE-COUNT             TO TL1-RECORD-COUNT.
+           MOVE TRAILER-1                   TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       3050-PRINT-ONE-YOY-LINE.
+      *---------------------------------------------------------------*
+           IF  YOY-PRI-YEAR(YOY-INDEX) NOT = SPACES
+               MOVE YOY-MM-DD(YOY-INDEX)(1:2)     TO YDL-MM-DD(1:2)
+               MOVE '/'                           TO YDL-MM-DD(3:1)
+               MOVE YOY-MM-DD(YOY-INDEX)(3:2)      TO YDL-MM-DD(4:2)
+               MOVE YOY-CUR-YEAR(YOY-INDEX)        TO YDL-CUR-YEAR
+               MOVE YOY-CUR-CASES(YOY-INDEX)        TO YDL-CUR-CASES
+               MOVE YOY-CUR-DEATHS(YOY-INDEX)       TO YDL-CUR-DEATHS
+               MOVE YOY-PRI-YEAR(YOY-INDEX)         TO YDL-PRI-YEAR
+               MOVE YOY-PRI-CASES(YOY-INDEX)        TO YDL-PRI-CASES
+               MOVE YOY-PRI-DEATHS(YOY-INDEX)       TO YDL-PRI-DEATHS
+               IF  YOY-CUR-CASES(YOY-INDEX) >
+                   YOY-PRI-CASES(YOY-INDEX)
+                   MOVE 'WORSE   '                  TO YDL-TREND
+               ELSE
+                   IF  YOY-CUR-CASES(YOY-INDEX) <
+                       YOY-PRI-CASES(YOY-INDEX)
+                       MOVE 'BETTER  '               TO YDL-TREND
+                   ELSE
+                       MOVE 'SAME    '               TO YDL-TREND
+                   END-IF
+               END-IF
+               MOVE YOY-DETAIL-LINE                 TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE.
+           SET YOY-INDEX UP BY 1.
+      *---------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE ST-HIST-FILE
+                 PRINT-FILE
+                 RUN-LOG-FILE.
+      *---------------------------------------------------------------*
+       9900-TABLE-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '*  YOY TABLE OVERFLOW - COVYOY             *'.
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF COVYOY                   *'.
+           DISPLAY '*-----------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "ABEND"                    TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE ST-HIST-FILE
+                 PRINT-FILE
+                 RUN-LOG-FILE.
+           MOVE 16                         TO RETURN-CODE.
+           GOBACK.
+      *---------------------------------------------------------------*
+       8000-READ-ST-HIST-FILE.
+      *---------------------------------------------------------------*
+           READ ST-HIST-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-SW
+                      MOVE 'N' TO VALID-RECORD-SW.
+           IF VALID-RECORD
+               UNSTRING STR-RECORD DELIMITED BY ','
+               INTO STR-DATE
+                   STR-STATE
+                   STR-CASE-POSITIVE
+                   STR-CASE-PROBOBALE
+                   STR-CASE-NEGATIVE
+                   STR-CASE-PENDING
+                   STR-TOT-TEST-RES-SRC
+                   STR-TOT-TEST-RESULTS
+                   STR-HOSPITAL-CURR
+                   STR-HOSPITAL-TOT
+                   STR-ICU-CURR
+                   STR-ICU-TOT
+                   STR-VENT-CURR
+                   STR-VENT-TOT
+                   STR-RECOVERED
+                   STR-DATA-GRADE
+                   STR-DATE-UPDATED
+                   STR-DATE-MODIFIED
+                   STR-CHECK-TIME
+                   STR-DEATH
+                   STR-HOSPTALIZED
+                   STR-CHECK-DATE
+                   STR-TOT-TESTS-VIRAL
+                   STR-POS-TESTS-VIRAL
+                   STR-NEG-TESTS-VIRAL
+                   STR-POS-CASES-VIRAL
+                   STR-DEATH-CONFIRMED
+                   STR-DEATH-PROBABLE
+                   STR-TOT-TEST-ENCNTR-V
+                   STR-TOT-TEST-PEOPLE-V
+                   STR-TOT-TEST-ANTIBODY
+                   STR-POS-TEST-ANTIBODY
+                   STR-NEG-TEST-ANTIBODY
+                   STR-TOT-TEST-ANTIBODY-P
+                   STR-POS-TEST-ANTIBODY-P
+                   STR-NEG-TEST-ANTIBODY-P
+                   STR-TOT-TEST-ANTIGEN-P
+                   STR-POS-TEST-ANTIGEN-P
+                   STR-TOT-TEST-ANTIGEN
+                   STR-POS-TEST-ANTIGEN
+                   STR-FIPS-NUMBER
+                   STR-POSITIVE-INCREASE
+                   STR-NEGATIVE-INCREASE
+                   STR-TOTAL
+                   STR-TOT-TEST-INCREASE
+                   STR-POS-NEG
+                   STR-DEATH-INCREASE
+                   STR-HOSPITAL-INCREASE
+                   STR-HASH
+                   STR-COMMERCIAL-SCORE
+                   STR-NEG-REG-SCORE
+                   STR-NEGATIVE-SCORE
+                   STR-POSITIVE-SCORE
+                   STR-SCORE
+                   STR-GRADE
+           ELSE
+               MOVE 'Y' TO END-OF-FILE-SW.
+           IF  NOT END-OF-FILE
+               ADD 1                        TO WS-RUN-LOG-COUNT.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+              PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE           TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE SPACE                      TO NEXT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           MOVE PAGE-COUNT                 TO HL1-PAGE-NUM.
+           MOVE PAGE-COUNT                 TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH           TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY             TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR            TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR            TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES         TO SHD-RUN-MINUTE.
+           MOVE REPORT-STATE-SW            TO HL1-REPORTING-STATE.
+           MOVE STD-HEADING-LINE-1         TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 2                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-2             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 1                          TO LINE-SPACEING.
+           ADD  1                          TO PAGE-COUNT.
+           MOVE 7                          TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           ADD LINE-SPACEING               TO LINE-COUNT.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE SPACE                      TO PRINT-LINE.

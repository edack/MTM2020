@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NORMUSA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-FEED-FILE ASSIGN TO RAWFEED.
+           SELECT USA-HIST-FILE ASSIGN TO USAFILE.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+       FD  RAW-FEED-FILE
+               RECORDING MODE F.
+       01  RAW-FEED-RECORD            PIC X(300).
+      *---------------------------------------------------------------*
+       FD  USA-HIST-FILE
+               RECORDING MODE F.
+       01  USA-HIST-RECORD            PIC X(225).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      *    NYT-STYLE RAW EXTRACT LAYOUT (STATE CODE + CUMULATIVE/NEW
+      *    CASE-DEATH COUNTS, NO HOSPITAL OR TEST DETAIL)
+      *---------------------------------------------------------------*
+       01  NYT-RAW-RECORD.
+           05  NR-DATE.
+               10  NR-YEAR                 PIC X(04).
+               10  FILLER                  PIC X(01).
+               10  NR-MONTH                PIC X(02).
+               10  FILLER                  PIC X(01).
+               10  NR-DAY                  PIC X(02).
+               10  FILLER                  PIC X(13).
+           05  NR-STATE                    PIC X(03).
+           05  NR-CASE                     PIC 9(09).
+           05  NR-CASE-CONF                PIC X(09).
+           05  NR-CASE-PROB                PIC 9(09).
+           05  NR-CASE-NEW                 PIC X(09).
+           05  NR-CASE-NEW-PROB            PIC 9(09).
+           05  NR-DEATH                    PIC 9(09).
+           05  NR-DEATH-CONF               PIC X(09).
+           05  NR-DEATH-PROB               PIC 9(09).
+           05  NR-DEATH-NEW                PIC X(09).
+           05  NR-DEATH-NEW-PROB           PIC 9(09).
+           05  NR-CREATED-AT               PIC X(23).
+           05  NR-CONSENT-CASE             PIC X(09).
+           05  NR-CONSENT-DEATH            PIC X(09).
+      *---------------------------------------------------------------*
+       COPY UHRECORD.
+      *---------------------------------------------------------------*
+       01  WS-CANONICAL-LINE              PIC X(225).
+      *---------------------------------------------------------------*
+       01  SWITCHES-MISC-FIELDS.
+      *---------------------------------------------------------------*
+           05  FILE-STATUS                 PIC X(02).
+           05  END-OF-FILE-SW              PIC X(01)   VALUE 'N'.
+               88  END-OF-FILE                         VALUE 'Y'.
+           05  VALID-RECORD-SW             PIC X(01)   VALUE 'Y'.
+               88  VALID-RECORD                        VALUE 'Y'.
+           05  WS-COMMA-COUNT              PIC 9(03)   VALUE ZERO.
+           05  WS-FEED-FORMAT-SW           PIC X(01)   VALUE SPACE.
+               88  NYT-FORMAT                          VALUE 'N'.
+               88  CTP-FORMAT                           VALUE 'C'.
+           05  WS-RECORD-COUNT             PIC 9(07)   VALUE ZERO.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-RAW-FEED.
+           PERFORM 2000-NORMALIZE-RECORD
+               UNTIL END-OF-FILE.
+           PERFORM 3000-CLOSE-FILES.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT  RAW-FEED-FILE
+                OUTPUT USA-HIST-FILE.
+      *---------------------------------------------------------------*
+       2000-NORMALIZE-RECORD.
+      *---------------------------------------------------------------*
+           PERFORM 2100-BUILD-CANONICAL-RECORD.
+           MOVE WS-CANONICAL-LINE          TO USA-HIST-RECORD.
+           WRITE USA-HIST-RECORD.
+           ADD 1                           TO WS-RECORD-COUNT.
+           PERFORM 8000-READ-RAW-FEED.
+      *---------------------------------------------------------------*
+       2100-BUILD-CANONICAL-RECORD.
+      *---------------------------------------------------------------*
+           MOVE SPACES                     TO WS-CANONICAL-LINE.
+           STRING UHR-DATE               DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-STATE              DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-CASE-POSITIVE      DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-CASE-NEGATIVE      DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-CASE-PENDING       DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-HOSPITAL-CURR      DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-HOSPITAL-TOT       DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-ICU-CURR           DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-ICU-TOT            DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-VENT-CURR          DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-VENT-TOT           DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-RECOVERED          DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-DATE-CHECKED       DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-DEATH              DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-HOSPTALIZED        DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-TOT-TESTS          DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-LAST-MODIFIED      DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-TOTAL              DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-POS-NEG            DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-DEATH-INCREASE     DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-POSITIVE-INCREASE  DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-NEGATIVE-INCREASE  DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-TOT-TEST-INCREASE  DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-HOSPITAL-INCREASE  DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  UHR-HASH               DELIMITED BY SIZE
+               INTO WS-CANONICAL-LINE.
+      *---------------------------------------------------------------*
+       3000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           DISPLAY 'NORMUSA RECORDS NORMALIZED: ' WS-RECORD-COUNT.
+           CLOSE RAW-FEED-FILE
+                 USA-HIST-FILE.
+      *---------------------------------------------------------------*
+       8000-READ-RAW-FEED.
+      *---------------------------------------------------------------*
+           READ RAW-FEED-FILE
+               AT END MOVE 'Y'             TO END-OF-FILE-SW
+                      MOVE 'N'             TO VALID-RECORD-SW.
+           IF VALID-RECORD
+               PERFORM 8100-DETECT-FEED-FORMAT
+               PERFORM 8200-PARSE-RAW-RECORD.
+      *---------------------------------------------------------------*
+       8100-DETECT-FEED-FORMAT.
+      *---------------------------------------------------------------*
+           MOVE ZERO                       TO WS-COMMA-COUNT.
+           INSPECT RAW-FEED-RECORD TALLYING WS-COMMA-COUNT
+               FOR ALL ','.
+           IF WS-COMMA-COUNT > 20
+               SET CTP-FORMAT              TO TRUE
+           ELSE
+               SET NYT-FORMAT              TO TRUE.
+      *---------------------------------------------------------------*
+       8200-PARSE-RAW-RECORD.
+      *---------------------------------------------------------------*
+           IF CTP-FORMAT
+               UNSTRING RAW-FEED-RECORD DELIMITED BY ','
+               INTO UHR-DATE
+                   UHR-STATE
+                   UHR-CASE-POSITIVE
+                   UHR-CASE-NEGATIVE
+                   UHR-CASE-PENDING
+                   UHR-HOSPITAL-CURR
+                   UHR-HOSPITAL-TOT
+                   UHR-ICU-CURR
+                   UHR-ICU-TOT
+                   UHR-VENT-CURR
+                   UHR-VENT-TOT
+                   UHR-RECOVERED
+                   UHR-DATE-CHECKED
+                   UHR-DEATH
+                   UHR-HOSPTALIZED
+                   UHR-TOT-TESTS
+                   UHR-LAST-MODIFIED
+                   UHR-TOTAL
+                   UHR-POS-NEG
+                   UHR-DEATH-INCREASE
+                   UHR-POSITIVE-INCREASE
+                   UHR-NEGATIVE-INCREASE
+                   UHR-TOT-TEST-INCREASE
+                   UHR-HOSPITAL-INCREASE
+                   UHR-HASH
+           ELSE
+               UNSTRING RAW-FEED-RECORD DELIMITED BY ','
+               INTO NR-DATE
+                   NR-STATE
+                   NR-CASE
+                   NR-CASE-CONF
+                   NR-CASE-PROB
+                   NR-CASE-NEW
+                   NR-CASE-NEW-PROB
+                   NR-DEATH
+                   NR-DEATH-CONF
+                   NR-DEATH-PROB
+                   NR-DEATH-NEW
+                   NR-DEATH-NEW-PROB
+                   NR-CREATED-AT
+                   NR-CONSENT-CASE
+                   NR-CONSENT-DEATH
+               PERFORM 8300-MAP-NYT-TO-CANONICAL.
+      *---------------------------------------------------------------*
+       8300-MAP-NYT-TO-CANONICAL.
+      *---------------------------------------------------------------*
+           MOVE NR-YEAR                    TO UHR-YEAR.
+           MOVE NR-MONTH                   TO UHR-MONTH.
+           MOVE NR-DAY                     TO UHR-DAY.
+           MOVE NR-STATE (1:2)              TO UHR-STATE.
+           MOVE NR-CASE                     TO UHR-CASE-POSITIVE.
+           MOVE FUNCTION NUMVAL-C(NR-CASE-NEW)
+                                            TO UHR-POSITIVE-INCREASE.
+           MOVE NR-CASE-NEW-PROB            TO UHR-CASE-PENDING.
+           MOVE NR-DEATH                    TO UHR-DEATH.
+           MOVE FUNCTION NUMVAL-C(NR-DEATH-NEW)
+                                            TO UHR-DEATH-INCREASE.
+           MOVE NR-CREATED-AT              TO UHR-DATE-CHECKED.
+           MOVE ZERO                       TO UHR-CASE-NEGATIVE
+                                               UHR-HOSPITAL-CURR
+                                               UHR-HOSPITAL-TOT
+                                               UHR-ICU-CURR
+                                               UHR-ICU-TOT
+                                               UHR-VENT-CURR
+                                               UHR-VENT-TOT
+                                               UHR-RECOVERED
+                                               UHR-HOSPTALIZED
+                                               UHR-TOT-TESTS
+                                               UHR-TOTAL
+                                               UHR-POS-NEG
+                                               UHR-HOSPITAL-INCREASE
+                                               UHR-NEGATIVE-INCREASE
+                                               UHR-TOT-TEST-INCREASE.
+           MOVE SPACE                      TO UHR-LAST-MODIFIED
+                                               UHR-HASH.

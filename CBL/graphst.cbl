@@ -5,6 +5,9 @@
        FILE-CONTROL.
            SELECT  ST-HIST-FILE ASSIGN TO STATEFL.
            SELECT PRINT-FILE    ASSIGN TO PRTFILE.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE.
+           SELECT CSV-FILE       ASSIGN TO CSVFILE.
+           SELECT RUN-LOG-FILE   ASSIGN TO RUNLOG.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -18,6 +21,18 @@
        01  PRINT-RECORD.
       *    05  CC                      PIC X(01).
            05  PRINT-LINE              PIC X(130).
+      *---------------------------------------------------------------*
+       FD  EXCEPTION-FILE
+               RECORDING MODE IS F.
+       01  EXCEPTION-RECORD            PIC X(132).
+      *---------------------------------------------------------------*
+       FD  CSV-FILE
+               RECORDING MODE IS F.
+       01  CSV-RECORD                  PIC X(80).
+      *---------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE IS F.
+           COPY RUNLOG.
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -36,7 +51,9 @@
                10  FILLER              PIC X(02)  VALUE ' |'.
                10  STR-GRAPH.
                    15  STR-GRAPH-DATA  PIC X(01) OCCURS 110 TIMES.
-               10  FILLER              PIC X(05)  VALUE SPACE.
+               10  FILLER              PIC X(01)  VALUE SPACE.
+               10  FILLER              PIC X(03)  VALUE 'GR:'.
+               10  STR-PRT-GRADE       PIC X(01).
       *---------------------------------------------------------------*
            05  HEADING-LINE-1.
                10 HL1-DATE.
@@ -61,7 +78,8 @@
            05  HEADING-LINE-2.
                10  FILLER              PIC X(51) VALUE SPACE.
                10  FILLER    PIC X(20) VALUE '  CASE %     % /100K'.
-               10  FILLER              PIC X(47) VALUE SPACE.
+               10  FILLER              PIC X(42) VALUE SPACE.
+               10  FILLER              PIC X(05) VALUE 'GRADE'.
       *---------------------------------------------------------------*
            05  HEADING-LINE-3.
                10  FILLER    PIC X(20) VALUE '             |  %  0'.
@@ -90,6 +108,21 @@
                10  FILLER    PIC X(20) VALUE 'ST BE LESS THAN 11% '.
                10  FILLER    PIC X(20) VALUE ' ***                '.
                10  FILLER    PIC X(13) VALUE '             '.
+      *---------------------------------------------------------------*
+           05  CSV-LINE.
+      *---------------------------------------------------------------*
+               10  CSV-DATE.
+                   15  CSV-MONTH       PIC X(02).
+                   15  FILLER          PIC X(01)  VALUE '/'.
+                   15  CSV-DAY         PIC X(02).
+                   15  FILLER          PIC X(01)  VALUE '/'.
+                   15  CSV-YEAR        PIC X(04).
+               10  FILLER              PIC X(01)  VALUE ','.
+               10  CSV-STATE           PIC X(02).
+               10  FILLER              PIC X(01)  VALUE ','.
+               10  CSV-CASE-PCT        PIC Z9.9999.
+               10  FILLER              PIC X(01)  VALUE ','.
+               10  CSV-DEATH-PCT       PIC Z9.9999.
        COPY STATEFL.
       *---------------------------------------------------------------*
        01  SWITCHES-INDEX-COUNTER-FIELDS.
@@ -106,7 +139,12 @@
            05  WS-PNT1                     PIC 99.
            05  WS-PNT2                     PIC 99.
            05  WS-PREV-STATE               PIC X(02).
+           05  REPORT-STATE-SW             PIC X(03)  VALUE 'ALL'.
+               88  ALL-STATE-REPORT                   VALUE 'ALL'.
+           05  WS-RUN-LOG-COUNT            PIC 9(07)  VALUE ZERO.
        COPY PRINTCTL.
+       COPY STDHDR.
+       COPY OUTSEL.
       *===============================================================*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
@@ -119,19 +157,41 @@
                MOVE STR-STATE              TO  WS-PREV-STATE.
            PERFORM 2000-PROCESS-ST-HIST-FILE
                UNTIL END-OF-FILE.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
            PERFORM 3000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES.
       *---------------------------------------------------------------*
            OPEN INPUT  ST-HIST-FILE
-                OUTPUT PRINT-FILE.
+                OUTPUT PRINT-FILE
+                OUTPUT EXCEPTION-FILE
+                OUTPUT CSV-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
            MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
            MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
            MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
+           MOVE "GRAPHST"                  TO RL-PROGRAM-ID.
+           MOVE "GRAPHST"                  TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+           ACCEPT REPORT-STATE-SW.
+           ACCEPT WS-OUTPUT-SELECTION.
+           IF  NOT OUTPUT-PRINT-ONLY
+           AND NOT OUTPUT-CSV-ONLY
+           AND NOT OUTPUT-PRINT-AND-CSV
+               MOVE 'B'                    TO WS-OUTPUT-SELECTION.
       *---------------------------------------------------------------*
        2000-PROCESS-ST-HIST-FILE.
+      *---------------------------------------------------------------*
+           IF  ALL-STATE-REPORT OR STR-STATE = REPORT-STATE-SW
+               PERFORM 2050-GRAPH-ST-HIST-RECORD
+               ADD 1 TO WS-RUN-LOG-COUNT.
+           PERFORM 8000-READ-ST-HIST-FILE.
+      *---------------------------------------------------------------*
+       2050-GRAPH-ST-HIST-RECORD.
       *---------------------------------------------------------------*
            IF  STR-STATE NOT = WS-PREV-STATE
                MOVE 999                    TO LINE-COUNT
@@ -139,6 +199,7 @@
            MOVE STR-DAY                    TO PR-DAY.
            MOVE STR-MONTH                  TO PR-MONTH.
            MOVE STR-YEAR                   TO PR-YEAR.
+           MOVE STR-GRADE                  TO STR-PRT-GRADE.
            MOVE ALL SPACES                 TO STR-GRAPH.
            IF  STR-CASE-POSITIVE > ZERO
       *         COMPUTE WS-PERCENT = (STR-DEATH / 12700000)
@@ -152,6 +213,7 @@
            ELSE
                MOVE ZERO                   TO WS-C-GRAPH-PNT
                                               WS-D-GRAPH-PNT.
+           PERFORM 9400-WRITE-CSV-LINE.
            COMPUTE WS-GRAPH-DATA = (WS-D-GRAPH-PNT * 10) + 6.
            IF  WS-D-GRAPH-PNT GREATER THAN 110 OR
                WS-C-GRAPH-PNT GREATER THAN 11
@@ -166,7 +228,7 @@
                    MOVE 'CASES'            TO EL-CAUSE
                END-IF
       *         MOVE '   ERROR  '           TO EL-PERCENT
-               MOVE ERROR-LINE-1           TO NEXT-REPORT-LINE
+               PERFORM 9300-WRITE-EXCEPTION-LINE
            ELSE
                MOVE '+'              TO STR-GRAPH-DATA(WS-GRAPH-DATA)
                COMPUTE WS-GRAPH-DATA = (WS-C-GRAPH-PNT * 10) + 6
@@ -175,10 +237,8 @@
                PERFORM  2100-FORMAT-PERCENT
                    VARYING WS-PNT2 FROM 1 BY 1
                        UNTIL WS-PNT2 GREATER THAN 7
-                   MOVE STR-PRINT-RECORD   TO NEXT-REPORT-LINE.
-
-           PERFORM 9000-PRINT-REPORT-LINE.
-           PERFORM 8000-READ-ST-HIST-FILE.
+                   MOVE STR-PRINT-RECORD   TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
        2100-FORMAT-PERCENT.
       *---------------------------------------------------------------*
@@ -186,11 +246,22 @@
            MOVE WS-GRAPH-PNT-X(WS-PNT2:1)  TO STR-GRAPH-DATA(WS-PNT1).
            ADD  1                          TO WS-PNT1.
            MOVE ' '                        TO STR-GRAPH-DATA(WS-PNT1).
+      *---------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
       *---------------------------------------------------------------*
        3000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE ST-HIST-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 EXCEPTION-FILE
+                 CSV-FILE
+                 RUN-LOG-FILE.
       *---------------------------------------------------------------*
        8000-READ-ST-HIST-FILE.
       *---------------------------------------------------------------*
@@ -268,13 +339,21 @@
        9100-PRINT-HEADING-LINES.
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT                 TO HL1-PAGE-NUM.
-           IF  STR-STATE  = '56'
+           MOVE PAGE-COUNT                 TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH           TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY             TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR            TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR            TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES         TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1         TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           IF  ALL-STATE-REPORT
                MOVE 'ALL'                  TO HL1-REPORTING-STATE
            ELSE
                MOVE STR-STATE              TO HL1-REPORTING-STATE.
-           MOVE HEADING-LINE-1             TO PRINT-LINE.
-           PERFORM 9110-WRITE-TOP-OF-PAGE.
            MOVE 1                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE HEADING-LINE-2             TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 2                          TO LINE-SPACEING.
@@ -282,18 +361,37 @@
            PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 1                          TO LINE-SPACEING.
            ADD  1                          TO PAGE-COUNT.
-           MOVE 6                          TO LINE-COUNT.
+           MOVE 7                          TO LINE-COUNT.
       *---------------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING PAGE.
+           IF  NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING PAGE.
            MOVE SPACE                      TO PRINT-LINE.
       *---------------------------------------------------------------*
        9120-WRITE-PRINT-LINE.
       *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING LINE-SPACEING.
+           IF  NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING LINE-SPACEING.
            ADD LINE-SPACEING               TO LINE-COUNT.
            MOVE 1                          TO LINE-SPACEING.
            MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9300-WRITE-EXCEPTION-LINE.
+      *---------------------------------------------------------------*
+           MOVE ERROR-LINE-1                TO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+      *---------------------------------------------------------------*
+       9400-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           MOVE STR-DAY                     TO CSV-DAY.
+           MOVE STR-MONTH                   TO CSV-MONTH.
+           MOVE STR-YEAR                     TO CSV-YEAR.
+           MOVE STR-STATE                   TO CSV-STATE.
+           MOVE WS-C-GRAPH-PNT              TO CSV-CASE-PCT.
+           MOVE WS-D-GRAPH-PNT              TO CSV-DEATH-PCT.
+           MOVE CSV-LINE                    TO CSV-RECORD.
+           IF  NOT OUTPUT-PRINT-ONLY
+               WRITE CSV-RECORD.

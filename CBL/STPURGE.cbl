@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STPURGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ST-HIST-FILE     ASSIGN TO STATEFL.
+           SELECT ST-CURRENT-FILE  ASSIGN TO STCURR.
+           SELECT ST-ARCHIVE-FILE  ASSIGN TO STARCH.
+           SELECT RUN-LOG-FILE     ASSIGN TO RUNLOG.
+      *================================================================*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  ST-HIST-FILE
+               RECORDING MODE F.
+       01  ST-HIST-RECORD              PIC X(285).
+      *----------------------------------------------------------------*
+       FD  ST-CURRENT-FILE
+               RECORDING MODE F.
+       01  ST-CURRENT-RECORD           PIC X(285).
+      *----------------------------------------------------------------*
+       FD  ST-ARCHIVE-FILE
+               RECORDING MODE F.
+       01  ST-ARCHIVE-RECORD           PIC X(285).
+      *----------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE F.
+           COPY RUNLOG.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01  WS-PURGE-FIELDS.
+           05  WS-RETENTION-CUTOFF     PIC X(08) VALUE '00000000'.
+           05  WS-RECORD-DATE          PIC X(08).
+           05  WS-KEPT-COUNT           PIC 9(07) VALUE ZERO.
+           05  WS-ARCHIVED-COUNT       PIC 9(07) VALUE ZERO.
+           05  WS-RUN-LOG-COUNT        PIC 9(07) VALUE ZERO.
+      *----------------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  END-OF-FILE-SW          PIC X(01) VALUE 'N'.
+               88  END-OF-FILE                   VALUE 'Y'.
+      *----------------------------------------------------------------*
+       COPY PRINTCTL.
+      *================================================================*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *----------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-ST-HIST-FILE.
+           PERFORM 2000-PROCESS-ST-HIST-FILE
+               UNTIL END-OF-FILE.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
+           GOBACK.
+      *----------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *----------------------------------------------------------------*
+           OPEN    INPUT  ST-HIST-FILE
+                   OUTPUT ST-CURRENT-FILE.
+           OPEN    EXTEND ST-ARCHIVE-FILE.
+           OPEN    EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE "STPURGE"                  TO RL-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+           ACCEPT WS-RETENTION-CUTOFF.
+      *----------------------------------------------------------------*
+       2000-PROCESS-ST-HIST-FILE.
+      *----------------------------------------------------------------*
+           UNSTRING ST-HIST-RECORD DELIMITED BY ','
+               INTO WS-RECORD-DATE.
+           IF  WS-RECORD-DATE LESS THAN WS-RETENTION-CUTOFF
+               MOVE ST-HIST-RECORD         TO ST-ARCHIVE-RECORD
+               WRITE ST-ARCHIVE-RECORD
+               ADD 1                       TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE ST-HIST-RECORD         TO ST-CURRENT-RECORD
+               WRITE ST-CURRENT-RECORD
+               ADD 1                       TO WS-KEPT-COUNT
+           END-IF.
+           ADD 1                           TO WS-RUN-LOG-COUNT.
+           PERFORM 8000-READ-ST-HIST-FILE.
+      *----------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *----------------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *----------------------------------------------------------------*
+           CLOSE   ST-HIST-FILE
+                   ST-CURRENT-FILE
+                   ST-ARCHIVE-FILE
+                   RUN-LOG-FILE.
+           DISPLAY "STPURGE - RECORDS KEPT     : " WS-KEPT-COUNT.
+           DISPLAY "STPURGE - RECORDS ARCHIVED : " WS-ARCHIVED-COUNT.
+      *----------------------------------------------------------------*
+       8000-READ-ST-HIST-FILE.
+      *----------------------------------------------------------------*
+           READ ST-HIST-FILE
+               AT END MOVE 'Y'             TO END-OF-FILE-SW.

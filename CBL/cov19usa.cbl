@@ -5,6 +5,9 @@
        FILE-CONTROL.
            SELECT USA-HIST-FILE ASSIGN TO USAFILE.
            SELECT PRINT-FILE    ASSIGN TO UT-S-PRTFILE.
+           SELECT RESTART-FILE  ASSIGN TO RESTFILE.
+           SELECT RUN-LOG-FILE  ASSIGN TO RUNLOG.
+           SELECT CSV-FILE      ASSIGN TO CSVFILE.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -17,13 +20,26 @@
                RECORDING MODE IS F.
        01  PRINT-RECORD.
       *    05  CC                     PIC X(01).
-           05  PRINT-LINE             PIC X(132).
+           05  PRINT-LINE             PIC X(152).
+      *---------------------------------------------------------------*
+       FD  RESTART-FILE
+               RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RE-CHECKPOINT-DATE     PIC X(08).
+      *---------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE IS F.
+           COPY RUNLOG.
+      *---------------------------------------------------------------*
+       FD  CSV-FILE
+               RECORDING MODE IS F.
+       01  CSV-RECORD                 PIC X(129).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
        01   REPORT-LINES.
       *---------------------------------------------------------------*
-           05  NEXT-REPORT-LINE       PIC X(132).
+           05  NEXT-REPORT-LINE       PIC X(152).
       *---------------------------------------------------------------*
            05  DL1-RECORD.
                10  DL1-TIMESTAMP.
@@ -32,7 +48,7 @@
                    15  DL1-DAY        PIC X(02).
                    15  FILLER         PIC X(01)  VALUE '/'.
                    15   DL1-YEAR      PIC X(04).
-               10  DL1-STATE          PIC X(01)  VALUE SPACE.
+               10  DL1-STATE          PIC X(02)  VALUE SPACE.
                10  DL1-CASE-POSITIVE  PIC ZZ,ZZZ,ZZ9.
                10  FILLER             PIC X(01)  VALUE SPACE.
                10  DL1-CASE-NEGATIVE  PIC ZZ,ZZZ,ZZ9.
@@ -54,6 +70,10 @@
                10  FILLER             PIC X(03)  VALUE '%  '.
                10  DL1-CASE-PERCENT   PIC Z9.9999.
                10  FILLER             PIC X(01)  VALUE '%'.
+               10  FILLER             PIC X(01)  VALUE SPACE.
+               10  DL1-CASE-AVG       PIC Z,ZZZ,ZZ9.
+               10  FILLER             PIC X(01)  VALUE SPACE.
+               10  DL1-DEATH-AVG      PIC Z,ZZZ,ZZ9.
       *---------------------------------------------------------------*
            05  HEADING-LINE-1.
                10 HL1-DATE.
@@ -79,6 +99,7 @@
                10  FILLER    PIC X(20) VALUE 'VENT                '.
                10  FILLER    PIC X(20) VALUE 'TOTAL     NEW    DEA'.
                10  FILLER    PIC X(20) VALUE 'TH     N CASE       '.
+               10  FILLER    PIC X(20) VALUE '   7-DAY  AVERAGES  '.
       *---------------------------------------------------------------*
            05  HEADING-LINE-3.
                10  FILLER    PIC X(12) VALUE '  DATE      '.
@@ -88,6 +109,7 @@
                10  FILLER    PIC X(20) VALUE 'ADMIT  RECOVER     D'.
                10  FILLER    PIC X(20) VALUE 'EATHS    DEATHS  PER'.
                10  FILLER    PIC X(20) VALUE 'CENT   PERCENT      '.
+               10  FILLER    PIC X(20) VALUE '  CASE      DEATH   '.
       *---------------------------------------------------------------*
            05  HEADING-LINE-4.
                10  FILLER    PIC X(12) VALUE '  ----      '.
@@ -97,6 +119,62 @@
                10  FILLER    PIC X(20) VALUE '-----  -------     -'.
                10  FILLER    PIC X(20) VALUE '-----    ------  ---'.
                10  FILLER    PIC X(20) VALUE '----   -------      '.
+               10  FILLER    PIC X(20) VALUE '  ----      -----   '.
+      *---------------------------------------------------------------*
+           05  TOTAL-LINE-1.
+               10  FILLER         PIC X(14) VALUE 'GRAND TOTALS:'.
+               10  FILLER         PIC X(07) VALUE 'CASES: '.
+               10  TL1-CASE-TOT   PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER         PIC X(04) VALUE SPACE.
+               10  FILLER         PIC X(08) VALUE 'DEATHS: '.
+               10  TL1-DEATH-TOT  PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER         PIC X(70) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  MONTH-TOTAL-LINE.
+               10  FILLER         PIC X(07) VALUE 'MONTH: '.
+               10  MTL-MONTH      PIC X(02).
+               10  FILLER         PIC X(05) VALUE SPACE.
+               10  FILLER         PIC X(14) VALUE 'MTD NEW CASES:'.
+               10  MTL-CASE-TOT   PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER         PIC X(04) VALUE SPACE.
+               10  FILLER         PIC X(15) VALUE 'MTD NEW DEATHS:'.
+               10  MTL-DEATH-TOT  PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER         PIC X(85) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  CSV-LINE.
+      *---------------------------------------------------------------*
+               10  CSV-DATE.
+                   15  CSV-MONTH           PIC X(02).
+                   15  FILLER              PIC X(01)  VALUE '/'.
+                   15  CSV-DAY             PIC X(02).
+                   15  FILLER              PIC X(01)  VALUE '/'.
+                   15  CSV-YEAR            PIC X(04).
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-STATE               PIC X(02).
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-POSITIVE        PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-NEGATIVE        PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-PENDING        PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-NEW             PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-HOSPITAL-TOT        PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-ICU-TOT             PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-VENT-TOT            PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-RECOVERED           PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-DEATH               PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-DEATH-NEW           PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-DEATH-PERCENT       PIC Z9.9999.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-PERCENT        PIC Z9.9999.
        COPY UHRECORD.
       *---------------------------------------------------------------*
        01  SWITCHES-MISC-FIELDS.
@@ -105,12 +183,37 @@
            05  TOTAL-ACCUMULATORS.
                10  TA-CASE-TOT             PIC 9(08).
                10  TA-DEATH-TOT            PIC 9(08).
+           05  MONTH-TO-DATE-ACCUMULATORS.
+               10  MT-CASE-NEW-TOT         PIC 9(08)   VALUE ZERO.
+               10  MT-DEATH-NEW-TOT        PIC 9(08)   VALUE ZERO.
+           05  WS-SAVE-MONTH               PIC X(02)   VALUE SPACE.
+           05  MOVING-AVG-FIELDS.
+               10  MA-INDEX                PIC 9(01)   VALUE 1.
+               10  MA-DAY-COUNT            PIC 9(01)   VALUE ZERO.
+               10  MA-CASE-SUM             PIC 9(08)   VALUE ZERO.
+               10  MA-DEATH-SUM            PIC 9(08)   VALUE ZERO.
+               10  MA-CASE-NEW-TABLE       PIC 9(06)   VALUE ZERO
+                                           OCCURS 7 TIMES.
+               10  MA-DEATH-NEW-TABLE      PIC 9(07)   VALUE ZERO
+                                           OCCURS 7 TIMES.
            05  FILE-STATUS                 PIC X(02).
            05  END-OF-FILE-SW              PIC X(01)   VALUE 'N'.
                88  END-OF-FILE                         VALUE 'Y'.
            05  VALID-RECORD-SW             PIC X(01)   VALUE 'Y'.
                88  VALID-RECORD                        VALUE 'Y'.
+           05  RESTART-SW                  PIC X(01)   VALUE 'N'.
+               88  RESTART-RUN                         VALUE 'Y'.
+           05  RESTART-EOF-SW              PIC X(01)   VALUE 'N'.
+               88  RESTART-EOF                          VALUE 'Y'.
+           05  WS-RESTART-DATE             PIC X(08)   VALUE LOW-VALUES.
+           05  WS-FROM-DATE                PIC X(08)   VALUE '00000000'.
+           05  WS-TO-DATE                  PIC X(08)   VALUE '99999999'.
+           05  WS-BAD-RECORD-SW            PIC X(01)   VALUE 'N'.
+           05  WS-REJECT-COUNT             PIC 9(05)   VALUE ZERO.
+           05  WS-RUN-LOG-COUNT            PIC 9(07)   VALUE ZERO.
        COPY PRINTCTL.
+       COPY STDHDR.
+       COPY OUTSEL.
       *===============================================================*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
@@ -120,23 +223,61 @@
            PERFORM 8000-READ-USA-HIST-FILE.
            PERFORM 2000-PROCESS-USA-HIST-FILE
                UNTIL END-OF-FILE.
-           PERFORM 3000-CLOSE-FILES.
+           PERFORM 3000-PRINT-TOTAL-LINES.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES.
       *---------------------------------------------------------------*
            OPEN INPUT  USA-HIST-FILE
-                OUTPUT PRINT-FILE.
+                OUTPUT PRINT-FILE
+                OUTPUT CSV-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
            MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
            MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
            MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
+           MOVE "COV19USA"                 TO RL-PROGRAM-ID.
+           MOVE "COV19USA"                 TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+           ACCEPT RESTART-SW.
+           IF RESTART-RUN
+               PERFORM 1100-READ-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           ACCEPT WS-FROM-DATE.
+           ACCEPT WS-TO-DATE.
+           ACCEPT WS-OUTPUT-SELECTION.
+           IF  NOT OUTPUT-PRINT-ONLY
+           AND NOT OUTPUT-CSV-ONLY
+           AND NOT OUTPUT-PRINT-AND-CSV
+               MOVE 'B'                    TO WS-OUTPUT-SELECTION.
+      *---------------------------------------------------------------*
+       1100-READ-RESTART-CHECKPOINT.
+      *---------------------------------------------------------------*
+           OPEN INPUT RESTART-FILE.
+           PERFORM 1110-READ-RESTART-FILE UNTIL RESTART-EOF.
+           CLOSE RESTART-FILE.
+      *---------------------------------------------------------------*
+       1110-READ-RESTART-FILE.
+      *---------------------------------------------------------------*
+           READ RESTART-FILE
+               AT END MOVE 'Y'             TO RESTART-EOF-SW.
+           IF NOT RESTART-EOF
+               MOVE RE-CHECKPOINT-DATE     TO WS-RESTART-DATE.
       *---------------------------------------------------------------*
        2000-PROCESS-USA-HIST-FILE.
       *---------------------------------------------------------------*
            MOVE UHR-DAY                    TO DL1-DAY.
            MOVE UHR-MONTH                  TO DL1-MONTH.
            MOVE UHR-YEAR                   TO DL1-YEAR.
+           MOVE UHR-STATE                  TO DL1-STATE.
+           IF WS-SAVE-MONTH NOT = SPACE
+              AND WS-SAVE-MONTH NOT = DL1-MONTH
+                  PERFORM 2200-PRINT-MONTH-SUBTOTAL.
+           MOVE DL1-MONTH                  TO WS-SAVE-MONTH.
            MOVE UHR-CASE-POSITIVE          TO DL1-CASE-POSITIVE.
            MOVE UHR-CASE-NEGATIVE          TO DL1-CASE-NEGATIVE.
            MOVE UHR-CASE-PENDING           TO DL1-CASE-PENDING.
@@ -147,6 +288,10 @@
            MOVE UHR-RECOVERED              TO DL1-RECOVERED.
            MOVE UHR-DEATH                  TO DL1-DEATH.
            MOVE UHR-DEATH-INCREASE         TO DL1-DEATH-NEW.
+           ADD  UHR-POSITIVE-INCREASE      TO TA-CASE-TOT.
+           ADD  UHR-DEATH-INCREASE         TO TA-DEATH-TOT.
+           ADD  UHR-POSITIVE-INCREASE      TO MT-CASE-NEW-TOT.
+           ADD  UHR-DEATH-INCREASE         TO MT-DEATH-NEW-TOT.
            IF  UHR-CASE-POSITIVE > ZERO
                DIVIDE UHR-DEATH  BY UHR-CASE-POSITIVE
                    GIVING WS-PERCENT
@@ -157,16 +302,88 @@
            ELSE
                MOVE ZERO                   TO DL1-DEATH-PERCENT
                                               DL1-CASE-PERCENT.
+           PERFORM 2100-COMPUTE-MOVING-AVERAGES.
            MOVE DL1-RECORD                 TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 9400-WRITE-CSV-LINE.
+           MOVE UHR-DATE                    TO RE-CHECKPOINT-DATE.
+           WRITE RESTART-RECORD.
+           ADD 1                            TO WS-RUN-LOG-COUNT.
            PERFORM 8000-READ-USA-HIST-FILE.
       *---------------------------------------------------------------*
-       3000-CLOSE-FILES.
+       2100-COMPUTE-MOVING-AVERAGES.
+      *---------------------------------------------------------------*
+           SUBTRACT MA-CASE-NEW-TABLE (MA-INDEX)
+               FROM MA-CASE-SUM.
+           SUBTRACT MA-DEATH-NEW-TABLE (MA-INDEX)
+               FROM MA-DEATH-SUM.
+           MOVE UHR-POSITIVE-INCREASE
+               TO MA-CASE-NEW-TABLE (MA-INDEX).
+           MOVE UHR-DEATH-INCREASE
+               TO MA-DEATH-NEW-TABLE (MA-INDEX).
+           ADD  UHR-POSITIVE-INCREASE     TO MA-CASE-SUM.
+           ADD  UHR-DEATH-INCREASE        TO MA-DEATH-SUM.
+           IF MA-DAY-COUNT < 7
+               ADD 1                      TO MA-DAY-COUNT.
+           DIVIDE MA-CASE-SUM  BY MA-DAY-COUNT GIVING DL1-CASE-AVG.
+           DIVIDE MA-DEATH-SUM BY MA-DAY-COUNT GIVING DL1-DEATH-AVG.
+           ADD 1                          TO MA-INDEX.
+           IF MA-INDEX > 7
+               MOVE 1                     TO MA-INDEX.
+      *---------------------------------------------------------------*
+       2200-PRINT-MONTH-SUBTOTAL.
+      *---------------------------------------------------------------*
+           MOVE WS-SAVE-MONTH               TO MTL-MONTH.
+           MOVE MT-CASE-NEW-TOT             TO MTL-CASE-TOT.
+           MOVE MT-DEATH-NEW-TOT            TO MTL-DEATH-TOT.
+           MOVE 2                           TO LINE-SPACEING.
+           MOVE MONTH-TOTAL-LINE            TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE ZERO                        TO MT-CASE-NEW-TOT
+                                                MT-DEATH-NEW-TOT.
+      *---------------------------------------------------------------*
+       3000-PRINT-TOTAL-LINES.
+      *---------------------------------------------------------------*
+           IF WS-SAVE-MONTH NOT = SPACE
+               PERFORM 2200-PRINT-MONTH-SUBTOTAL.
+           MOVE TA-CASE-TOT                TO TL1-CASE-TOT.
+           MOVE TA-DEATH-TOT               TO TL1-DEATH-TOT.
+           MOVE 2                          TO LINE-SPACEING.
+           MOVE TOTAL-LINE-1               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           DISPLAY 'TOTAL BAD RECORDS REJECTED: ' WS-REJECT-COUNT.
+      *---------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+       4000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE USA-HIST-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 RESTART-FILE
+                 RUN-LOG-FILE
+                 CSV-FILE.
       *---------------------------------------------------------------*
        8000-READ-USA-HIST-FILE.
+      *---------------------------------------------------------------*
+           PERFORM 8100-READ-ONE-RECORD.
+           PERFORM 8100-READ-ONE-RECORD
+               UNTIL END-OF-FILE
+                  OR UHR-DATE GREATER THAN WS-TO-DATE
+                  OR ( WS-BAD-RECORD-SW NOT = 'Y'
+                   AND UHR-DATE NOT LESS THAN WS-FROM-DATE
+                   AND (NOT RESTART-RUN
+                        OR UHR-DATE GREATER THAN WS-RESTART-DATE) ).
+           IF NOT END-OF-FILE
+              AND UHR-DATE GREATER THAN WS-TO-DATE
+                  MOVE 'Y'                 TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       8100-READ-ONE-RECORD.
       *---------------------------------------------------------------*
            READ USA-HIST-FILE
                AT END MOVE 'Y'             TO END-OF-FILE-SW
@@ -197,7 +414,22 @@
                    UHR-NEGATIVE-INCREASE
                    UHR-TOT-TEST-INCREASE
                    UHR-HOSPITAL-INCREASE
-                   UHR-HASH.
+                   UHR-HASH
+               PERFORM 8150-VALIDATE-RECORD.
+      *---------------------------------------------------------------*
+       8150-VALIDATE-RECORD.
+      *---------------------------------------------------------------*
+           MOVE 'N'                        TO WS-BAD-RECORD-SW.
+           IF UHR-CASE-POSITIVE    NOT NUMERIC
+              OR UHR-CASE-NEGATIVE NOT NUMERIC
+              OR UHR-CASE-PENDING  NOT NUMERIC
+              OR UHR-DEATH         NOT NUMERIC
+              OR UHR-POSITIVE-INCREASE NOT NUMERIC
+              OR UHR-DEATH-INCREASE    NOT NUMERIC
+                  MOVE 'Y'                  TO WS-BAD-RECORD-SW
+                  ADD 1                     TO WS-REJECT-COUNT
+                  DISPLAY 'REJECTED BAD USA HISTORY RECORD, DATE: '
+                      UHR-DATE.
       *---------------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
@@ -209,8 +441,17 @@
        9100-PRINT-HEADING-LINES.
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT                 TO HL1-PAGE-NUM.
-           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           MOVE PAGE-COUNT                 TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH           TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY             TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR            TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR            TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES         TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1         TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 2                          TO LINE-SPACEING.
            MOVE HEADING-LINE-2             TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
@@ -220,17 +461,41 @@
            MOVE HEADING-LINE-4             TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
            ADD 1                           TO PAGE-COUNT.
-           MOVE 6                          TO LINE-COUNT.
+           MOVE 7                          TO LINE-COUNT.
       *---------------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING PAGE.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING PAGE.
       *---------------------------------------------------------------*
        9120-WRITE-PRINT-LINE.
       *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING LINE-SPACEING.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING LINE-SPACEING.
            ADD LINE-SPACEING               TO LINE-COUNT.
            MOVE 1                          TO LINE-SPACEING.
+      *---------------------------------------------------------------*
+       9400-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           MOVE DL1-MONTH                  TO CSV-MONTH.
+           MOVE DL1-DAY                    TO CSV-DAY.
+           MOVE DL1-YEAR                   TO CSV-YEAR.
+           MOVE DL1-STATE                  TO CSV-STATE.
+           MOVE DL1-CASE-POSITIVE          TO CSV-CASE-POSITIVE.
+           MOVE DL1-CASE-NEGATIVE          TO CSV-CASE-NEGATIVE.
+           MOVE DL1-CASE-PENDING           TO CSV-CASE-PENDING.
+           MOVE DL1-CASE-NEW               TO CSV-CASE-NEW.
+           MOVE DL1-HOSPITAL-TOT           TO CSV-HOSPITAL-TOT.
+           MOVE DL1-ICU-TOT                TO CSV-ICU-TOT.
+           MOVE DL1-VENT-TOT               TO CSV-VENT-TOT.
+           MOVE DL1-RECOVERED              TO CSV-RECOVERED.
+           MOVE DL1-DEATH                  TO CSV-DEATH.
+           MOVE DL1-DEATH-NEW              TO CSV-DEATH-NEW.
+           MOVE DL1-DEATH-PERCENT          TO CSV-DEATH-PERCENT.
+           MOVE DL1-CASE-PERCENT           TO CSV-CASE-PERCENT.
+           MOVE CSV-LINE                   TO CSV-RECORD.
+           IF NOT OUTPUT-PRINT-ONLY
+               WRITE CSV-RECORD.
            MOVE SPACE                      TO PRINT-LINE.

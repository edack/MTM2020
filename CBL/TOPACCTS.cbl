@@ -14,6 +14,10 @@
                ASSIGN TO PRTLINE.
            SELECT INPUT-FILE
                ASSIGN TO ACCTREC.
+           SELECT RUN-LOG-FILE
+               ASSIGN TO RUNLOG.
+           SELECT CSV-FILE
+               ASSIGN TO CSVFILE.
       *==========================================================*
        DATA DIVISION.
       *----------------------------------------------------------*
@@ -31,6 +35,12 @@
        01  PRINT-RECORD.
       *    05 CC                           PIC X(01).
            05 PRINT-LINE                   PIC X(79).
+      *----------------------------------------------------------*
+       FD  RUN-LOG-FILE.
+       COPY RUNLOG.
+      *----------------------------------------------------------*
+       FD  CSV-FILE.
+       01  CSV-RECORD                      PIC X(60).
       *----------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------*
@@ -42,7 +52,8 @@
            05  HEADING-LINE-1.
                10  FILLER  PIC X(20) VALUE 'REPORT OF TOP ACCOUN'.
                10  FILLER  PIC X(20) VALUE 'T BALANCE HOLDERS   '.
-               10  FILLER  PIC X(20) VALUE '                    '.
+               10  FILLER  PIC X(08) VALUE ' CUTOFF:'.
+               10  HL1-THRESHOLD       PIC $,$$$,$$9.99.
                10  FILLER  PIC X(14) VALUE '        PAGE: '.
                10  HL1-PAGE-COUNT          PIC ZZ9.
                10  FILLER                  PIC X(03) VALUE SPACE.
@@ -73,15 +84,42 @@
                10  TL1-TOT-HIGH-ACCTS  PIC ZZ,ZZ9.
                10  FILLER  PIC X(02) VALUE SPACE.
                10  FILLER  PIC X(50) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  TIER-HEADING-LINE.
+               10  FILLER  PIC X(21) VALUE 'TIER - ACCOUNTS OVER:'.
+               10  FILLER  PIC X(01) VALUE SPACE.
+               10  TIH-TIER-MIN        PIC $,$$$,$$9.99.
+               10  FILLER  PIC X(45) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  TIER-SUBTOTAL-LINE.
+               10  FILLER  PIC X(14) VALUE 'TIER SUBTOTAL:'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  TSL-COUNT           PIC ZZ,ZZ9.
+               10  FILLER  PIC X(09) VALUE ' ACCOUNTS'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(07) VALUE 'AMOUNT:'.
+               10  TSL-AMOUNT          PIC $$$,$$$,$$9.99.
+               10  FILLER  PIC X(21) VALUE SPACE.
       *----------------------------------------------------------*
        01 DETAIL-LINES.
       *----------------------------------------------------------*
            05  DETAIL-LINE-1.
+               10  FILLER                  PIC X(05) VALUE 'RANK:'.
+               10  DL1-RANK                 PIC ZZ9.
+               10  FILLER                  PIC X(02) VALUE SPACE.
                10  DL1-CLIENT-NAME          PIC X(25).
                10  FILLER                  PIC X(03) VALUE SPACE.
                10  DL1-ACCT-AMT             PIC $$,$$$,$$9.99.
-               10  FILLER                  PIC X(40) VALUE SPACE.
+               10  FILLER                  PIC X(32) VALUE SPACE.
       *         10  FILLER  PIC X(80).
+      *----------------------------------------------------------*
+           05  CSV-LINE.
+      *----------------------------------------------------------*
+               10  CSV-RANK                PIC ZZ9.
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-CLIENT-NAME         PIC X(25).
+               10  FILLER                  PIC X(01) VALUE ','.
+               10  CSV-ACCT-AMT            PIC Z(8)9.99.
       *----------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS-MISC.
       *----------------------------------------------------------*
@@ -91,7 +129,34 @@
                10  WS-HIGH-ACCT-CNT        PIC 9(04) VALUE 0.
            05  WS-NUMBER-FIELDS.
                10  WS-NUM-ACCT-AMT         PIC 9(09)V99.
+               10  WS-THRESHOLD-AMT        PIC 9(09)V99 VALUE 8500000.
+           05  WS-RUN-LOG-COUNT            PIC 9(07) VALUE ZERO.
+      *----------------------------------------------------------*
+       01  WS-TIER-FIELDS.
+      *----------------------------------------------------------*
+           05  WS-TIER-BOUNDARY OCCURS 3 TIMES
+                   INDEXED BY TIER-INDEX.
+               10  WS-TIER-MIN-AMT         PIC 9(09)V99.
+               10  WS-TIER-COUNT           PIC 9(04) VALUE ZERO.
+               10  WS-TIER-TOTAL-AMT       PIC 9(11)V99 VALUE ZERO.
+           05  WS-CURRENT-TIER-NUM         PIC 9(01) VALUE ZERO.
+      *----------------------------------------------------------*
+       01  TOP-ACCT-TABLE-FIELDS.
+      *----------------------------------------------------------*
+           05  TOP-ACCT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY TAT-INDEX TAT-INDEX-2.
+               10  TAT-CLIENT-NAME         PIC X(25).
+               10  TAT-ACCT-AMT            PIC 9(09)V99.
+               10  TAT-TIER-NUM            PIC 9(01).
+           05  WS-TOP-ACCT-COUNT           PIC 9(04) VALUE ZERO.
+           05  WS-SWAP-ENTRY.
+               10  WS-SWAP-CLIENT-NAME     PIC X(25).
+               10  WS-SWAP-ACCT-AMT        PIC 9(09)V99.
+               10  WS-SWAP-TIER-NUM        PIC 9(01).
        COPY PRINTCTL.
+       COPY STDHDR.
+       COPY OUTSEL.
+       COPY PARMCARD.
       *==========================================================*
        PROCEDURE DIVISION.
       *----------------------------------------------------------*
@@ -101,34 +166,152 @@
            PERFORM 8000-READ-ACCT-FILE.
            PERFORM 2000-PROCESS-ACCT-FILE
                UNTIL END-OF-FILE.
+           PERFORM 2500-SORT-TOP-ACCOUNTS.
+           PERFORM 2600-PRINT-TOP-ACCOUNTS.
            PERFORM 3000-PRINT-TOTAL-LINES.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
            PERFORM 4000-CLOSE-FILES.
            GOBACK.
       *----------------------------------------------------------*
        1000-OPEN-FILES.
       *----------------------------------------------------------*
            OPEN    INPUT  INPUT-FILE
-                   OUTPUT PRINT-FILE.
+                   OUTPUT PRINT-FILE
+                   OUTPUT CSV-FILE.
+           OPEN    EXTEND RUN-LOG-FILE.
            MOVE "ED ACKERMAN / Z00070" TO HL2-PREPARED-NAME.
            MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-MONTH       TO HL2-MONTH.
            MOVE WS-CURRENT-DAY         TO HL2-DAY.
            MOVE WS-CURRENT-YEAR        TO HL2-YEAR.
+           MOVE "TOPACCTS"             TO RL-PROGRAM-ID.
+           MOVE "TOPACCTS"             TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE        TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME        TO RL-START-TIME.
+           PERFORM 9600-READ-PARM-CARD.
+           MOVE PARM-THRESHOLD-AMT      TO WS-THRESHOLD-AMT.
+           IF  WS-THRESHOLD-AMT = ZERO
+               MOVE 8500000             TO WS-THRESHOLD-AMT.
+           MOVE 1000000                 TO WS-TIER-MIN-AMT (1).
+           MOVE 5000000                 TO WS-TIER-MIN-AMT (2).
+           IF  WS-THRESHOLD-AMT NOT > WS-TIER-MIN-AMT (2)
+               DISPLAY '*--------------------------------------------*'
+               DISPLAY '* PARM THRESHOLD BELOW TIER 2 MINIMUM         *'
+               DISPLAY '* DEFAULTING TOP TIER CUTOFF TO 8,500,000.00  *'
+               DISPLAY '*--------------------------------------------*'
+               MOVE 8500000             TO WS-THRESHOLD-AMT.
+           MOVE WS-THRESHOLD-AMT        TO HL1-THRESHOLD.
+           MOVE PARM-OUTPUT-SELECTION   TO WS-OUTPUT-SELECTION.
+           IF  NOT OUTPUT-PRINT-ONLY
+           AND NOT OUTPUT-CSV-ONLY
+           AND NOT OUTPUT-PRINT-AND-CSV
+               MOVE 'B'                 TO WS-OUTPUT-SELECTION.
+           MOVE WS-THRESHOLD-AMT        TO WS-TIER-MIN-AMT (3).
       *----------------------------------------------------------*
        2000-PROCESS-ACCT-FILE.
       *----------------------------------------------------------*
-           MOVE SPACE                   TO DL1-CLIENT-NAME.
+           ADD 1                      TO WS-RUN-LOG-COUNT.
            COMPUTE WS-NUM-ACCT-AMT = FUNCTION NUMVAL-C(IR-ACCT-AMT)
-           IF  WS-NUM-ACCT-AMT  > 8500000
+           EVALUATE TRUE
+               WHEN WS-NUM-ACCT-AMT > WS-TIER-MIN-AMT (3)
+                   MOVE 3                TO WS-CURRENT-TIER-NUM
+               WHEN WS-NUM-ACCT-AMT > WS-TIER-MIN-AMT (2)
+                   MOVE 2                TO WS-CURRENT-TIER-NUM
+               WHEN WS-NUM-ACCT-AMT > WS-TIER-MIN-AMT (1)
+                   MOVE 1                TO WS-CURRENT-TIER-NUM
+               WHEN OTHER
+                   MOVE ZERO             TO WS-CURRENT-TIER-NUM
+           END-EVALUATE.
+           IF  WS-CURRENT-TIER-NUM > ZERO
+               ADD 1                     TO WS-HIGH-ACCT-CNT
+               ADD 1                     TO WS-TOP-ACCT-COUNT
+               IF WS-TOP-ACCT-COUNT > 500
+                   PERFORM 9900-TABLE-ERROR
+               END-IF
+               SET TAT-INDEX             TO WS-TOP-ACCT-COUNT
                STRING IR-FIRST-NAME DELIMITED BY SPACE
                    SPACE DELIMITED BY SIZE
                    IR-LAST-NAME DELIMITED BY SPACE
-                   INTO DL1-CLIENT-NAME
-               MOVE WS-NUM-ACCT-AMT      TO DL1-ACCT-AMT
-               ADD 1                     TO WS-HIGH-ACCT-CNT
-               MOVE DETAIL-LINE-1        TO NEXT-REPORT-LINE
-               PERFORM 9000-PRINT-REPORT-LINE.
+                   INTO TAT-CLIENT-NAME (TAT-INDEX)
+               MOVE WS-NUM-ACCT-AMT      TO TAT-ACCT-AMT (TAT-INDEX)
+               MOVE WS-CURRENT-TIER-NUM  TO TAT-TIER-NUM (TAT-INDEX).
            PERFORM 8000-READ-ACCT-FILE.
+      *----------------------------------------------------------*
+       2500-SORT-TOP-ACCOUNTS.
+      *----------------------------------------------------------*
+           SET TAT-INDEX                TO 1.
+           PERFORM 2510-SORT-OUTER-PASS
+               UNTIL TAT-INDEX > WS-TOP-ACCT-COUNT.
+      *----------------------------------------------------------*
+       2510-SORT-OUTER-PASS.
+      *----------------------------------------------------------*
+           SET TAT-INDEX-2               TO TAT-INDEX.
+           SET TAT-INDEX-2 UP BY 1.
+           PERFORM 2520-SORT-INNER-PASS
+               UNTIL TAT-INDEX-2 > WS-TOP-ACCT-COUNT.
+           SET TAT-INDEX UP BY 1.
+      *----------------------------------------------------------*
+       2520-SORT-INNER-PASS.
+      *----------------------------------------------------------*
+           IF TAT-ACCT-AMT (TAT-INDEX-2) > TAT-ACCT-AMT (TAT-INDEX)
+               PERFORM 2530-SWAP-TOP-ACCT-ENTRIES.
+           SET TAT-INDEX-2 UP BY 1.
+      *----------------------------------------------------------*
+       2530-SWAP-TOP-ACCT-ENTRIES.
+      *----------------------------------------------------------*
+           MOVE TOP-ACCT-ENTRY (TAT-INDEX)    TO WS-SWAP-ENTRY.
+           MOVE TOP-ACCT-ENTRY (TAT-INDEX-2)
+               TO TOP-ACCT-ENTRY (TAT-INDEX).
+           MOVE WS-SWAP-ENTRY
+               TO TOP-ACCT-ENTRY (TAT-INDEX-2).
+      *----------------------------------------------------------*
+       2600-PRINT-TOP-ACCOUNTS.
+      *----------------------------------------------------------*
+           SET TAT-INDEX                 TO 1.
+           IF  WS-TOP-ACCT-COUNT > ZERO
+               MOVE TAT-TIER-NUM (TAT-INDEX) TO WS-CURRENT-TIER-NUM
+               PERFORM 2605-PRINT-TIER-HEADING
+           END-IF.
+           PERFORM 2610-PRINT-ONE-TOP-ACCT
+               UNTIL TAT-INDEX > WS-TOP-ACCT-COUNT.
+           IF  WS-TOP-ACCT-COUNT > ZERO
+               PERFORM 2620-PRINT-TIER-SUBTOTAL
+           END-IF.
+      *----------------------------------------------------------*
+       2605-PRINT-TIER-HEADING.
+      *----------------------------------------------------------*
+           MOVE WS-TIER-MIN-AMT (WS-CURRENT-TIER-NUM) TO TIH-TIER-MIN.
+           MOVE 2                        TO LINE-SPACEING.
+           MOVE TIER-HEADING-LINE        TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *----------------------------------------------------------*
+       2610-PRINT-ONE-TOP-ACCT.
+      *----------------------------------------------------------*
+           IF  TAT-TIER-NUM (TAT-INDEX) NOT = WS-CURRENT-TIER-NUM
+               PERFORM 2620-PRINT-TIER-SUBTOTAL
+               MOVE TAT-TIER-NUM (TAT-INDEX) TO WS-CURRENT-TIER-NUM
+               PERFORM 2605-PRINT-TIER-HEADING
+           END-IF.
+           MOVE SPACE                    TO DL1-CLIENT-NAME.
+           MOVE TAT-INDEX                TO DL1-RANK.
+           MOVE TAT-CLIENT-NAME (TAT-INDEX)  TO DL1-CLIENT-NAME.
+           MOVE TAT-ACCT-AMT (TAT-INDEX)     TO DL1-ACCT-AMT.
+           MOVE DETAIL-LINE-1             TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 9400-WRITE-CSV-LINE.
+           ADD 1                         TO
+               WS-TIER-COUNT (WS-CURRENT-TIER-NUM).
+           ADD TAT-ACCT-AMT (TAT-INDEX)  TO
+               WS-TIER-TOTAL-AMT (WS-CURRENT-TIER-NUM).
+           SET TAT-INDEX UP BY 1.
+      *----------------------------------------------------------*
+       2620-PRINT-TIER-SUBTOTAL.
+      *----------------------------------------------------------*
+           MOVE WS-TIER-COUNT (WS-CURRENT-TIER-NUM)     TO TSL-COUNT.
+           MOVE WS-TIER-TOTAL-AMT (WS-CURRENT-TIER-NUM) TO TSL-AMOUNT.
+           MOVE 2                        TO LINE-SPACEING.
+           MOVE TIER-SUBTOTAL-LINE       TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
       *----------------------------------------------------------*
        3000-PRINT-TOTAL-LINES.
       *----------------------------------------------------------*
@@ -136,11 +319,21 @@
            MOVE 2                        TO LINE-SPACEING.
            MOVE  TOTAL-LINE-1            TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
+      *----------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME         TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT        TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"               TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
       *----------------------------------------------------------*
        4000-CLOSE-FILES.
       *----------------------------------------------------------*
            CLOSE INPUT-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 RUN-LOG-FILE
+                 CSV-FILE.
       *----------------------------------------------------------*
        8000-READ-ACCT-FILE.
       *----------------------------------------------------------*
@@ -157,9 +350,17 @@
        9100-PRINT-HEADING-LINES.
       *----------------------------------------------------------*
            MOVE PAGE-COUNT           TO HL1-PAGE-COUNT.
-           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           MOVE PAGE-COUNT           TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH     TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY       TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR      TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR      TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES   TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1   TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
            MOVE 1                    TO LINE-SPACEING.
+           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE HEADING-LINE-2       TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
            MOVE HEADING-LINE-3       TO PRINT-LINE.
@@ -168,18 +369,48 @@
            PERFORM 9120-WRITE-PRINT-LINE.
            ADD  1                    TO PAGE-COUNT.
            MOVE 1                    TO LINE-SPACEING.
-           MOVE 5                    TO LINE-COUNT.
+           MOVE 6                    TO LINE-COUNT.
       *----------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *----------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING PAGE.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING PAGE.
            MOVE SPACE                TO PRINT-LINE.
       *----------------------------------------------------------*
        9120-WRITE-PRINT-LINE.
       *----------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING LINE-SPACEING.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING LINE-SPACEING.
            MOVE SPACE                TO PRINT-LINE.
            ADD  1                    TO LINE-COUNT.
            MOVE 1                    TO LINE-SPACEING.
+      *----------------------------------------------------------*
+       COPY PARMRTN.
+      *----------------------------------------------------------*
+       9400-WRITE-CSV-LINE.
+      *----------------------------------------------------------*
+           MOVE DL1-RANK                  TO CSV-RANK.
+           MOVE DL1-CLIENT-NAME           TO CSV-CLIENT-NAME.
+           MOVE TAT-ACCT-AMT (TAT-INDEX)  TO CSV-ACCT-AMT.
+           MOVE CSV-LINE                  TO CSV-RECORD.
+           IF NOT OUTPUT-PRINT-ONLY
+               WRITE CSV-RECORD.
+      *----------------------------------------------------------*
+       9900-TABLE-ERROR.
+      *----------------------------------------------------------*
+           DISPLAY '*--------------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF TOPACCTS                    *'.
+           DISPLAY '* TOP ACCOUNT TABLE OVERFLOW - 500 ENTRIES     *'.
+           DISPLAY '*--------------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME         TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT        TO RL-RECORD-COUNT.
+           MOVE "ABEND"                  TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE INPUT-FILE
+                 PRINT-FILE
+                 RUN-LOG-FILE
+                 CSV-FILE.
+           STOP RUN.

@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-OLD        ASSIGN TO ACCTREC.
+           SELECT ACCT-NEW        ASSIGN TO ACCTRNEW.
+           SELECT ACCT-TRAN-FILE  ASSIGN TO ACCTTRAN.
+           SELECT RUN-LOG-FILE    ASSIGN TO RUNLOG.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------*
+       FD  ACCT-OLD
+           RECORDING MODE IS F.
+      *----------------------------------------------------------*
+       COPY ACCTREC.
+      *----------------------------------------------------------*
+       FD  ACCT-NEW
+           RECORDING MODE IS F.
+      *----------------------------------------------------------*
+       01  ACCT-NEW-RECORD              PIC X(67).
+      *----------------------------------------------------------*
+       FD  ACCT-TRAN-FILE
+           RECORDING MODE IS F.
+      *----------------------------------------------------------*
+       01  ACCT-TRAN-RECORD.
+           05  TR-TRANS-CODE             PIC X(01).
+               88  TR-ADD                    VALUE 'A'.
+               88  TR-CHANGE                 VALUE 'C'.
+               88  TR-CLOSE                  VALUE 'X'.
+           05  TR-ACCT-NO                PIC X(08).
+           05  TR-LAST-NAME              PIC X(20).
+           05  TR-FIRST-NAME             PIC X(14).
+           05  TR-USA-STATE              PIC X(15).
+           05  TR-ACCT-LIMIT             PIC 9(07)V99.
+           05  TR-ACCT-BALANCE           PIC 9(07)V99.
+           05  FILLER                    PIC X(05).
+      *----------------------------------------------------------*
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+           COPY RUNLOG.
+      *----------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+       01  ACCT-TABLE-FIELDS.
+           05  ACCT-TABLE OCCURS 2000 TIMES
+                           INDEXED BY ACCT-INDEX.
+               10  WS-ACCT-NO            PIC X(08).
+               10  WS-LAST-NAME          PIC X(20).
+               10  WS-FIRST-NAME         PIC X(14).
+               10  WS-USA-STATE          PIC X(15).
+               10  WS-ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+               10  WS-ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+           05  ACCT-TABLE-COUNT          PIC 9(05) VALUE ZERO.
+      *----------------------------------------------------------*
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR       PIC 9(04).
+               10  WS-CURRENT-MONTH      PIC 9(02).
+               10  WS-CURRENT-DAY        PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS      PIC 9(02).
+               10  WS-CURRENT-MINUTE     PIC 9(02).
+               10  WS-CURRENT-SECOND     PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *----------------------------------------------------------*
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT              PIC 9(05) VALUE ZERO.
+           05  WS-CHANGE-COUNT           PIC 9(05) VALUE ZERO.
+           05  WS-CLOSE-COUNT            PIC 9(05) VALUE ZERO.
+           05  WS-REJECT-COUNT           PIC 9(05) VALUE ZERO.
+           05  WS-RUN-LOG-COUNT          PIC 9(07) VALUE ZERO.
+      *----------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  OLD-MASTER-EOF-SW         PIC X(01) VALUE 'N'.
+               88  OLD-MASTER-EOF            VALUE 'Y'.
+           05  END-OF-FILE-SW            PIC X(01) VALUE 'N'.
+               88  END-OF-FILE               VALUE 'Y'.
+           05  WS-CLOSE-SW               PIC X(01) VALUE 'N'.
+               88  WS-CLOSE-FOUND             VALUE 'Y'.
+      *----------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *----------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-LOAD-ACCT-TABLE.
+           PERFORM 8000-READ-TRAN-FILE.
+           PERFORM 2000-PROCESS-TRAN-FILE
+               UNTIL END-OF-FILE.
+           PERFORM 3000-WRITE-NEW-MASTER.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
+           GOBACK.
+      *----------------------------------------------------------*
+       1000-OPEN-FILES.
+      *----------------------------------------------------------*
+           OPEN    INPUT  ACCT-OLD
+                          ACCT-TRAN-FILE
+                   OUTPUT ACCT-NEW.
+           OPEN    EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE "ACCTMNT"              TO RL-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE        TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME        TO RL-START-TIME.
+      *----------------------------------------------------------*
+       1100-LOAD-ACCT-TABLE.
+      *----------------------------------------------------------*
+           PERFORM 8050-READ-OLD-MASTER.
+           PERFORM 1110-STORE-ACCT-RECORD
+               UNTIL OLD-MASTER-EOF.
+      *----------------------------------------------------------*
+       1110-STORE-ACCT-RECORD.
+      *----------------------------------------------------------*
+           IF  ACCT-TABLE-COUNT = 2000
+               PERFORM 9900-TABLE-ERROR.
+           ADD 1                        TO ACCT-TABLE-COUNT.
+           MOVE ACCT-NO                 TO
+               WS-ACCT-NO (ACCT-TABLE-COUNT).
+           MOVE LAST-NAME                TO
+               WS-LAST-NAME (ACCT-TABLE-COUNT).
+           MOVE FIRST-NAME               TO
+               WS-FIRST-NAME (ACCT-TABLE-COUNT).
+           MOVE USA-STATE                TO
+               WS-USA-STATE (ACCT-TABLE-COUNT).
+           MOVE ACCT-LIMIT                TO
+               WS-ACCT-LIMIT (ACCT-TABLE-COUNT).
+           MOVE ACCT-BALANCE              TO
+               WS-ACCT-BALANCE (ACCT-TABLE-COUNT).
+           PERFORM 8050-READ-OLD-MASTER.
+      *----------------------------------------------------------*
+       2000-PROCESS-TRAN-FILE.
+      *----------------------------------------------------------*
+           ADD 1                        TO WS-RUN-LOG-COUNT.
+           SET ACCT-INDEX TO 1.
+           SEARCH ACCT-TABLE
+               AT END
+                   PERFORM 2100-HANDLE-NOT-FOUND
+               WHEN WS-ACCT-NO (ACCT-INDEX) = TR-ACCT-NO
+                   PERFORM 2200-HANDLE-FOUND.
+           PERFORM 8000-READ-TRAN-FILE.
+      *----------------------------------------------------------*
+       2100-HANDLE-NOT-FOUND.
+      *----------------------------------------------------------*
+           IF  TR-ADD
+               IF  ACCT-TABLE-COUNT = 2000
+                   PERFORM 9900-TABLE-ERROR
+               END-IF
+               ADD 1                    TO ACCT-TABLE-COUNT
+               MOVE TR-ACCT-NO          TO
+                   WS-ACCT-NO (ACCT-TABLE-COUNT)
+               MOVE TR-LAST-NAME        TO
+                   WS-LAST-NAME (ACCT-TABLE-COUNT)
+               MOVE TR-FIRST-NAME       TO
+                   WS-FIRST-NAME (ACCT-TABLE-COUNT)
+               MOVE TR-USA-STATE        TO
+                   WS-USA-STATE (ACCT-TABLE-COUNT)
+               MOVE TR-ACCT-LIMIT       TO
+                   WS-ACCT-LIMIT (ACCT-TABLE-COUNT)
+               MOVE TR-ACCT-BALANCE     TO
+                   WS-ACCT-BALANCE (ACCT-TABLE-COUNT)
+               ADD 1                    TO WS-ADD-COUNT
+               DISPLAY 'ACCTMNT - ACCOUNT ADDED: ' TR-ACCT-NO
+           ELSE
+               ADD 1                    TO WS-REJECT-COUNT
+               DISPLAY 'ACCTMNT - REJECTED, NOT ON FILE: '
+                   TR-ACCT-NO.
+      *----------------------------------------------------------*
+       2200-HANDLE-FOUND.
+      *----------------------------------------------------------*
+           IF  TR-CHANGE
+               MOVE TR-LAST-NAME        TO
+                   WS-LAST-NAME (ACCT-INDEX)
+               MOVE TR-FIRST-NAME       TO
+                   WS-FIRST-NAME (ACCT-INDEX)
+               MOVE TR-USA-STATE        TO
+                   WS-USA-STATE (ACCT-INDEX)
+               MOVE TR-ACCT-LIMIT       TO
+                   WS-ACCT-LIMIT (ACCT-INDEX)
+               MOVE TR-ACCT-BALANCE     TO
+                   WS-ACCT-BALANCE (ACCT-INDEX)
+               ADD 1                    TO WS-CHANGE-COUNT
+               DISPLAY 'ACCTMNT - ACCOUNT CHANGED: ' TR-ACCT-NO
+           ELSE
+               IF  TR-CLOSE
+                   PERFORM 2210-CLOSE-ACCT-ENTRY
+                   ADD 1                TO WS-CLOSE-COUNT
+                   DISPLAY 'ACCTMNT - ACCOUNT CLOSED: ' TR-ACCT-NO
+               ELSE
+                   ADD 1                TO WS-REJECT-COUNT
+                   DISPLAY 'ACCTMNT - REJECTED, ALREADY ON FILE: '
+                       TR-ACCT-NO.
+      *----------------------------------------------------------*
+       2210-CLOSE-ACCT-ENTRY.
+      *----------------------------------------------------------*
+           MOVE ACCT-TABLE (ACCT-TABLE-COUNT)
+               TO ACCT-TABLE (ACCT-INDEX).
+           SUBTRACT 1                   FROM ACCT-TABLE-COUNT.
+      *----------------------------------------------------------*
+       3000-WRITE-NEW-MASTER.
+      *----------------------------------------------------------*
+           SET ACCT-INDEX TO 1.
+           PERFORM 3100-WRITE-ONE-ACCT
+               UNTIL ACCT-INDEX > ACCT-TABLE-COUNT.
+      *----------------------------------------------------------*
+       3100-WRITE-ONE-ACCT.
+      *----------------------------------------------------------*
+           MOVE WS-ACCT-NO (ACCT-INDEX)       TO ACCT-NO.
+           MOVE WS-LAST-NAME (ACCT-INDEX)     TO LAST-NAME.
+           MOVE WS-FIRST-NAME (ACCT-INDEX)    TO FIRST-NAME.
+           MOVE WS-USA-STATE (ACCT-INDEX)     TO USA-STATE.
+           MOVE WS-ACCT-LIMIT (ACCT-INDEX)    TO ACCT-LIMIT.
+           MOVE WS-ACCT-BALANCE (ACCT-INDEX)  TO ACCT-BALANCE.
+           MOVE ACCT-RECORD             TO ACCT-NEW-RECORD.
+           WRITE ACCT-NEW-RECORD.
+           SET ACCT-INDEX UP BY 1.
+      *----------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME        TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"             TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *----------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *----------------------------------------------------------*
+           CLOSE   ACCT-OLD
+                   ACCT-NEW
+                   ACCT-TRAN-FILE
+                   RUN-LOG-FILE.
+           DISPLAY 'ACCTMNT - ACCOUNTS ADDED   : ' WS-ADD-COUNT.
+           DISPLAY 'ACCTMNT - ACCOUNTS CHANGED : ' WS-CHANGE-COUNT.
+           DISPLAY 'ACCTMNT - ACCOUNTS CLOSED  : ' WS-CLOSE-COUNT.
+           DISPLAY 'ACCTMNT - REJECTED         : ' WS-REJECT-COUNT.
+      *----------------------------------------------------------*
+       9900-TABLE-ERROR.
+      *----------------------------------------------------------*
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '*  ACCOUNT TABLE OVERFLOW - ACCTMNT        *'.
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF ACCTMNT                  *'.
+           DISPLAY '*-----------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME        TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "ABEND"                TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE   ACCT-OLD
+                   ACCT-NEW
+                   ACCT-TRAN-FILE
+                   RUN-LOG-FILE.
+           MOVE 16                     TO RETURN-CODE.
+           GOBACK.
+      *----------------------------------------------------------*
+       8000-READ-TRAN-FILE.
+      *----------------------------------------------------------*
+           READ ACCT-TRAN-FILE
+               AT END MOVE 'Y'          TO END-OF-FILE-SW.
+      *----------------------------------------------------------*
+       8050-READ-OLD-MASTER.
+      *----------------------------------------------------------*
+           READ ACCT-OLD
+               AT END MOVE 'Y'          TO OLD-MASTER-EOF-SW.

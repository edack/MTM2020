@@ -13,6 +13,20 @@
            SELECT SORT-FILE
                ASSIGN TO SORTFL
                FILE STATUS IS SR-STATUS.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO SORTWK.
+           SELECT RANKED-FILE
+               ASSIGN TO RANKFL.
+           SELECT KEYWORD-FILE
+               ASSIGN TO KEYWDFL.
+           SELECT ERROR-FILE
+               ASSIGN TO ERRFILE.
+           SELECT RANK-HIST-OLD
+               ASSIGN TO HNHIST.
+           SELECT RANK-HIST-NEW
+               ASSIGN TO HNHISTN.
+           SELECT RUN-LOG-FILE
+               ASSIGN TO RUNLOG.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -34,8 +48,53 @@
            05  SR-NUM-COMMENTS             PIC 9(04).
            05  SR-AUTHOR                   PIC X(15).
            05  SR-CREATED-TIME             PIC 99.99.
+           05  SR-HH                       PIC 9(02).
+           05  SR-MM                       PIC 9(02).
            05  SR-FILLER                   PIC X VALUE SPACE.
-           05  SR-RANKING                  PIC ZZZ9.999999.
+           05  SR-RANKING-NUM              PIC S9(04)V9(06).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-KEY                      PIC X(08).
+           05  SW-TITLE                    PIC X(86).
+           05  SW-VOTES                    PIC 9(04).
+           05  SW-NUM-COMMENTS             PIC 9(04).
+           05  SW-AUTHOR                   PIC X(15).
+           05  SW-CREATED-TIME             PIC 99.99.
+           05  SW-HH                       PIC 9(02).
+           05  SW-MM                       PIC 9(02).
+           05  SW-FILLER                   PIC X VALUE SPACE.
+           05  SW-RANKING-NUM              PIC S9(04)V9(06).
+       FD  RANKED-FILE RECORDING MODE F.
+       01  RANKED-RECORD.
+           05  RR-KEY                      PIC X(08).
+           05  RR-TITLE                    PIC X(86).
+           05  RR-VOTES                    PIC 9(04).
+           05  RR-NUM-COMMENTS             PIC 9(04).
+           05  RR-AUTHOR                   PIC X(15).
+           05  RR-CREATED-TIME             PIC 99.99.
+           05  RR-HH                       PIC 9(02).
+           05  RR-MM                       PIC 9(02).
+           05  RR-FILLER                   PIC X VALUE SPACE.
+           05  RR-RANKING-NUM              PIC S9(04)V9(06).
+       FD  KEYWORD-FILE RECORDING MODE F.
+       01  KEYWORD-FILE-RECORD             PIC X(20).
+       FD  ERROR-FILE RECORDING MODE F.
+       01  ERROR-RECORD.
+           05  ER-KEY                      PIC X(08).
+           05  ER-TITLE                    PIC X(86).
+           05  ER-STATUS                   PIC X(02).
+       FD  RANK-HIST-OLD RECORDING MODE F.
+       01  RANK-HIST-OLD-RECORD.
+           05  RHO-KEY                     PIC X(08).
+           05  RHO-RANK                    PIC 9(04).
+           05  FILLER                      PIC X(68).
+       FD  RANK-HIST-NEW RECORDING MODE F.
+       01  RANK-HIST-NEW-RECORD.
+           05  RHN-KEY                     PIC X(08).
+           05  RHN-RANK                    PIC 9(04).
+           05  FILLER                      PIC X(68).
+       FD  RUN-LOG-FILE RECORDING MODE F.
+       COPY RUNLOG.
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -57,6 +116,8 @@
            05  DL-HN-MM                    PIC X(03).
            05  FILLER                      PIC X(02) VALUE SPACE.
            05  DL-RANKING                  PIC Z9.999999.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  DL-TREND                    PIC X(04).
       *---------------------------------------------------------------*
        01  HEADING-LINES.
       *---------------------------------------------------------------*
@@ -86,6 +147,28 @@
            05  HNR-TIME                    PIC X(05) JUSTIFIED RIGHT.
            05  HNR-TIME-HH                 PIC 9(02).
            05  HNR-TIME-MM                 PIC 9(02).
+           05  HNR-POST-DATE.
+               10  HNR-YEAR                PIC 9(04).
+               10  HNR-MONTH               PIC 9(02).
+               10  HNR-DAY                 PIC 9(02).
+      *---------------------------------------------------------------*
+       01  KEYWORD-TABLE-FIELDS.
+      *---------------------------------------------------------------*
+           05  KEYWORD-TABLE OCCURS 20 TIMES INDEXED BY KW-INDEX.
+               10  KW-KEYWORD              PIC X(20).
+           05  WS-KEYWORD-COUNT            PIC 9(02) VALUE ZERO.
+      *---------------------------------------------------------------*
+       01  PRIOR-RANK-TABLE-FIELDS.
+      *---------------------------------------------------------------*
+           05  PRIOR-RANK-TABLE OCCURS 1000 TIMES INDEXED BY PR-INDEX.
+               10  PR-KEY                  PIC X(08).
+               10  PR-RANK                 PIC 9(04).
+           05  PRIOR-RANK-COUNT            PIC 9(04) VALUE ZERO.
+           05  WS-CURRENT-RANK-POSITION    PIC 9(04) VALUE ZERO.
+           05  PRIOR-RANK-EOF-SW           PIC X(01) VALUE 'N'.
+               88  PRIOR-RANK-EOF                     VALUE 'Y'.
+           05  WS-PRIOR-FOUND-SW           PIC X(01) VALUE 'N'.
+               88  WS-PRIOR-FOUND                     VALUE 'Y'.
       *---------------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS-MISC.
       *---------------------------------------------------------------*
@@ -93,10 +176,18 @@
                88  END-OF-FILE                       VALUE 'Y'.
            05  VALID-RECORD-SW             PIC X(01) VALUE 'Y'.
                88  VALID-RECORD                      VALUE 'Y'.
+           05  KEYWORD-EOF-SW              PIC X(01) VALUE 'N'.
+               88  KEYWORD-EOF                       VALUE 'Y'.
+           05  WS-KEYWORD-MATCH-SW         PIC X(01) VALUE 'N'.
+               88  WS-KEYWORD-MATCH-FOUND            VALUE 'Y'.
+           05  RANKED-EOF-SW               PIC X(01) VALUE 'N'.
+               88  RANKED-EOF                        VALUE 'Y'.
            05  COUNTER-1                   PIC 9(02) VALUE 0.
-           05  COUNTER-2                   PIC 9(02) VALUE 0.
+           05  WS-WRITE-ERROR-COUNT        PIC 9(04) VALUE ZERO.
+           05  WS-RUN-LOG-COUNT            PIC 9(07) VALUE ZERO.
            05  SR-STATUS                   PIC X(02) VALUE '00'.
-           05  WS-HN-TIME                  PIC 99V9999.
+           05  WS-RANKING-NUM               PIC S9(04)V9(06).
+           05  WS-HN-TIME                  PIC 999V9999.
            05  WS-CURRENT-DATE-DATA.
                10  WS-CURRENT-DATE.
                    15  WS-CURRENT-YY       PIC 9(04).
@@ -107,6 +198,10 @@
                    15  WS-CURRENT-MM       PIC 9(02).
                    15  WS-CURRENT-SS       PIC 9(02).
                    15  WS-CURRENT-MS       PIC 9(02).
+           05  WS-ELAPSED-FIELDS.
+               10  WS-CURRENT-DATE-NUM     PIC 9(08).
+               10  WS-POST-DATE-NUM        PIC 9(08).
+               10  WS-ELAPSED-DAYS         PIC S9(05).
            05 PRINTER-CONTROL-FIELDS.
                10  LINE-SPACEING           PIC 9(02) VALUE 1.
                10  LINE-COUNT              PIC 9(03) VALUE 999.
@@ -117,6 +212,7 @@
                10  DOUBLE-SPACE            PIC X(01) VALUE '0'.
                10  TRIPLE-SPACE            PIC X(01) VALUE '-'.
                10  OVERPRINT               PIC X(01) VALUE '+'.
+       COPY STDHDR.
       *===============================================================*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
@@ -126,24 +222,72 @@
            PERFORM 8000-READ-HACKER-NEWS-FILE.
            PERFORM 2000-PROCESS-HACKER-NEWS-FILE
                UNTIL END-OF-FILE.
-           PERFORM 3000-CLOSE-FILES.
+           CLOSE SORT-FILE.
+           PERFORM 3000-SORT-AND-PRINT-RANKED.
+           PERFORM 3800-WRITE-RUN-LOG-RECORD.
+           PERFORM 3900-CLOSE-FILES.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES-INITIALIZE.
       *---------------------------------------------------------------*
            OPEN INPUT  HACKER-NEWS-FILE
                 OUTPUT SORT-FILE
-                       PRINT-FILE.
+                       PRINT-FILE
+                       ERROR-FILE
+                       RANK-HIST-NEW.
+           OPEN EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-DATE            TO WS-CURRENT-DATE-NUM.
+           MOVE "HACKNEWS"                 TO RL-PROGRAM-ID.
+           MOVE "HACKNEWS"                 TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+           PERFORM 1100-LOAD-KEYWORD-TABLE.
+           PERFORM 1200-LOAD-PRIOR-RANK-TABLE.
+      *---------------------------------------------------------------*
+       1100-LOAD-KEYWORD-TABLE.
+      *---------------------------------------------------------------*
+           OPEN INPUT KEYWORD-FILE.
+           PERFORM 8050-READ-KEYWORD-FILE.
+           PERFORM 1110-STORE-KEYWORD-RECORD
+               UNTIL KEYWORD-EOF.
+           CLOSE KEYWORD-FILE.
+      *---------------------------------------------------------------*
+       1110-STORE-KEYWORD-RECORD.
+      *---------------------------------------------------------------*
+           SET KW-INDEX TO 1.
+           SEARCH KEYWORD-TABLE
+               AT END
+                   PERFORM 9950-KEYWORD-TABLE-ERROR
+               WHEN KW-KEYWORD (KW-INDEX) = SPACE
+                   ADD 1                  TO WS-KEYWORD-COUNT
+                   MOVE KEYWORD-FILE-RECORD
+                                          TO KW-KEYWORD (KW-INDEX).
+           PERFORM 8050-READ-KEYWORD-FILE.
+      *---------------------------------------------------------------*
+       1200-LOAD-PRIOR-RANK-TABLE.
+      *---------------------------------------------------------------*
+           OPEN INPUT RANK-HIST-OLD.
+           PERFORM 8070-READ-RANK-HIST-OLD.
+           PERFORM 1210-STORE-PRIOR-RANK-RECORD
+               UNTIL PRIOR-RANK-EOF.
+           CLOSE RANK-HIST-OLD.
+      *---------------------------------------------------------------*
+       1210-STORE-PRIOR-RANK-RECORD.
+      *---------------------------------------------------------------*
+           IF  PRIOR-RANK-COUNT = 1000
+               PERFORM 9960-PRIOR-RANK-TABLE-ERROR.
+           ADD 1                         TO PRIOR-RANK-COUNT.
+           MOVE RHO-KEY                  TO
+               PR-KEY (PRIOR-RANK-COUNT).
+           MOVE RHO-RANK                 TO
+               PR-RANK (PRIOR-RANK-COUNT).
+           PERFORM 8070-READ-RANK-HIST-OLD.
       *---------------------------------------------------------------*
        2000-PROCESS-HACKER-NEWS-FILE.
       *---------------------------------------------------------------*
-           MOVE 0 TO COUNTER-1, COUNTER-2.
-           INSPECT FUNCTION UPPER-CASE(HNR-TITLE)
-               TALLYING COUNTER-1 FOR ALL 'COBOL'.
-           INSPECT FUNCTION UPPER-CASE(HNR-TITLE)
-               TALLYING COUNTER-2 FOR ALL 'MAINFRAME'.
-           IF  COUNTER-1  > ZERO OR
-               COUNTER-2  > ZERO
+           PERFORM 2050-CHECK-KEYWORDS.
+           IF  WS-KEYWORD-MATCH-FOUND
                UNSTRING HNR-CREATED-DATE DELIMITED BY SPACE
                    INTO HNR-DATE
                         HNR-TIME
@@ -151,37 +295,142 @@
                UNSTRING HNR-TIME         DELIMITED BY ':'
                    INTO HNR-TIME-HH
                         HNR-TIME-MM
+               UNSTRING HNR-DATE         DELIMITED BY '-'
+                   INTO HNR-YEAR
+                        HNR-MONTH
+                        HNR-DAY
                PERFORM 2100-CALCULATE-RANKING
                MOVE HNR-KEY            TO SR-KEY
-                                          DL-KEY
                MOVE HNR-TITLE          TO SR-TITLE
-                                          DL-TITLE
                MOVE HNR-AUTHOR         TO SR-AUTHOR
                MOVE WS-HN-TIME         TO SR-CREATED-TIME
-                                          DL-CREATED-TIME
                MOVE HNR-VOTES          TO SR-VOTES
-                                          DL-VOTES
                MOVE HNR-COMMENTS       TO SR-NUM-COMMENTS
-               MOVE DL-RANKING         TO SR-RANKING
-               MOVE HNR-TIME-HH        TO DL-HN-HH
-               MOVE HNR-TIME-MM        TO DL-HN-MM
+               MOVE HNR-TIME-HH        TO SR-HH
+               MOVE HNR-TIME-MM        TO SR-MM
+               MOVE WS-RANKING-NUM     TO SR-RANKING-NUM
                MOVE SPACE              TO SR-FILLER
-               PERFORM 9200-WRITE-SORT-RECORD
-               MOVE DETAIL-LINE        TO NEXT-REPORT-LINE
-               PERFORM 9000-PRINT-REPORT-LINE.
+               ADD  1                  TO WS-RUN-LOG-COUNT
+               PERFORM 9200-WRITE-SORT-RECORD.
            PERFORM 8000-READ-HACKER-NEWS-FILE.
+      *---------------------------------------------------------------*
+       2050-CHECK-KEYWORDS.
+      *---------------------------------------------------------------*
+           MOVE 'N'                     TO WS-KEYWORD-MATCH-SW.
+           SET KW-INDEX                 TO 1.
+           PERFORM 2060-CHECK-ONE-KEYWORD
+               UNTIL KW-INDEX > WS-KEYWORD-COUNT.
+      *---------------------------------------------------------------*
+       2060-CHECK-ONE-KEYWORD.
+      *---------------------------------------------------------------*
+           MOVE 0                       TO COUNTER-1.
+           INSPECT FUNCTION UPPER-CASE(HNR-TITLE)
+               TALLYING COUNTER-1 FOR ALL
+                   FUNCTION TRIM(KW-KEYWORD (KW-INDEX)).
+           IF  COUNTER-1 > ZERO
+               SET WS-KEYWORD-MATCH-FOUND TO TRUE.
+           SET KW-INDEX UP BY 1.
       *---------------------------------------------------------------*
        2100-CALCULATE-RANKING.
       *---------------------------------------------------------------*
-           COMPUTE WS-HN-TIME = HNR-TIME-HH + (HNR-TIME-MM / 60)
-           COMPUTE DL-RANKING = (HNR-VOTES - 1) ** .8
+           MOVE HNR-POST-DATE           TO WS-POST-DATE-NUM.
+           COMPUTE WS-ELAPSED-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+             - FUNCTION INTEGER-OF-DATE(WS-POST-DATE-NUM)
+           COMPUTE WS-HN-TIME = (WS-ELAPSED-DAYS * 24)
+                              + (WS-CURRENT-HH - HNR-TIME-HH)
+                    + ((WS-CURRENT-MM IN WS-CURRENT-TIME
+                                           - HNR-TIME-MM) / 60)
+           COMPUTE WS-RANKING-NUM = (HNR-VOTES - 1) ** .8
                               / (WS-HN-TIME + 2) ** 1.8.
       *---------------------------------------------------------------*
-       3000-CLOSE-FILES.
-      *---------------------------------------------------------------*
+       3000-SORT-AND-PRINT-RANKED.
+      *---------------------------------------------------------------*
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SW-RANKING-NUM
+               USING SORT-FILE
+               GIVING RANKED-FILE.
+           OPEN INPUT RANKED-FILE.
+           PERFORM 8060-READ-RANKED-FILE.
+           PERFORM 3100-PRINT-RANKED-RECORD
+               UNTIL RANKED-EOF.
+           CLOSE RANKED-FILE.
+      *---------------------------------------------------------------*
+       3100-PRINT-RANKED-RECORD.
+      *---------------------------------------------------------------*
+           ADD 1                        TO WS-CURRENT-RANK-POSITION.
+           MOVE RR-KEY                  TO DL-KEY.
+           MOVE RR-TITLE                TO DL-TITLE.
+           MOVE RR-VOTES                TO DL-VOTES.
+           MOVE RR-CREATED-TIME         TO DL-CREATED-TIME.
+           MOVE RR-HH                   TO DL-HN-HH.
+           MOVE RR-MM                   TO DL-HN-MM.
+           MOVE RR-RANKING-NUM          TO DL-RANKING.
+           PERFORM 3110-DETERMINE-TREND.
+           MOVE DETAIL-LINE             TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 3150-WRITE-RANK-HISTORY.
+           PERFORM 8060-READ-RANKED-FILE.
+      *---------------------------------------------------------------*
+       3110-DETERMINE-TREND.
+      *---------------------------------------------------------------*
+           MOVE 'N'                     TO WS-PRIOR-FOUND-SW.
+           SET PR-INDEX TO 1.
+           SEARCH PRIOR-RANK-TABLE
+               AT END
+                   MOVE 'NEW '           TO DL-TREND
+               WHEN PR-KEY (PR-INDEX) = RR-KEY
+                   SET WS-PRIOR-FOUND TO TRUE.
+           IF  WS-PRIOR-FOUND
+               IF  WS-CURRENT-RANK-POSITION < PR-RANK (PR-INDEX)
+                   MOVE 'UP  '           TO DL-TREND
+               ELSE
+                   IF  WS-CURRENT-RANK-POSITION > PR-RANK (PR-INDEX)
+                       MOVE 'DOWN'       TO DL-TREND
+                   ELSE
+                       MOVE 'SAME'       TO DL-TREND
+                   END-IF
+               END-IF.
+      *---------------------------------------------------------------*
+       3150-WRITE-RANK-HISTORY.
+      *---------------------------------------------------------------*
+           MOVE SPACE                   TO RANK-HIST-NEW-RECORD.
+           MOVE RR-KEY                  TO RHN-KEY.
+           MOVE WS-CURRENT-RANK-POSITION TO RHN-RANK.
+           WRITE RANK-HIST-NEW-RECORD.
+      *---------------------------------------------------------------*
+       8060-READ-RANKED-FILE.
+      *---------------------------------------------------------------*
+           READ RANKED-FILE
+               AT END MOVE 'Y' TO RANKED-EOF-SW.
+      *---------------------------------------------------------------*
+       8070-READ-RANK-HIST-OLD.
+      *---------------------------------------------------------------*
+           READ RANK-HIST-OLD
+               AT END MOVE 'Y' TO PRIOR-RANK-EOF-SW.
+      *---------------------------------------------------------------*
+       3800-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           IF WS-WRITE-ERROR-COUNT > ZERO
+               MOVE "COMPLETE-WARN"        TO RL-COMPLETION-STATUS
+           ELSE
+               MOVE "COMPLETE"             TO RL-COMPLETION-STATUS
+           END-IF.
+           WRITE RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+       3900-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           IF WS-WRITE-ERROR-COUNT > ZERO
+               DISPLAY 'HACKNWS COMPLETED WITH ' WS-WRITE-ERROR-COUNT
+                   ' SORT-FILE WRITE FAILURES'.
            CLOSE HACKER-NEWS-FILE
-                 SORT-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 ERROR-FILE
+                 RANK-HIST-NEW
+                 RUN-LOG-FILE.
       *---------------------------------------------------------------*
        8000-READ-HACKER-NEWS-FILE.
       *---------------------------------------------------------------*
@@ -220,14 +469,23 @@
        9100-PRINT-HEADING-LINES.
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT           TO HL1-PAGE-COUNT.
-           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           MOVE PAGE-COUNT           TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MM IN WS-CURRENT-DATE  TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DD                     TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YY                     TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HH                     TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MM IN WS-CURRENT-TIME  TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1   TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 1                    TO LINE-SPACEING.
+           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 2                    TO LINE-SPACEING.
            MOVE HEADING-LINE-2       TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
            ADD  1                    TO PAGE-COUNT.
            MOVE 1                    TO LINE-SPACEING.
-           MOVE 5                    TO LINE-COUNT.
+           MOVE 6                    TO LINE-COUNT.
       *---------------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *---------------------------------------------------------------*
@@ -245,13 +503,63 @@
       *---------------------------------------------------------------*
        9200-WRITE-SORT-RECORD.
       *---------------------------------------------------------------*
-           WRITE SORT-RECORD
-               INVALID KEY PERFORM 9900-WRITE-FILE-ERROR.
+           WRITE SORT-RECORD.
+           IF SR-STATUS NOT = '00'
+               PERFORM 9900-WRITE-FILE-ERROR.
            MOVE SPACE                TO SORT-RECORD.
       *---------------------------------------------------------------*
        9900-WRITE-FILE-ERROR.
       *---------------------------------------------------------------*
-           MOVE SR-STATUS TO NEXT-REPORT-LINE.
-           PERFORM 9000-PRINT-REPORT-LINE.
-           DISPLAY SR-STATUS.
-
+           ADD 1                     TO WS-WRITE-ERROR-COUNT.
+           MOVE SR-KEY               TO ER-KEY.
+           MOVE SR-TITLE             TO ER-TITLE.
+           MOVE SR-STATUS            TO ER-STATUS.
+           WRITE ERROR-RECORD.
+           DISPLAY 'HACKNWS SORT-FILE WRITE FAILED, STATUS=' SR-STATUS.
+           MOVE 16                   TO RETURN-CODE.
+      *---------------------------------------------------------------*
+       8050-READ-KEYWORD-FILE.
+      *---------------------------------------------------------------*
+           READ KEYWORD-FILE
+               AT END MOVE 'Y' TO KEYWORD-EOF-SW.
+      *---------------------------------------------------------------*
+       9950-KEYWORD-TABLE-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY '*--------------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF HACKNEWS                    *'.
+           DISPLAY '* KEYWORD TABLE OVERFLOW - 20 ENTRIES          *'.
+           DISPLAY '*--------------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "ABEND"                    TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE HACKER-NEWS-FILE
+                 SORT-FILE
+                 PRINT-FILE
+                 KEYWORD-FILE
+                 ERROR-FILE
+                 RUN-LOG-FILE.
+           STOP RUN.
+      *---------------------------------------------------------------*
+       9960-PRIOR-RANK-TABLE-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY '*--------------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF HACKNEWS                    *'.
+           DISPLAY '* PRIOR-RANK TABLE OVERFLOW - 1000 ENTRIES     *'.
+           DISPLAY '*--------------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "ABEND"                    TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE HACKER-NEWS-FILE
+                 SORT-FILE
+                 PRINT-FILE
+                 KEYWORD-FILE
+                 ERROR-FILE
+                 RANK-HIST-OLD
+                 RANK-HIST-NEW
+                 RUN-LOG-FILE.
+           STOP RUN.
+

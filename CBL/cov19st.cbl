@@ -5,6 +5,9 @@
        FILE-CONTROL.
            SELECT USA-HIST-FILE ASSIGN TO STATEFL.
            SELECT PRINT-FILE    ASSIGN TO UT-S-PRTFILE.
+           SELECT RESTART-FILE  ASSIGN TO RESTFILE.
+           SELECT RUN-LOG-FILE  ASSIGN TO RUNLOG.
+           SELECT CSV-FILE      ASSIGN TO CSVFILE.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -18,6 +21,19 @@
        01  PRINT-RECORD.
       *    05  CC                     PIC X(01).
            05  PRINT-LINE             PIC X(132).
+      *---------------------------------------------------------------*
+       FD  RESTART-FILE
+               RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RE-CHECKPOINT-DATE     PIC X(08).
+      *---------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE IS F.
+           COPY RUNLOG.
+      *---------------------------------------------------------------*
+       FD  CSV-FILE
+               RECORDING MODE IS F.
+       01  CSV-RECORD                 PIC X(128).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -53,6 +69,9 @@
                10  FILLER             PIC X(03)  VALUE '%  '.
                10  DL1-CASE-PERCENT   PIC Z9.9999.
                10  FILLER             PIC X(01)  VALUE '%'.
+               10  FILLER             PIC X(02)  VALUE SPACE.
+               10  FILLER             PIC X(03)  VALUE 'GR:'.
+               10  DL1-GRADE          PIC X(01).
       *---------------------------------------------------------------*
            05  HEADING-LINE-1.
                10 HL1-DATE.
@@ -77,7 +96,7 @@
                10  FILLER    PIC X(20) VALUE 'HOSPITAL   ICU      '.
                10  FILLER    PIC X(20) VALUE 'VENT                '.
                10  FILLER    PIC X(20) VALUE 'TOTAL     NEW    DEA'.
-               10  FILLER    PIC X(20) VALUE 'TH     N CASE       '.
+               10  FILLER    PIC X(20) VALUE 'TH     N CASE  GRADE'.
       *---------------------------------------------------------------*
            05  HEADING-LINE-3.
                10  FILLER    PIC X(12) VALUE '  DATE      '.
@@ -96,6 +115,50 @@
                10  FILLER    PIC X(20) VALUE '-----  -------     -'.
                10  FILLER    PIC X(20) VALUE '-----    ------  ---'.
                10  FILLER    PIC X(20) VALUE '----   -------      '.
+      *---------------------------------------------------------------*
+           05  TOTAL-LINE-1.
+               10  FILLER         PIC X(14) VALUE 'GRAND TOTALS:'.
+               10  FILLER         PIC X(07) VALUE 'CASES: '.
+               10  TL1-CASE-TOT   PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER         PIC X(04) VALUE SPACE.
+               10  FILLER         PIC X(08) VALUE 'DEATHS: '.
+               10  TL1-DEATH-TOT  PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER         PIC X(70) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  CSV-LINE.
+      *---------------------------------------------------------------*
+               10  CSV-DATE.
+                   15  CSV-MONTH           PIC X(02).
+                   15  FILLER              PIC X(01)  VALUE '/'.
+                   15  CSV-DAY             PIC X(02).
+                   15  FILLER              PIC X(01)  VALUE '/'.
+                   15  CSV-YEAR            PIC X(04).
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-POSITIVE       PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-NEGATIVE       PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-PENDING        PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-NEW            PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-HOSPITAL-TOT        PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-ICU-TOT             PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-VENT-TOT            PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-RECOVERED           PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-DEATH               PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-DEATH-NEW           PIC Z(8)9.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-DEATH-PERCENT       PIC Z9.9999.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-PERCENT        PIC Z9.9999.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-GRADE               PIC X(01).
        COPY STATEREC.
       *---------------------------------------------------------------*
        01  SWITCHES-MISC-FIELDS.
@@ -109,7 +172,17 @@
                88  END-OF-FILE                    VALUE 'Y'.
            05  VALID-RECORD-SW        PIC X(01)   VALUE 'Y'.
                88  VALID-RECORD                   VALUE 'Y'.
+           05  RESTART-SW             PIC X(01)   VALUE 'N'.
+               88  RESTART-RUN                    VALUE 'Y'.
+           05  RESTART-EOF-SW         PIC X(01)   VALUE 'N'.
+               88  RESTART-EOF                    VALUE 'Y'.
+           05  WS-RESTART-DATE        PIC X(08)   VALUE LOW-VALUES.
+           05  WS-FROM-DATE           PIC X(08)   VALUE '00000000'.
+           05  WS-TO-DATE             PIC X(08)   VALUE '99999999'.
+           05  WS-RUN-LOG-COUNT       PIC 9(07)   VALUE ZERO.
        COPY PRINTCTL.
+       COPY STDHDR.
+       COPY OUTSEL.
       *===============================================================*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
@@ -119,17 +192,50 @@
            PERFORM 8000-READ-USA-HIST-FILE.
            PERFORM 2000-PROCESS-USA-HIST-FILE
                UNTIL END-OF-FILE.
-           PERFORM 3000-CLOSE-FILES.
+           PERFORM 3000-PRINT-TOTAL-LINES.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES.
       *---------------------------------------------------------------*
            OPEN INPUT  USA-HIST-FILE
-                OUTPUT PRINT-FILE.
+                OUTPUT PRINT-FILE
+                OUTPUT CSV-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
            MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
            MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
            MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
+           MOVE "COVID19B"                 TO RL-PROGRAM-ID.
+           MOVE "COVID19B"                 TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+           ACCEPT RESTART-SW.
+           IF RESTART-RUN
+               PERFORM 1100-READ-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           ACCEPT WS-FROM-DATE.
+           ACCEPT WS-TO-DATE.
+           ACCEPT WS-OUTPUT-SELECTION.
+           IF  NOT OUTPUT-PRINT-ONLY
+           AND NOT OUTPUT-CSV-ONLY
+           AND NOT OUTPUT-PRINT-AND-CSV
+               MOVE 'B'                    TO WS-OUTPUT-SELECTION.
+      *---------------------------------------------------------------*
+       1100-READ-RESTART-CHECKPOINT.
+      *---------------------------------------------------------------*
+           OPEN INPUT RESTART-FILE.
+           PERFORM 1110-READ-RESTART-FILE UNTIL RESTART-EOF.
+           CLOSE RESTART-FILE.
+      *---------------------------------------------------------------*
+       1110-READ-RESTART-FILE.
+      *---------------------------------------------------------------*
+           READ RESTART-FILE
+               AT END MOVE 'Y'             TO RESTART-EOF-SW.
+           IF NOT RESTART-EOF
+               MOVE RE-CHECKPOINT-DATE     TO WS-RESTART-DATE.
       *---------------------------------------------------------------*
        2000-PROCESS-USA-HIST-FILE.
       *---------------------------------------------------------------*
@@ -146,6 +252,9 @@
            MOVE STR-RECOVERED          TO DL1-RECOVERED.
            MOVE STR-DEATH              TO DL1-DEATH.
            MOVE STR-DEATH-INCREASE     TO DL1-DEATH-NEW.
+           MOVE STR-GRADE              TO DL1-GRADE.
+           ADD  STR-POSITIVE-INCREASE  TO TA-CASE-TOT.
+           ADD  STR-DEATH-INCREASE     TO TA-DEATH-TOT.
            IF  STR-CASE-POSITIVE > ZERO
                DIVIDE STR-DEATH  BY STR-CASE-POSITIVE
                    GIVING WS-PERCENT
@@ -158,14 +267,50 @@
                                           DL1-CASE-PERCENT.
            MOVE DL1-RECORD             TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 9400-WRITE-CSV-LINE.
+           MOVE STR-DATE               TO RE-CHECKPOINT-DATE.
+           WRITE RESTART-RECORD.
+           ADD 1                       TO WS-RUN-LOG-COUNT.
            PERFORM 8000-READ-USA-HIST-FILE.
       *---------------------------------------------------------------*
-       3000-CLOSE-FILES.
+       3000-PRINT-TOTAL-LINES.
+      *---------------------------------------------------------------*
+           MOVE TA-CASE-TOT            TO TL1-CASE-TOT.
+           MOVE TA-DEATH-TOT           TO TL1-DEATH-TOT.
+           MOVE 2                      TO LINE-SPACEING.
+           MOVE TOTAL-LINE-1           TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+       4000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE USA-HIST-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 RESTART-FILE
+                 RUN-LOG-FILE
+                 CSV-FILE.
       *---------------------------------------------------------------*
        8000-READ-USA-HIST-FILE.
+      *---------------------------------------------------------------*
+           PERFORM 8100-READ-ONE-RECORD.
+           PERFORM 8100-READ-ONE-RECORD
+               UNTIL END-OF-FILE
+                  OR STR-DATE GREATER THAN WS-TO-DATE
+                  OR ( STR-DATE NOT LESS THAN WS-FROM-DATE
+                   AND (NOT RESTART-RUN
+                        OR STR-DATE GREATER THAN WS-RESTART-DATE) ).
+           IF NOT END-OF-FILE
+              AND STR-DATE GREATER THAN WS-TO-DATE
+                  MOVE 'Y'                 TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       8100-READ-ONE-RECORD.
       *---------------------------------------------------------------*
            READ USA-HIST-FILE
                AT END MOVE 'Y'         TO END-OF-FILE-SW
@@ -238,8 +383,17 @@
        9100-PRINT-HEADING-LINES.
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT             TO HL1-PAGE-NUM.
-           MOVE HEADING-LINE-1         TO PRINT-LINE.
+           MOVE PAGE-COUNT             TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH       TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY         TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR        TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR        TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES     TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1     TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 1                      TO LINE-SPACEING.
+           MOVE HEADING-LINE-1         TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 2                      TO LINE-SPACEING.
            MOVE HEADING-LINE-2         TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
@@ -249,17 +403,41 @@
            MOVE HEADING-LINE-4         TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
            ADD 1                       TO PAGE-COUNT.
-           MOVE 6                      TO LINE-COUNT.
+           MOVE 7                      TO LINE-COUNT.
       *---------------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING PAGE.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING PAGE.
       *---------------------------------------------------------------*
        9120-WRITE-PRINT-LINE.
       *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING LINE-SPACEING.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING LINE-SPACEING.
            ADD LINE-SPACEING           TO LINE-COUNT.
            MOVE 1                      TO LINE-SPACEING.
+      *---------------------------------------------------------------*
+       9400-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           MOVE DL1-MONTH                  TO CSV-MONTH.
+           MOVE DL1-DAY                    TO CSV-DAY.
+           MOVE DL1-YEAR                   TO CSV-YEAR.
+           MOVE DL1-CASE-POSITIVE          TO CSV-CASE-POSITIVE.
+           MOVE DL1-CASE-NEGATIVE          TO CSV-CASE-NEGATIVE.
+           MOVE DL1-CASE-PENDING           TO CSV-CASE-PENDING.
+           MOVE DL1-CASE-NEW               TO CSV-CASE-NEW.
+           MOVE DL1-HOSPITAL-TOT           TO CSV-HOSPITAL-TOT.
+           MOVE DL1-ICU-TOT                TO CSV-ICU-TOT.
+           MOVE DL1-VENT-TOT               TO CSV-VENT-TOT.
+           MOVE DL1-RECOVERED              TO CSV-RECOVERED.
+           MOVE DL1-DEATH                  TO CSV-DEATH.
+           MOVE DL1-DEATH-NEW              TO CSV-DEATH-NEW.
+           MOVE DL1-DEATH-PERCENT          TO CSV-DEATH-PERCENT.
+           MOVE DL1-CASE-PERCENT           TO CSV-CASE-PERCENT.
+           MOVE DL1-GRADE                  TO CSV-GRADE.
+           MOVE CSV-LINE                   TO CSV-RECORD.
+           IF NOT OUTPUT-PRINT-ONLY
+               WRITE CSV-RECORD.
            MOVE SPACE                  TO PRINT-LINE.

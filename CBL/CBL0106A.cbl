@@ -6,6 +6,9 @@
        FILE-CONTROL.
            SELECT PRINT-FILE ASSIGN TO PRTLINE.
            SELECT ACCT-FILE  ASSIGN TO ACCTREC.
+           SELECT RUN-LOG-FILE ASSIGN TO RUNLOG.
+           SELECT CSV-FILE ASSIGN TO CSVFILE.
+           SELECT ALERT-FILE ASSIGN TO ALERTFL.
       *==========================================================*
        DATA DIVISION.
       *----------------------------------------------------------*
@@ -18,6 +21,15 @@
       *
        FD  ACCT-FILE RECORDING MODE F.
        COPY ACCTREC.
+      *
+       FD  RUN-LOG-FILE RECORDING MODE F.
+       COPY RUNLOG.
+      *----------------------------------------------------------*
+       FD  CSV-FILE RECORDING MODE F.
+       01  CSV-RECORD                 PIC X(80).
+      *----------------------------------------------------------*
+       FD  ALERT-FILE RECORDING MODE F.
+       COPY ALERTFIL.
       *----------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------*
@@ -28,7 +40,9 @@
                10 SCL-STATE-NAME     PIC X(19) VALUE SPACE.
                10 FILLER             PIC X(05) VALUE '   = '.
                10 SCL-STATE-COUNT    PIC ZZ9.
-               10 FILLER             PIC X(59) VALUE SPACES.
+               10 FILLER             PIC X(14) VALUE '  Overlimit = '.
+               10 SCL-STATE-OVER-COUNT PIC ZZ9.
+               10 FILLER             PIC X(42) VALUE SPACES.
       *----------------------------------------------------------*
            05  OVERLIMIT-STATUS-COUNT.
                10 FILLER             PIC X(24) VALUE
@@ -40,6 +54,14 @@
                10 FILLER             PIC X(20) VALUE SPACE.
                10 OSL-MESSAGE        PIC X(30) VALUE SPACE.
                10 FILLER             PIC X(50) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  OVERLIMIT-OVERFLOW-LINE.
+               10 FILLER             PIC X(30) VALUE
+                  'TABLE CAPACITY EXCEEDED, '.
+               10 OOL-COUNT          PIC ZZ9.
+               10 FILLER             PIC X(22) VALUE
+                  ' ACCOUNTS NOT LISTED'.
+               10 FILLER             PIC X(77) VALUE SPACE.
       *----------------------------------------------------------*
            05  WS-PRINT-RECORD.
                10  WS-ACCT-NUM-O     PIC X(8).
@@ -60,6 +82,16 @@
                10  FILLER            PIC X(02) VALUE SPACES.
                10  OD-OVER-AMT       PIC $$,$$$,$$9.99.
                10  FILLER            PIC X(23) VALUE SPACES.
+      *----------------------------------------------------------*
+           05  CSV-LINE.
+      *----------------------------------------------------------*
+               10  CSV-ACCT-NUM      PIC X(08).
+               10  FILLER            PIC X(01) VALUE ','.
+               10  CSV-LAST-NAME     PIC X(20).
+               10  FILLER            PIC X(01) VALUE ','.
+               10  CSV-ACCT-LIMIT    PIC Z(6)9.99.
+               10  FILLER            PIC X(01) VALUE ','.
+               10  CSV-ACCT-BALANCE  PIC Z(6)9.99.
       *----------------------------------------------------------*
        01  HEADING-LINES.
       *----------------------------------------------------------*
@@ -119,6 +151,17 @@
                10  FILLER         PIC X(02) VALUE SPACES.
                10  TBALANCE-O     PIC $$$,$$$,$$9.99.
                10  FILLER         PIC X(40) VALUE SPACES.
+      *----------------------------------------------------------*
+           05  TRAILER-3.
+               10  FILLER         PIC X(22) VALUE SPACES.
+               10  FILLER         PIC X(08) VALUE 'Avg Bal='.
+               10  FILLER         PIC X(01) VALUE SPACES.
+               10  AVGBAL-O       PIC $$$,$$$,$$9.99.
+               10  FILLER         PIC X(02) VALUE SPACES.
+               10  FILLER         PIC X(12) VALUE 'Avg Over  ='.
+               10  FILLER         PIC X(01) VALUE SPACES.
+               10  AVGOVER-O      PIC $$$,$$$,$$9.99.
+               10  FILLER         PIC X(29) VALUE SPACES.
       *----------------------------------------------------------*
            05  STATE-TRAILER-1.
                10  FILLER  PIC X(20) VALUE '         Listing of '.
@@ -148,11 +191,15 @@
                10  FILLER         PIC X(40) VALUE SPACES.
       *----------------------------------------------------------*
        COPY PRINTCTL.
+       COPY STDHDR.
+       COPY OUTSEL.
       *----------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS.
            05  END-OF-FILE-SW              PIC X VALUE 'N'.
                88  END-OF-FILE                   VALUE 'Y'.
            05  OVERLIMIT-COUNT             PIC 999 VALUE 0.
+           05  WS-OVERLIMIT-STORED-COUNT   PIC 999 VALUE 0.
+           05  WS-OVERLIMIT-OVERFLOW-COUNT PIC 999 VALUE 0.
            05  INDEX-1                     PIC 999 VALUE 1.
            05  NO-OVERLIMIT-STATUS         PIC X(32) VALUE
                '  ***  NO ACCTS OVERLIMIT  ***  '.
@@ -160,11 +207,16 @@
                '   ***  ACCTS OVERLIMIT   ***   '.
            05 TLIMIT                       PIC S9(9)V99 COMP-3 VALUE 0.
            05 TBALANCE                     PIC S9(9)V99 COMP-3 VALUE 0.
-
+           05 TOVERLIMIT-AMT               PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-TOTAL-ACCT-COUNT          PIC 9(05) VALUE 0.
+           05 WS-AVG-BALANCE               PIC S9(9)V99 VALUE 0.
+           05 WS-AVG-OVERLIMIT             PIC S9(9)V99 VALUE 0.
+
            05  STATE-COUNT-TABLE   OCCURS 45 TIMES
                    INDEXED BY STATE-INDEX.
                10  STATE-NAME              PIC X(15) VALUE SPACE .
                10  STATE-COUNT             PIC 9(02) VALUE ZERO.
+               10  STATE-OVERLIMIT-COUNT    PIC 9(02) VALUE ZERO.
            05  OVERLIMIT OCCURS 20 TIMES.
                10  OL-ACCT-NO              PIC X(8).
                10  OL-ACCT-LIMIT           PIC S9(7)V99 COMP-3.
@@ -181,17 +233,30 @@
            PERFORM 2000-PROCESS-ACCT-FILE
                UNTIL END-OF-FILE.
            PERFORM 3000-PRINT-TRAILER-LINES.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
            PERFORM 4000-CLOSE-FILES.
            GOBACK.
       *----------------------------------------------------------*
        1000-OPEN-FILES.
       *----------------------------------------------------------*
            OPEN INPUT  ACCT-FILE
-                OUTPUT PRINT-FILE.
+                OUTPUT PRINT-FILE
+                OUTPUT CSV-FILE
+                OUTPUT ALERT-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR  TO HDR-YR.
            MOVE WS-CURRENT-MONTH TO HDR-MO.
            MOVE WS-CURRENT-DAY   TO HDR-DAY.
+           MOVE "CBL0106A"       TO RL-PROGRAM-ID.
+           MOVE "CBL0106A"       TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE  TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME  TO RL-START-TIME.
+           ACCEPT WS-OUTPUT-SELECTION.
+           IF  NOT OUTPUT-PRINT-ONLY
+           AND NOT OUTPUT-CSV-ONLY
+           AND NOT OUTPUT-PRINT-AND-CSV
+               MOVE 'B'              TO WS-OUTPUT-SELECTION.
       *----------------------------------------------------------*
        2000-PROCESS-ACCT-FILE.
       *----------------------------------------------------------*
@@ -201,17 +266,28 @@
            MOVE LAST-NAME        TO WS-LAST-NAME-O.
            COMPUTE TLIMIT   = TLIMIT   + ACCT-LIMIT.
            COMPUTE TBALANCE = TBALANCE + ACCT-BALANCE.
+           ADD 1 TO WS-TOTAL-ACCT-COUNT.
            IF ACCT-LIMIT < ACCT-BALANCE THEN
-               MOVE ACCT-NO      TO OL-ACCT-NO(INDEX-1)
-               MOVE ACCT-LIMIT   TO OL-ACCT-LIMIT(INDEX-1)
-               MOVE ACCT-BALANCE TO OL-ACCT-BALANCE(INDEX-1)
-               MOVE LAST-NAME    TO OL-LASTNAME(INDEX-1)
-               MOVE FIRST-NAME   TO OL-FIRSTNAME(INDEX-1)
-               ADD 1 TO INDEX-1
-               ADD 1 TO OVERLIMIT-COUNT.
+               ADD 1 TO OVERLIMIT-COUNT
+               COMPUTE TOVERLIMIT-AMT = TOVERLIMIT-AMT
+                   + (ACCT-BALANCE - ACCT-LIMIT)
+               PERFORM 9500-WRITE-ALERT-LINE
+               IF INDEX-1 > 20
+                   ADD 1 TO WS-OVERLIMIT-OVERFLOW-COUNT
+               ELSE
+                   MOVE ACCT-NO      TO OL-ACCT-NO(INDEX-1)
+                   MOVE ACCT-LIMIT   TO OL-ACCT-LIMIT(INDEX-1)
+                   MOVE ACCT-BALANCE TO OL-ACCT-BALANCE(INDEX-1)
+                   MOVE LAST-NAME    TO OL-LASTNAME(INDEX-1)
+                   MOVE FIRST-NAME   TO OL-FIRSTNAME(INDEX-1)
+                   ADD 1 TO INDEX-1
+                   ADD 1 TO WS-OVERLIMIT-STORED-COUNT
+               END-IF
+           END-IF.
            PERFORM 2100-ACCUMULATE-STATE-TOTALS.
            MOVE WS-PRINT-RECORD  TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 9400-WRITE-CSV-LINE.
            PERFORM 8000-READ-ACCT-FILE.
       *----------------------------------------------------------*
        2100-ACCUMULATE-STATE-TOTALS.
@@ -225,15 +301,28 @@
                WHEN STATE-NAME(STATE-INDEX) = SPACE
                    MOVE USA-STATE   TO STATE-NAME(STATE-INDEX)
                    ADD 1            TO STATE-COUNT(STATE-INDEX).
+           IF  ACCT-LIMIT < ACCT-BALANCE
+               ADD 1            TO STATE-OVERLIMIT-COUNT(STATE-INDEX).
       *----------------------------------------------------------*
        3000-PRINT-TRAILER-LINES.
       *----------------------------------------------------------*
            MOVE TLIMIT   TO TLIMIT-O.
            MOVE TBALANCE TO TBALANCE-O.
+           IF  WS-TOTAL-ACCT-COUNT > 0
+               COMPUTE WS-AVG-BALANCE = TBALANCE / WS-TOTAL-ACCT-COUNT
+           END-IF.
+           IF  OVERLIMIT-COUNT > 0
+               COMPUTE WS-AVG-OVERLIMIT =
+                   TOVERLIMIT-AMT / OVERLIMIT-COUNT
+           END-IF.
+           MOVE WS-AVG-BALANCE             TO AVGBAL-O.
+           MOVE WS-AVG-OVERLIMIT           TO AVGOVER-O.
            MOVE TRAILER-1                  TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
            MOVE TRAILER-2                  TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE TRAILER-3                  TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
            MOVE 1                          TO LINE-COUNT.
            MOVE STATE-TRAILER-1            TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
@@ -264,12 +353,20 @@
                MOVE 2                      TO LINE-SPACEING
                PERFORM 3200-PRINT-OVERLIMIT-DETAIL
                    VARYING INDEX-1 FROM 1 BY 1
-                   UNTIL INDEX-1 > OVERLIMIT-COUNT.
+                   UNTIL INDEX-1 > WS-OVERLIMIT-STORED-COUNT
+               IF  WS-OVERLIMIT-OVERFLOW-COUNT > 0
+                   MOVE WS-OVERLIMIT-OVERFLOW-COUNT TO OOL-COUNT
+                   MOVE OVERLIMIT-OVERFLOW-LINE      TO NEXT-REPORT-LINE
+                   MOVE 2                            TO LINE-SPACEING
+                   PERFORM 9000-PRINT-REPORT-LINE
+               END-IF.
       *----------------------------------------------------------*
        3100-PRINT-STATE-TOTALS.
       *----------------------------------------------------------*
            MOVE  STATE-NAME(STATE-INDEX)  TO  SCL-STATE-NAME.
            MOVE  STATE-COUNT(STATE-INDEX) TO  SCL-STATE-COUNT.
+           MOVE  STATE-OVERLIMIT-COUNT(STATE-INDEX)
+                                          TO  SCL-STATE-OVER-COUNT.
            MOVE  STATE-COUNT-LINE         TO  NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
       *----------------------------------------------------------*
@@ -283,11 +380,22 @@
            MOVE OL-FIRSTNAME(INDEX-1)     TO OD-FIRST-NAME.
            MOVE OVERLIMIT-DETAIL       TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
+      *----------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME       TO RL-END-TIME.
+           MOVE WS-TOTAL-ACCT-COUNT   TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"            TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
       *----------------------------------------------------------*
        4000-CLOSE-FILES.
       *----------------------------------------------------------*
            CLOSE ACCT-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 RUN-LOG-FILE
+                 CSV-FILE
+                 ALERT-FILE.
       *----------------------------------------------------------*
        8000-READ-ACCT-FILE.
       *----------------------------------------------------------*
@@ -304,8 +412,17 @@
        9100-PRINT-HEADING-LINES.
       *----------------------------------------------------------*
            MOVE PAGE-COUNT           TO H1-PAGE-NUM.
-           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           MOVE PAGE-COUNT           TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH     TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY       TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR      TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR      TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES   TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1   TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 1                    TO LINE-SPACEING.
+           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 2                    TO LINE-SPACEING.
            MOVE HEADING-LINE-2       TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
@@ -316,21 +433,65 @@
            PERFORM 9120-WRITE-PRINT-LINE.
            ADD  1                    TO PAGE-COUNT.
            MOVE 1                    TO LINE-SPACEING.
-           MOVE 5                    TO LINE-COUNT.
+           MOVE 6                    TO LINE-COUNT.
       *----------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *----------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING PAGE.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING PAGE.
            MOVE SPACE                TO PRINT-LINE.
       *----------------------------------------------------------*
        9120-WRITE-PRINT-LINE.
       *----------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING LINE-SPACEING.
+           IF NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING LINE-SPACEING.
            MOVE SPACE                TO PRINT-LINE.
            ADD  1                    TO LINE-COUNT.
            MOVE 1                    TO LINE-SPACEING.
+      *----------------------------------------------------------*
+       9400-WRITE-CSV-LINE.
+      *----------------------------------------------------------*
+           MOVE ACCT-NO              TO CSV-ACCT-NUM.
+           MOVE LAST-NAME            TO CSV-LAST-NAME.
+           MOVE ACCT-LIMIT           TO CSV-ACCT-LIMIT.
+           MOVE ACCT-BALANCE         TO CSV-ACCT-BALANCE.
+           MOVE CSV-LINE             TO CSV-RECORD.
+           IF NOT OUTPUT-PRINT-ONLY
+               WRITE CSV-RECORD.
+      *----------------------------------------------------------*
+       9500-WRITE-ALERT-LINE.
+      *----------------------------------------------------------*
+           MOVE "CBL0106A"           TO AL-PROGRAM-ID.
+           MOVE WS-CURRENT-MONTH     TO AL-ALERT-MONTH.
+           MOVE WS-CURRENT-DAY       TO AL-ALERT-DAY.
+           MOVE WS-CURRENT-YEAR      TO AL-ALERT-YEAR.
+           MOVE WS-CURRENT-TIME      TO AL-ALERT-TIME.
+           MOVE "CBL0106A - ACCOUNT OVER LIMIT" TO AL-SUBJECT.
+           MOVE SPACE                TO AL-BODY.
+           STRING 'ACCT ' WS-ACCT-NUM-O
+                  ' LIMIT ' WS-ACCT-LIMIT-O
+                  ' BALANCE ' WS-ACCT-BALANCE-O
+               DELIMITED BY SIZE INTO AL-BODY.
+           WRITE ALERT-RECORD.
       *---------------------------------------------------------*
        9900-TABLE-ERROR.
       *---------------------------------------------------------*
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '*  STATE TABLE OVERFLOW - CBL0106A         *'.
+           DISPLAY '*  STATE CODE = ' USA-STATE.
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF CBL0106A                 *'.
+           DISPLAY '*-----------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME       TO RL-END-TIME.
+           MOVE WS-TOTAL-ACCT-COUNT   TO RL-RECORD-COUNT.
+           MOVE "ABEND"               TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE ACCT-FILE
+                 PRINT-FILE
+                 RUN-LOG-FILE
+                 CSV-FILE
+                 ALERT-FILE.
+           STOP RUN.

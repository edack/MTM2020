@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COVINTFC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INBOUND-FEED     ASSIGN TO COVFEED.
+           SELECT USA-HIST-FILE    ASSIGN TO USAFILE.
+           SELECT ST-HIST-FILE     ASSIGN TO STATEFL.
+           SELECT FEED-REJECT-FILE ASSIGN TO COVREJ.
+           SELECT RUN-LOG-FILE     ASSIGN TO RUNLOG.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+       FD  INBOUND-FEED
+               RECORDING MODE F.
+       01  FEED-RECORD                 PIC X(300).
+      *---------------------------------------------------------------*
+       FD  USA-HIST-FILE
+               RECORDING MODE F.
+       01  USA-HIST-RECORD             PIC X(225).
+      *---------------------------------------------------------------*
+       FD  ST-HIST-FILE
+               RECORDING MODE F.
+       01  STATE-HIST-RECORD           PIC X(300).
+      *---------------------------------------------------------------*
+       FD  FEED-REJECT-FILE
+               RECORDING MODE F.
+       01  FEED-REJECT-RECORD          PIC X(300).
+      *---------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE F.
+           COPY RUNLOG.
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR      PIC 9(04).
+               10  WS-CURRENT-MONTH     PIC 9(02).
+               10  WS-CURRENT-DAY       PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS     PIC 9(02).
+               10  WS-CURRENT-MINUTE    PIC 9(02).
+               10  WS-CURRENT-SECOND    PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *---------------------------------------------------------------*
+       01  WS-FEED-FIELDS.
+           05  WS-FEED-TYPE-SW          PIC X(01) VALUE SPACE.
+               88  FEED-IS-NATIONAL          VALUE 'N'.
+               88  FEED-IS-STATE              VALUE 'S'.
+           05  WS-DATE-CHECK            PIC X(08).
+      *---------------------------------------------------------------*
+       01  WS-COUNTERS.
+           05  WS-LOADED-COUNT          PIC 9(07) VALUE ZERO.
+           05  WS-REJECTED-COUNT        PIC 9(07) VALUE ZERO.
+           05  WS-RUN-LOG-COUNT         PIC 9(07) VALUE ZERO.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  END-OF-FILE-SW           PIC X(01) VALUE 'N'.
+               88  END-OF-FILE                    VALUE 'Y'.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-INBOUND-FEED.
+           PERFORM 2000-PROCESS-INBOUND-FEED
+               UNTIL END-OF-FILE.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN    INPUT  INBOUND-FEED
+                   OUTPUT FEED-REJECT-FILE.
+           OPEN    EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE "COVINTFC"                 TO RL-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+           ACCEPT WS-FEED-TYPE-SW.
+           IF  FEED-IS-NATIONAL
+               OPEN EXTEND USA-HIST-FILE
+           ELSE
+               IF  FEED-IS-STATE
+                   OPEN EXTEND ST-HIST-FILE
+               ELSE
+                   MOVE 'S'                 TO WS-FEED-TYPE-SW
+                   OPEN EXTEND ST-HIST-FILE.
+      *---------------------------------------------------------------*
+       2000-PROCESS-INBOUND-FEED.
+      *---------------------------------------------------------------*
+           ADD 1                            TO WS-RUN-LOG-COUNT.
+           UNSTRING FEED-RECORD DELIMITED BY ','
+               INTO WS-DATE-CHECK.
+           IF  FEED-RECORD = SPACE
+           OR  WS-DATE-CHECK NOT NUMERIC
+               PERFORM 2100-REJECT-FEED-RECORD
+           ELSE
+               PERFORM 2200-LOAD-FEED-RECORD.
+           PERFORM 8000-READ-INBOUND-FEED.
+      *---------------------------------------------------------------*
+       2100-REJECT-FEED-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FEED-RECORD                 TO FEED-REJECT-RECORD.
+           WRITE FEED-REJECT-RECORD.
+           ADD 1                            TO WS-REJECTED-COUNT.
+      *---------------------------------------------------------------*
+       2200-LOAD-FEED-RECORD.
+      *---------------------------------------------------------------*
+           IF  FEED-IS-NATIONAL
+               MOVE FEED-RECORD (1:225)      TO USA-HIST-RECORD
+               WRITE USA-HIST-RECORD
+           ELSE
+               MOVE FEED-RECORD              TO STATE-HIST-RECORD
+               WRITE STATE-HIST-RECORD.
+           ADD 1                            TO WS-LOADED-COUNT.
+      *---------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE   INBOUND-FEED
+                   FEED-REJECT-FILE
+                   RUN-LOG-FILE.
+           IF  FEED-IS-NATIONAL
+               CLOSE USA-HIST-FILE
+           ELSE
+               CLOSE ST-HIST-FILE.
+           DISPLAY 'COVINTFC - RECORDS LOADED  : ' WS-LOADED-COUNT.
+           DISPLAY 'COVINTFC - RECORDS REJECTED: ' WS-REJECTED-COUNT.
+      *---------------------------------------------------------------*
+       8000-READ-INBOUND-FEED.
+      *---------------------------------------------------------------*
+           READ INBOUND-FEED
+               AT END MOVE 'Y' TO END-OF-FILE-SW.

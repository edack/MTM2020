@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAVRATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHIP-RATE-OLD    ASSIGN TO SHIPRATE.
+           SELECT SHIP-RATE-NEW    ASSIGN TO SHIPRNEW.
+           SELECT SHIP-TRAN-FILE   ASSIGN TO SHIPTRAN.
+           SELECT RUN-LOG-FILE     ASSIGN TO RUNLOG.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------*
+       FD  SHIP-RATE-OLD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *----------------------------------------------------------*
+       COPY SHIPRATE.
+      *----------------------------------------------------------*
+       FD  SHIP-RATE-NEW
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *----------------------------------------------------------*
+       01  SHIP-RATE-NEW-RECORD         PIC X(80).
+      *----------------------------------------------------------*
+       FD  SHIP-TRAN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *----------------------------------------------------------*
+       01  SHIP-TRAN-RECORD.
+           05  TR-SHIP-TO-FLAG          PIC X(03).
+           05  TR-TRANS-CODE            PIC X(01).
+               88  TR-ADD                   VALUE 'A'.
+               88  TR-CHANGE                VALUE 'C'.
+           05  TR-SHIPPING-RATE         PIC 9V99.
+           05  FILLER                   PIC X(73).
+      *----------------------------------------------------------*
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+           COPY RUNLOG.
+      *----------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+       01  RATE-TABLE-FIELDS.
+           05  RATE-TABLE OCCURS 20 TIMES
+                           INDEXED BY RATE-INDEX.
+               10  WS-SHIP-TO-FLAG      PIC X(03).
+               10  WS-SHIPPING-RATE     PIC 9V99.
+           05  RATE-TABLE-COUNT         PIC 9(02) VALUE ZERO.
+      *----------------------------------------------------------*
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR      PIC 9(04).
+               10  WS-CURRENT-MONTH     PIC 9(02).
+               10  WS-CURRENT-DAY       PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS     PIC 9(02).
+               10  WS-CURRENT-MINUTE    PIC 9(02).
+               10  WS-CURRENT-SECOND    PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *----------------------------------------------------------*
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT             PIC 9(05) VALUE ZERO.
+           05  WS-CHANGE-COUNT          PIC 9(05) VALUE ZERO.
+           05  WS-REJECT-COUNT          PIC 9(05) VALUE ZERO.
+           05  WS-RUN-LOG-COUNT         PIC 9(07) VALUE ZERO.
+      *----------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  OLD-MASTER-EOF-SW        PIC X(01) VALUE 'N'.
+               88  OLD-MASTER-EOF           VALUE 'Y'.
+           05  END-OF-FILE-SW           PIC X(01) VALUE 'N'.
+               88  END-OF-FILE              VALUE 'Y'.
+      *----------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *----------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-LOAD-RATE-TABLE.
+           PERFORM 8000-READ-TRAN-FILE.
+           PERFORM 2000-PROCESS-TRAN-FILE
+               UNTIL END-OF-FILE.
+           PERFORM 3000-WRITE-NEW-MASTER.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
+           GOBACK.
+      *----------------------------------------------------------*
+       1000-OPEN-FILES.
+      *----------------------------------------------------------*
+           OPEN    INPUT  SHIP-RATE-OLD
+                          SHIP-TRAN-FILE
+                   OUTPUT SHIP-RATE-NEW.
+           OPEN    EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE "FAVRATE"              TO RL-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE        TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME        TO RL-START-TIME.
+      *----------------------------------------------------------*
+       1100-LOAD-RATE-TABLE.
+      *----------------------------------------------------------*
+           PERFORM 8050-READ-OLD-MASTER.
+           PERFORM 1110-STORE-RATE-RECORD
+               UNTIL OLD-MASTER-EOF.
+      *----------------------------------------------------------*
+       1110-STORE-RATE-RECORD.
+      *----------------------------------------------------------*
+           IF  RATE-TABLE-COUNT = 20
+               PERFORM 9900-TABLE-ERROR.
+           ADD 1                        TO RATE-TABLE-COUNT.
+           MOVE SR-SHIP-TO-FLAG         TO
+               WS-SHIP-TO-FLAG(RATE-TABLE-COUNT).
+           MOVE SR-SHIPPING-RATE        TO
+               WS-SHIPPING-RATE(RATE-TABLE-COUNT).
+           PERFORM 8050-READ-OLD-MASTER.
+      *----------------------------------------------------------*
+       2000-PROCESS-TRAN-FILE.
+      *----------------------------------------------------------*
+           ADD 1                        TO WS-RUN-LOG-COUNT.
+           SET RATE-INDEX TO 1.
+           SEARCH RATE-TABLE
+               AT END
+                   PERFORM 2100-HANDLE-NOT-FOUND
+               WHEN WS-SHIP-TO-FLAG(RATE-INDEX) = TR-SHIP-TO-FLAG
+                   PERFORM 2200-HANDLE-FOUND.
+           PERFORM 8000-READ-TRAN-FILE.
+      *----------------------------------------------------------*
+       2100-HANDLE-NOT-FOUND.
+      *----------------------------------------------------------*
+           IF  TR-ADD
+               IF  RATE-TABLE-COUNT = 20
+                   PERFORM 9900-TABLE-ERROR
+               END-IF
+               ADD 1                    TO RATE-TABLE-COUNT
+               MOVE TR-SHIP-TO-FLAG     TO
+                   WS-SHIP-TO-FLAG(RATE-TABLE-COUNT)
+               MOVE TR-SHIPPING-RATE    TO
+                   WS-SHIPPING-RATE(RATE-TABLE-COUNT)
+               ADD 1                    TO WS-ADD-COUNT
+               DISPLAY 'FAVRATE - RATE ADDED FOR SHIP-TO: '
+                   TR-SHIP-TO-FLAG
+           ELSE
+               ADD 1                    TO WS-REJECT-COUNT
+               DISPLAY 'FAVRATE - REJECTED, NOT ON FILE: '
+                   TR-SHIP-TO-FLAG.
+      *----------------------------------------------------------*
+       2200-HANDLE-FOUND.
+      *----------------------------------------------------------*
+           IF  TR-CHANGE
+               MOVE TR-SHIPPING-RATE    TO
+                   WS-SHIPPING-RATE(RATE-INDEX)
+               ADD 1                    TO WS-CHANGE-COUNT
+               DISPLAY 'FAVRATE - RATE CHANGED FOR SHIP-TO: '
+                   TR-SHIP-TO-FLAG
+           ELSE
+               ADD 1                    TO WS-REJECT-COUNT
+               DISPLAY 'FAVRATE - REJECTED, ALREADY ON FILE: '
+                   TR-SHIP-TO-FLAG.
+      *----------------------------------------------------------*
+       3000-WRITE-NEW-MASTER.
+      *----------------------------------------------------------*
+           SET RATE-INDEX TO 1.
+           PERFORM 3100-WRITE-ONE-RATE
+               UNTIL RATE-INDEX > RATE-TABLE-COUNT.
+      *----------------------------------------------------------*
+       3100-WRITE-ONE-RATE.
+      *----------------------------------------------------------*
+           MOVE SPACE                   TO SHIP-RATE-RECORD.
+           MOVE WS-SHIP-TO-FLAG(RATE-INDEX)  TO SR-SHIP-TO-FLAG.
+           MOVE WS-SHIPPING-RATE(RATE-INDEX) TO SR-SHIPPING-RATE.
+           MOVE SHIP-RATE-RECORD        TO SHIP-RATE-NEW-RECORD.
+           WRITE SHIP-RATE-NEW-RECORD.
+           SET RATE-INDEX UP BY 1.
+      *----------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *----------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME        TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"             TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *----------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *----------------------------------------------------------*
+           CLOSE   SHIP-RATE-OLD
+                   SHIP-RATE-NEW
+                   SHIP-TRAN-FILE
+                   RUN-LOG-FILE.
+           DISPLAY 'FAVRATE - RATES ADDED   : ' WS-ADD-COUNT.
+           DISPLAY 'FAVRATE - RATES CHANGED : ' WS-CHANGE-COUNT.
+           DISPLAY 'FAVRATE - REJECTED      : ' WS-REJECT-COUNT.
+      *----------------------------------------------------------*
+       9900-TABLE-ERROR.
+      *----------------------------------------------------------*
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '*  RATE TABLE OVERFLOW - FAVRATE           *'.
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF FAVRATE                  *'.
+           DISPLAY '*-----------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME        TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT       TO RL-RECORD-COUNT.
+           MOVE "ABEND"                TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE   SHIP-RATE-OLD
+                   SHIP-RATE-NEW
+                   SHIP-TRAN-FILE
+                   RUN-LOG-FILE.
+           MOVE 16                     TO RETURN-CODE.
+           GOBACK.
+      *----------------------------------------------------------*
+       8000-READ-TRAN-FILE.
+      *----------------------------------------------------------*
+           READ SHIP-TRAN-FILE
+               AT END MOVE 'Y'          TO END-OF-FILE-SW.
+      *----------------------------------------------------------*
+       8050-READ-OLD-MASTER.
+      *----------------------------------------------------------*
+           READ SHIP-RATE-OLD
+               AT END MOVE 'Y'          TO OLD-MASTER-EOF-SW.

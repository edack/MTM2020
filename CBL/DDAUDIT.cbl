@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DDAUDIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DD-XREF-FILE  ASSIGN TO DDXREF.
+           SELECT PRINT-FILE    ASSIGN TO PRTFILE.
+           SELECT RUN-LOG-FILE  ASSIGN TO RUNLOG.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+       FD  DD-XREF-FILE
+               RECORDING MODE F.
+       01  DD-XREF-RECORD.
+           05  DDX-COPYBOOK                PIC X(10).
+           05  DDX-FIELD-NAME               PIC X(30).
+           05  DDX-PROGRAM-ID               PIC X(08).
+           05  FILLER                       PIC X(32).
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE
+               RECORDING MODE F.
+       01  PRINT-RECORD.
+      *    05  CC                      PIC X(01).
+           05  PRINT-LINE              PIC X(132).
+      *---------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE IS F.
+           COPY RUNLOG.
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01   REPORT-LINES.
+      *---------------------------------------------------------------*
+           05  NEXT-REPORT-LINE        PIC X(132)  VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-1.
+               10  FILLER    PIC X(24) VALUE
+                   '  COPYBOOK FIELD DATA DI'.
+               10  FILLER    PIC X(24) VALUE
+                   'CTIONARY / AUDIT LISTING'.
+               10  FILLER              PIC X(72) VALUE SPACE.
+               10  HL1-PAGE-NUM        PIC ZZZZ9.
+               10  FILLER              PIC X(07) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-2.
+               10  FILLER    PIC X(10) VALUE 'COPYBOOK  '.
+               10  FILLER    PIC X(02) VALUE SPACE.
+               10  FILLER    PIC X(30) VALUE
+                   'FIELD NAME                    '.
+               10  FILLER    PIC X(02) VALUE SPACE.
+               10  FILLER    PIC X(03) VALUE '#PG'.
+               10  FILLER    PIC X(02) VALUE SPACE.
+               10  FILLER    PIC X(21) VALUE 'REFERENCING PROGRAMS '.
+               10  FILLER    PIC X(42) VALUE SPACE.
+               10  FILLER    PIC X(01) VALUE SPACE.
+               10  FILLER    PIC X(19) VALUE 'STATUS             '.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-3.
+               10  FILLER  PIC X(132) VALUE ALL '-'.
+      *---------------------------------------------------------------*
+           05  DD-DETAIL-LINE.
+               10  DDL-COPYBOOK             PIC X(10).
+               10  FILLER                   PIC X(02)  VALUE SPACE.
+               10  DDL-FIELD-NAME           PIC X(30).
+               10  FILLER                   PIC X(02)  VALUE SPACE.
+               10  DDL-PGM-COUNT            PIC ZZ9.
+               10  FILLER                   PIC X(02)  VALUE SPACE.
+               10  DDL-PROGRAM-LIST         PIC X(63).
+               10  FILLER                   PIC X(01)  VALUE SPACE.
+               10  DDL-STATUS               PIC X(19).
+      *---------------------------------------------------------------*
+           05  TRAILER-1.
+               10  FILLER  PIC X(20) VALUE '** TOTAL FIELDS AUDI'.
+               10  FILLER  PIC X(05) VALUE 'TED: '.
+               10  TL1-FIELD-COUNT          PIC ZZZ9.
+               10  FILLER                   PIC X(104) VALUE SPACE.
+      *---------------------------------------------------------------*
+       01  DD-FIELD-TABLE-FIELDS.
+           05  DD-FIELD-ENTRY OCCURS 300 TIMES
+                   INDEXED BY DDF-INDEX.
+               10  DDF-COPYBOOK             PIC X(10).
+               10  DDF-FIELD-NAME           PIC X(30).
+               10  DDF-PROGRAM-TABLE.
+                   15  DDF-PROGRAM-ENTRY OCCURS 30 TIMES
+                           INDEXED BY DDP-INDEX.
+                       20  DDF-PROGRAM-ID       PIC X(08).
+               10  DDF-PROGRAM-COUNT        PIC 9(02) VALUE ZERO.
+           05  DD-FIELD-COUNT               PIC 9(03) VALUE ZERO.
+      *---------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-PROGRAM-LIST-TEXT         PIC X(63).
+           05  WS-LIST-POINTER              PIC 9(03).
+           05  WS-ENTRY-SPACE-NEEDED        PIC 9(03).
+           05  WS-LIST-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+               88  WS-LIST-OVERFLOW                    VALUE 'Y'.
+           05  WS-REMAINING-COUNT           PIC 9(03).
+           05  WS-REMAINING-COUNT-ED        PIC ZZ9.
+      *---------------------------------------------------------------*
+       01  SWITCHES-INDEX-COUNTER-FIELDS.
+      *---------------------------------------------------------------*
+           05  END-OF-FILE-SW               PIC X(01)  VALUE 'N'.
+               88  END-OF-FILE                         VALUE 'Y'.
+           05  WS-RUN-LOG-COUNT              PIC 9(07)  VALUE ZERO.
+       COPY PRINTCTL.
+       COPY STDHDR.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-DD-XREF-FILE.
+           PERFORM 2000-PROCESS-XREF-FILE
+               UNTIL END-OF-FILE.
+           PERFORM 3000-PRINT-AUDIT-REPORT.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
+           PERFORM 4000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT  DD-XREF-FILE
+                OUTPUT PRINT-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE "DDAUDIT"                  TO RL-PROGRAM-ID.
+           MOVE "DDAUDIT"                  TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
+      *---------------------------------------------------------------*
+       2000-PROCESS-XREF-FILE.
+      *---------------------------------------------------------------*
+           PERFORM 2050-STORE-XREF-RECORD.
+           ADD 1                            TO WS-RUN-LOG-COUNT.
+           PERFORM 8000-READ-DD-XREF-FILE.
+      *---------------------------------------------------------------*
+       2050-STORE-XREF-RECORD.
+      *---------------------------------------------------------------*
+           SET DDF-INDEX TO 1.
+           SEARCH DD-FIELD-ENTRY
+               AT END
+                   PERFORM 2060-ADD-FIELD-ENTRY
+               WHEN DDF-COPYBOOK (DDF-INDEX)   = DDX-COPYBOOK
+                AND DDF-FIELD-NAME (DDF-INDEX) = DDX-FIELD-NAME
+                   PERFORM 2070-ADD-PROGRAM-TO-ENTRY.
+      *---------------------------------------------------------------*
+       2060-ADD-FIELD-ENTRY.
+      *---------------------------------------------------------------*
+           IF  DD-FIELD-COUNT = 300
+               PERFORM 9900-TABLE-ERROR.
+           ADD 1                            TO DD-FIELD-COUNT.
+           SET DDF-INDEX                    TO DD-FIELD-COUNT.
+           MOVE DDX-COPYBOOK                TO
+               DDF-COPYBOOK (DDF-INDEX).
+           MOVE DDX-FIELD-NAME               TO
+               DDF-FIELD-NAME (DDF-INDEX).
+           MOVE ZERO                         TO
+               DDF-PROGRAM-COUNT (DDF-INDEX).
+           PERFORM 2070-ADD-PROGRAM-TO-ENTRY.
+      *---------------------------------------------------------------*
+       2070-ADD-PROGRAM-TO-ENTRY.
+      *---------------------------------------------------------------*
+           SET DDP-INDEX TO 1.
+           SEARCH DDF-PROGRAM-ENTRY
+               AT END
+                   PERFORM 2080-STORE-NEW-PROGRAM
+               WHEN DDF-PROGRAM-ID (DDF-INDEX DDP-INDEX)
+                       = DDX-PROGRAM-ID
+                   CONTINUE.
+      *---------------------------------------------------------------*
+       2080-STORE-NEW-PROGRAM.
+      *---------------------------------------------------------------*
+           IF  DDF-PROGRAM-COUNT (DDF-INDEX) = 30
+               PERFORM 9900-TABLE-ERROR.
+           ADD 1                             TO
+               DDF-PROGRAM-COUNT (DDF-INDEX).
+           SET DDP-INDEX                     TO
+               DDF-PROGRAM-COUNT (DDF-INDEX).
+           MOVE DDX-PROGRAM-ID               TO
+               DDF-PROGRAM-ID (DDF-INDEX DDP-INDEX).
+      *---------------------------------------------------------------*
+       3000-PRINT-AUDIT-REPORT.
+      *---------------------------------------------------------------*
+           SET DDF-INDEX TO 1.
+           PERFORM 3050-PRINT-ONE-FIELD-LINE
+               UNTIL DDF-INDEX > DD-FIELD-COUNT.
+           MOVE DD-FIELD-COUNT               TO TL1-FIELD-COUNT.
+           MOVE TRAILER-1                    TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       3050-PRINT-ONE-FIELD-LINE.
+      *---------------------------------------------------------------*
+           MOVE DDF-COPYBOOK (DDF-INDEX)       TO DDL-COPYBOOK.
+           MOVE DDF-FIELD-NAME (DDF-INDEX)     TO DDL-FIELD-NAME.
+           MOVE DDF-PROGRAM-COUNT (DDF-INDEX)  TO DDL-PGM-COUNT.
+           PERFORM 3060-BUILD-PROGRAM-LIST-TEXT.
+           EVALUATE TRUE
+               WHEN DDF-PROGRAM-COUNT (DDF-INDEX) = ZERO
+                   MOVE 'NOT REFERENCED'       TO DDL-STATUS
+               WHEN DDF-PROGRAM-COUNT (DDF-INDEX) > 5
+                   MOVE 'HIGH IMPACT'          TO DDL-STATUS
+               WHEN OTHER
+                   MOVE SPACE                  TO DDL-STATUS
+           END-EVALUATE.
+           MOVE DD-DETAIL-LINE                 TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           SET DDF-INDEX UP BY 1.
+      *---------------------------------------------------------------*
+       3060-BUILD-PROGRAM-LIST-TEXT.
+      *---------------------------------------------------------------*
+           MOVE SPACE                          TO WS-PROGRAM-LIST-TEXT.
+           MOVE 1                               TO WS-LIST-POINTER.
+           MOVE 'N'                             TO WS-LIST-OVERFLOW-SW.
+           SET DDP-INDEX TO 1.
+           PERFORM 3070-APPEND-ONE-PROGRAM
+               UNTIL DDP-INDEX > DDF-PROGRAM-COUNT (DDF-INDEX)
+                  OR WS-LIST-OVERFLOW.
+           IF  WS-LIST-OVERFLOW
+               PERFORM 3080-APPEND-OVERFLOW-NOTE
+           END-IF.
+           MOVE WS-PROGRAM-LIST-TEXT            TO DDL-PROGRAM-LIST.
+      *---------------------------------------------------------------*
+       3070-APPEND-ONE-PROGRAM.
+      *---------------------------------------------------------------*
+      *    RESERVE ROOM FOR A TRAILING ", +NNN MORE" NOTE SO A LIST
+      *    THAT WON'T FIT NEVER SILENTLY CUTS OFF A PROGRAM ID.
+           IF  DDP-INDEX > 1
+               MOVE 10                         TO WS-ENTRY-SPACE-NEEDED
+           ELSE
+               MOVE 08                         TO WS-ENTRY-SPACE-NEEDED
+           END-IF.
+           IF  WS-LIST-POINTER + WS-ENTRY-SPACE-NEEDED - 1 > 52
+               SET WS-LIST-OVERFLOW             TO TRUE
+           ELSE
+               IF  DDP-INDEX > 1
+                   STRING ', ' DELIMITED BY SIZE
+                       INTO WS-PROGRAM-LIST-TEXT
+                       WITH POINTER WS-LIST-POINTER
+               END-IF
+               STRING DDF-PROGRAM-ID (DDF-INDEX DDP-INDEX)
+                       DELIMITED BY SPACE
+                   INTO WS-PROGRAM-LIST-TEXT
+                   WITH POINTER WS-LIST-POINTER
+               SET DDP-INDEX UP BY 1
+           END-IF.
+      *---------------------------------------------------------------*
+       3080-APPEND-OVERFLOW-NOTE.
+      *---------------------------------------------------------------*
+           COMPUTE WS-REMAINING-COUNT =
+               DDF-PROGRAM-COUNT (DDF-INDEX) - DDP-INDEX + 1.
+           MOVE WS-REMAINING-COUNT              TO WS-REMAINING-COUNT-ED.
+           STRING ', +' DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-REMAINING-COUNT-ED)
+                       DELIMITED BY SIZE
+                   ' MORE' DELIMITED BY SIZE
+               INTO WS-PROGRAM-LIST-TEXT
+               WITH POINTER WS-LIST-POINTER.
+      *---------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE DD-XREF-FILE
+                 PRINT-FILE
+                 RUN-LOG-FILE.
+      *---------------------------------------------------------------*
+       9900-TABLE-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '*  FIELD TABLE OVERFLOW - DDAUDIT          *'.
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF DDAUDIT                  *'.
+           DISPLAY '*-----------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "ABEND"                    TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE DD-XREF-FILE
+                 PRINT-FILE
+                 RUN-LOG-FILE.
+           MOVE 16                         TO RETURN-CODE.
+           GOBACK.
+      *---------------------------------------------------------------*
+       8000-READ-DD-XREF-FILE.
+      *---------------------------------------------------------------*
+           READ DD-XREF-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+              PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE           TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE SPACE                      TO NEXT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           MOVE PAGE-COUNT                 TO HL1-PAGE-NUM.
+           MOVE PAGE-COUNT                 TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH           TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY             TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR            TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR            TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES         TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1         TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 2                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-2             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-3             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 1                          TO LINE-SPACEING.
+           ADD  1                          TO PAGE-COUNT.
+           MOVE 8                          TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           ADD LINE-SPACEING               TO LINE-COUNT.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE SPACE                      TO PRINT-LINE.

@@ -45,8 +45,18 @@
            05  WS-COUNTREAD         PIC 9(02).
            05  WS-RCORDISAMFIL      PIC 9(02).
            05  WS-RCORD-DKFIL       PIC 9(02).
+           05  WS-DUP-REJECTED      PIC 9(02) VALUE ZERO.
+           05  WS-DUP-SW            PIC X(01) VALUE 'N'.
+           05  WS-BILLING-AMOUNT    PIC S9(5)V99 COMP-3 VALUE ZERO.
+           05  WS-BILLING-TOTAL     PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-BILLING-INVALID   PIC 9(02) VALUE ZERO.
            05  WS-MSG               PIC X(30) VALUE SPACES.
            05  WS-FS-MSG            PIC X(02) VALUE SPACES.
+       01  WS-DUP-CHECK.
+           05  WS-SEEN-COUNT        PIC 9(02) VALUE ZERO.
+           05  WS-SEEN-ACCNT-TABLE  OCCURS 99 TIMES
+                   INDEXED BY WS-SEEN-INDEX.
+               10  WS-SEEN-ACCNT-NMBER  PIC X(05) VALUE SPACES.
        01  WS-SAM-FILE.
            05  WS-ACCNT-NMBER      PIC X(05) VALUE SPACES.
            05  WS-CLIENT-NMBER     PIC X(20) VALUE SPACES.
@@ -55,21 +65,30 @@
            05  WS-DSKF-NMBER       PIC X(05) VALUE SPACES.
            05  WS-ENERGY-ACCNT     PIC X(05) VALUE SPACES.
            05  WS-GAS-ACCNT        PIC X(05) VALUE SPACES.
-           05  WS-RESERVED         PIC X(15) VALUE SPACES.
+           05  WS-BILLING-AMOUNT-TEXT   PIC 9(07) VALUE ZEROS.
+           05  WS-BILLING-AMOUNT-TEXT-R REDEFINES
+               WS-BILLING-AMOUNT-TEXT   PIC 9(05)V99.
+           05  WS-RESERVED         PIC X(08) VALUE SPACES.
        01  WS-ISAM-FILE.
            05  WS-ACCNT-NMBER1    PIC X(05) VALUE SPACES.
            05  WS-CLIENT-NMBER1   PIC X(20) VALUE SPACES.
            05  WS-ADDRESS1        PIC X(20) VALUE SPACES.
            05  WS-BILL-NMBER1     PIC X(05) VALUE SPACES.
            05  WS-ENERGY-ACCNT1   PIC X(05) VALUE SPACES.
-           05  WS-RESERVED1       PIC X(25) VALUE SPACES.
+           05  WS-DSKF-NMBER1     PIC X(05) VALUE SPACES.
+           05  WS-GAS-ACCNT1      PIC X(05) VALUE SPACES.
+           05  WS-BILLING-AMOUNT1 PIC S9(5)V99 COMP-3 VALUE ZERO.
+           05  WS-RESERVED1       PIC X(11) VALUE SPACES.
        01  WS-DISKFILL.
            05  WS-ACCNT-NMBER2    PIC X(05) VALUE SPACES.
            05  WS-CLIENT-NMBER2   PIC X(20) VALUE SPACES.
            05  WS-ADDRESS2        PIC X(20) VALUE SPACES.
            05  WS-DSKF-NMBER2     PIC X(05) VALUE SPACES.
            05  WS-GAS-ACCNT2      PIC X(05) VALUE SPACES.
-           05  WS-RESERVED2       PIC X(25) VALUE SPACES.
+           05  WS-BILL-NMBER2     PIC X(05) VALUE SPACES.
+           05  WS-ENERGY-ACCNT2   PIC X(05) VALUE SPACES.
+           05  WS-BILLING-AMOUNT2 PIC S9(5)V99 COMP-3 VALUE ZERO.
+           05  WS-RESERVED2       PIC X(11) VALUE SPACES.
        PROCEDURE DIVISION.
       *------------------------------------------------------*
       *     MAIN PROCESS
@@ -135,19 +154,62 @@
       *    PROCESSING
       *------------------------------------------------------*
        030-PROCESS.
-           MOVE WS-ACCNT-NMBER TO WS-ACCNT-NMBER1 WS-ACCNT-NMBER2
+           PERFORM 032-CHECK-DUPLICATE
+           IF WS-DUP-SW = 'Y'
+              ADD 1 TO WS-DUP-REJECTED
+           ELSE
+              PERFORM 033-VALIDATE-BILLING-AMOUNT
+              MOVE WS-ACCNT-NMBER TO WS-ACCNT-NMBER1 WS-ACCNT-NMBER2
       *
-           MOVE WS-CLIENT-NMBER TO WS-CLIENT-NMBER1 WS-CLIENT-NMBER2
-           MOVE WS-ADDRESS     TO WS-ADDRESS1     WS-ADDRESS2
-           MOVE WS-BILL-NMBER TO WS-BILL-NMBER1
-           MOVE WS-DSKF-NMBER  TO WS-DSKF-NMBER2
-           MOVE WS-ENERGY-ACCNT TO WS-ENERGY-ACCNT1
-           MOVE WS-GAS-ACCNT TO WS-GAS-ACCNT2
-           PERFORM 035-RCORD-ISAM-FILE
-           PERFORM 035-RCORD-DISKFIL
+              MOVE WS-CLIENT-NMBER TO WS-CLIENT-NMBER1 WS-CLIENT-NMBER2
+              MOVE WS-ADDRESS     TO WS-ADDRESS1     WS-ADDRESS2
+              MOVE WS-BILL-NMBER TO WS-BILL-NMBER1   WS-BILL-NMBER2
+              MOVE WS-DSKF-NMBER  TO WS-DSKF-NMBER1  WS-DSKF-NMBER2
+              MOVE WS-ENERGY-ACCNT TO WS-ENERGY-ACCNT1 WS-ENERGY-ACCNT2
+              MOVE WS-GAS-ACCNT TO WS-GAS-ACCNT1     WS-GAS-ACCNT2
+              MOVE WS-BILLING-AMOUNT TO WS-BILLING-AMOUNT1
+                                        WS-BILLING-AMOUNT2
+              PERFORM 035-RCORD-ISAM-FILE
+              PERFORM 035-RCORD-DISKFIL
+           END-IF
            PERFORM 025-READ-SAM-FILE
            .
       *------------------------------------------------------*
+      *    VALIDATING AND TOTALING THE BILLING AMOUNT
+      *------------------------------------------------------*
+       033-VALIDATE-BILLING-AMOUNT.
+           IF WS-BILLING-AMOUNT-TEXT NUMERIC
+              MOVE WS-BILLING-AMOUNT-TEXT-R TO WS-BILLING-AMOUNT
+              ADD  WS-BILLING-AMOUNT TO WS-BILLING-TOTAL
+           ELSE
+              MOVE ZERO TO WS-BILLING-AMOUNT
+              ADD  1    TO WS-BILLING-INVALID
+           END-IF
+           .
+      *------------------------------------------------------*
+      *    CHECKING FOR DUPLICATE ACCOUNT NUMBERS
+      *------------------------------------------------------*
+       032-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-SW
+           SET WS-SEEN-INDEX TO 1
+           SEARCH WS-SEEN-ACCNT-TABLE
+              AT END
+                 CONTINUE
+              WHEN WS-SEEN-ACCNT-NMBER (WS-SEEN-INDEX) = WS-ACCNT-NMBER
+                 MOVE 'Y' TO WS-DUP-SW
+           END-SEARCH
+           IF WS-DUP-SW NOT = 'Y'
+              IF WS-SEEN-COUNT = 99
+                 MOVE 'ERROR:DUP-CHECK TABLE FULL' TO WS-MSG
+                 MOVE SPACES                  TO WS-FS-MSG
+                 GO TO ERROR-ROUTINE
+              END-IF
+              ADD 1 TO WS-SEEN-COUNT
+              SET WS-SEEN-INDEX TO WS-SEEN-COUNT
+              MOVE WS-ACCNT-NMBER TO WS-SEEN-ACCNT-NMBER (WS-SEEN-INDEX)
+           END-IF
+           .
+      *------------------------------------------------------*
       *    RECORDING ON ISAM FILE
       *------------------------------------------------------*
        035-RCORD-ISAM-FILE.
@@ -181,11 +243,24 @@
            DISPLAY '* FILES READ        - SAMFILE: ' WS-COUNTREAD
            DISPLAY '* FILES RECORDED    - ISAMFIL: ' WS-RCORDISAMFIL
            DISPLAY '* FILES RECORDED    - DISFILL: ' WS-RCORD-DKFIL
+           DISPLAY '* DUPLICATE ACCTS REJECTED    : ' WS-DUP-REJECTED
+           DISPLAY '* BILLING AMOUNTS INVALID     : ' WS-BILLING-INVALID
+           DISPLAY '* BILLING AMOUNT TOTAL        : ' WS-BILLING-TOTAL
            DISPLAY '*-----------------------------------------*'
            PERFORM  055-CLOSE-FILE
-           DISPLAY '*-----------------------------------------*'        -*'
-           DISPLAY '*      NORMAL END OF TREI0012             *'
-           DISPLAY '*-----------------------------------------*'
+           IF (WS-COUNTREAD - WS-DUP-REJECTED) NOT = WS-RCORDISAMFIL
+              OR (WS-COUNTREAD - WS-DUP-REJECTED) NOT = WS-RCORD-DKFIL
+              DISPLAY '*-----------------------------------------*'
+              DISPLAY '*  COUNT DISCREPANCY - FAN-OUT INCOMPLETE  *'
+              DISPLAY '*-----------------------------------------*'
+              DISPLAY '*   ABNORMAL END OF TREI0012               *'
+              DISPLAY '*-----------------------------------------*'
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              DISPLAY '*-----------------------------------------*'
+              DISPLAY '*      NORMAL END OF TREI0012             *'
+              DISPLAY '*-----------------------------------------*'
+           END-IF
            .
       *------------------------------------------------------*
       *    PROCESS FOR CLOSING UP THE FILES

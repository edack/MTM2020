@@ -12,19 +12,39 @@
        FILE-CONTROL.
            SELECT USA-HIST-FILE ASSIGN TO USAFILE.
            SELECT PRINT-FILE    ASSIGN TO PRTFILE.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE.
+           SELECT CSV-FILE       ASSIGN TO CSVFILE.
+           SELECT RUN-LOG-FILE   ASSIGN TO RUNLOG.
+           SELECT ALERT-FILE     ASSIGN TO ALERTFL.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
        FILE SECTION.
        FD  USA-HIST-FILE
                RECORDING MODE IS F.
-       01  UHR-RECORD                      PIC X(130).
+       01  UHR-RECORD                      PIC X(225).
       *---------------------------------------------------------------*
        FD  PRINT-FILE
                RECORDING MODE IS F.
        01  PRINT-RECORD.
       *     05  CC                          PIC X(01).
            05  PRINT-LINE                  PIC X(132).
+      *---------------------------------------------------------------*
+       FD  EXCEPTION-FILE
+               RECORDING MODE IS F.
+       01  EXCEPTION-RECORD                PIC X(132).
+      *---------------------------------------------------------------*
+       FD  CSV-FILE
+               RECORDING MODE IS F.
+       01  CSV-RECORD                      PIC X(80).
+      *---------------------------------------------------------------*
+       FD  RUN-LOG-FILE
+               RECORDING MODE IS F.
+           COPY RUNLOG.
+      *---------------------------------------------------------------*
+       FD  ALERT-FILE
+               RECORDING MODE IS F.
+           COPY ALERTFIL.
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -104,7 +124,22 @@
                10  FILLER      PIC X(20) VALUE 'ST BE LESS THAN 11% '.
                10  FILLER      PIC X(20) VALUE ' ***                '.
                10  FILLER      PIC X(13) VALUE '             '.
-       COPY USAFILE.
+      *---------------------------------------------------------------*
+           05  CSV-LINE.
+      *---------------------------------------------------------------*
+               10  CSV-DATE.
+                   15  CSV-MONTH           PIC X(02).
+                   15  FILLER              PIC X(01)  VALUE '/'.
+                   15  CSV-DAY             PIC X(02).
+                   15  FILLER              PIC X(01)  VALUE '/'.
+                   15  CSV-YEAR            PIC X(04).
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-STATE               PIC X(03).
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-CASE-PCT            PIC Z9.9999.
+               10  FILLER                  PIC X(01)  VALUE ','.
+               10  CSV-DEATH-PCT           PIC Z9.9999.
+       COPY UHRECORD.
       *---------------------------------------------------------------*
        01  SWITCHES-INDEX-COUNTER-FIELDS.
       *---------------------------------------------------------------*
@@ -114,14 +149,11 @@
                88  VALID-RECORD                       VALUE 'Y'.
            05  REPORT-STATE-SW             PIC X(03)  VALUE 'ALL'.
                88  ALL-STATE-REPORT                   VALUE 'ALL'.
-           05  WS-COUNTER                  PIC 9(02)  VALUE ZERO.
            05  WS-CASES                    PIC 9(09).
            05  WS-CASE-NEW                 PIC 9(09).
-           05  WS-CASE-NEW-2               PIC 9(09).
            05  WS-CASE-PEND                PIC 9(09).
            05  WS-DEATH                    PIC 9(09).
            05  WS-DEATH-NEW                PIC 9(09).
-           05  WS-DEATH-NEW-2              PIC 9(09).
            05  WS-DEATH-PEND               PIC 9(09).
            05  WS-PERCENT                  PIC 999V9(10).
            05  WS-C-GRAPH-PNT              PIC 999V9(10).
@@ -132,11 +164,9 @@
            05  WS-PNT2                     PIC 99.
            05  WS-PREV-DATE.
                10 WS-YEAR                  PIC X(04).
-               10 FILLER                   PIC X(01).
                10 WS-MONTH                 PIC X(02).
-               10 FILLER                   PIC X(01).
                10 WS-DAY                   PIC X(02).
-               10 FILLER                   PIC X(13).
+           05  WS-RUN-LOG-COUNT            PIC 9(07)  VALUE ZERO.
       *---------------------------------------------------------------*
        01  STATE-ACCUMULATION-FIELDS.
       *---------------------------------------------------------------*
@@ -149,7 +179,15 @@
                10  ST-DEATH                PIC 9(09).
                10  ST-DEATH-NEW            PIC 9(09).
                10  ST-DEATH-PEND           PIC 9(09).
+      *---------------------------------------------------------------*
+       01  VALID-STATE-FIELDS.
+      *---------------------------------------------------------------*
+           05  VALID-STATE-TABLE OCCURS 60 TIMES
+                           INDEXED BY VS-INDEX.
+               10  VS-STATE                PIC X(03).
        COPY PRINTCTL.
+       COPY STDHDR.
+       COPY OUTSEL.
       *===============================================================*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
@@ -161,22 +199,69 @@
            PERFORM 2000-PROCESS-USA-HIST-FILE
                UNTIL END-OF-FILE.
            PERFORM 2200-PRINT-DATE-TOTALS.
+           PERFORM 3900-WRITE-RUN-LOG-RECORD.
            PERFORM 3000-CLOSE-FILES.
+           MOVE ZERO                       TO RETURN-CODE.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES.
       *---------------------------------------------------------------*
            OPEN INPUT  USA-HIST-FILE
-                OUTPUT PRINT-FILE.
+                OUTPUT PRINT-FILE
+                OUTPUT EXCEPTION-FILE
+                OUTPUT CSV-FILE
+                OUTPUT ALERT-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
            MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
            MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
            MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
+           MOVE "GRPHUSA"                  TO RL-PROGRAM-ID.
+           MOVE "GRPHUSA"                  TO SHD-PROGRAM-ID.
+           MOVE WS-CURRENT-DATE            TO RL-RUN-DATE.
+           MOVE WS-CURRENT-TIME            TO RL-START-TIME.
            MOVE SPACE                      TO WS-PREV-DATE.
            INITIALIZE STATE-ACCUMULATION-FIELDS
                REPLACING   NUMERIC DATA BY 0
                            ALPHANUMERIC DATA BY SPACE.
            ACCEPT REPORT-STATE-SW.
+           ACCEPT WS-OUTPUT-SELECTION.
+           IF  NOT OUTPUT-PRINT-ONLY
+           AND NOT OUTPUT-CSV-ONLY
+           AND NOT OUTPUT-PRINT-AND-CSV
+               MOVE 'B'                    TO WS-OUTPUT-SELECTION.
+           IF  NOT ALL-STATE-REPORT
+               PERFORM 1050-VALIDATE-STATE-CODE.
+      *---------------------------------------------------------------*
+       1050-VALIDATE-STATE-CODE.
+      *---------------------------------------------------------------*
+           INITIALIZE VALID-STATE-FIELDS.
+           PERFORM 8000-READ-USA-HIST-FILE.
+           PERFORM 1060-ACCUMULATE-VALID-STATES
+               UNTIL END-OF-FILE.
+           SET VS-INDEX TO 1.
+           SEARCH VALID-STATE-TABLE
+               AT END
+                   DISPLAY 'INVALID STATE CODE: ' REPORT-STATE-SW
+                   DISPLAY 'DEFAULTING TO ALL-STATE REPORT'
+                   MOVE 'ALL'              TO REPORT-STATE-SW
+               WHEN VS-STATE(VS-INDEX) = REPORT-STATE-SW
+                   CONTINUE.
+           CLOSE USA-HIST-FILE.
+           OPEN INPUT USA-HIST-FILE.
+           MOVE 'N'                        TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       1060-ACCUMULATE-VALID-STATES.
+      *---------------------------------------------------------------*
+           SET VS-INDEX TO 1.
+           SEARCH VALID-STATE-TABLE
+               AT END
+                   PERFORM 9900-TABLE-ERROR
+               WHEN VS-STATE(VS-INDEX) = UHR-STATE
+                   CONTINUE
+               WHEN VS-STATE(VS-INDEX) = SPACE
+                   MOVE UHR-STATE          TO VS-STATE(VS-INDEX).
+           PERFORM 8000-READ-USA-HIST-FILE.
       *---------------------------------------------------------------*
        2000-PROCESS-USA-HIST-FILE.
       *---------------------------------------------------------------*
@@ -197,18 +282,11 @@
       *---------------------------------------------------------------*
        2100-ACCUMULATE-DATE-TOTALS.
       *---------------------------------------------------------------*
-           ADD  UHR-CASE                   TO  WS-CASES.
-           IF  UHR-CASE-NEW GREATER THAN SPACE
-               COMPUTE WS-CASE-NEW-2
-                   = FUNCTION NUMVAL-C(UHR-CASE-NEW)
-               ADD  WS-CASE-NEW-2          TO  WS-CASE-NEW.
-           ADD  UHR-CASE-NEW-PROB          TO  WS-CASE-PEND.
+           ADD  UHR-CASE-POSITIVE          TO  WS-CASES.
+           ADD  UHR-POSITIVE-INCREASE      TO  WS-CASE-NEW.
            ADD  UHR-DEATH                  TO  WS-DEATH.
-           IF  UHR-DEATH-NEW GREATER THAN SPACE
-               COMPUTE WS-DEATH-NEW-2
-                   = FUNCTION NUMVAL-C(UHR-DEATH-NEW)
-               ADD  WS-DEATH-NEW-2         TO  WS-DEATH-NEW.
-           ADD  UHR-DEATH-NEW-PROB         TO  WS-DEATH-PEND.
+           ADD  UHR-DEATH-INCREASE         TO  WS-DEATH-NEW.
+           ADD  1                          TO  WS-RUN-LOG-COUNT.
            PERFORM  2110-ACCUMULATE-STATE-TOTALS.
       *---------------------------------------------------------------*
        2110-ACCUMULATE-STATE-TOTALS.
@@ -218,20 +296,20 @@
                AT END
                    PERFORM 9900-TABLE-ERROR
                WHEN ST-STATE(STATE-INDEX) = UHR-STATE
-                   ADD UHR-CASE           TO ST-CASES(STATE-INDEX)
-                   ADD WS-CASE-NEW-2      TO ST-CASE-NEW(STATE-INDEX)
-                   ADD UHR-CASE-NEW-PROB  TO ST-CASE-PEND(STATE-INDEX)
+                   ADD UHR-CASE-POSITIVE  TO ST-CASES(STATE-INDEX)
+                   ADD UHR-POSITIVE-INCREASE
+                                          TO ST-CASE-NEW(STATE-INDEX)
                    ADD UHR-DEATH          TO ST-DEATH(STATE-INDEX)
-                   ADD WS-DEATH-NEW-2     TO ST-DEATH-NEW(STATE-INDEX)
-                   ADD UHR-DEATH-NEW-PROB TO ST-DEATH-PEND(STATE-INDEX)
+                   ADD UHR-DEATH-INCREASE
+                                          TO ST-DEATH-NEW(STATE-INDEX)
                WHEN ST-STATE(STATE-INDEX) = SPACE
                    MOVE UHR-STATE         TO ST-STATE(STATE-INDEX)
-                   ADD UHR-CASE           TO ST-CASES(STATE-INDEX)
-                   ADD WS-CASE-NEW-2      TO ST-CASE-NEW(STATE-INDEX)
-                   ADD UHR-CASE-NEW-PROB  TO ST-CASE-PEND(STATE-INDEX)
+                   ADD UHR-CASE-POSITIVE  TO ST-CASES(STATE-INDEX)
+                   ADD UHR-POSITIVE-INCREASE
+                                          TO ST-CASE-NEW(STATE-INDEX)
                    ADD UHR-DEATH          TO ST-DEATH(STATE-INDEX)
-                   ADD WS-DEATH-NEW-2     TO ST-DEATH-NEW(STATE-INDEX)
-                   ADD UHR-DEATH-NEW-PROB TO ST-DEATH-PEND(STATE-INDEX).
+                   ADD UHR-DEATH-INCREASE
+                                          TO ST-DEATH-NEW(STATE-INDEX).
       *---------------------------------------------------------------*
        2200-PRINT-DATE-TOTALS.
       *---------------------------------------------------------------*
@@ -254,6 +332,7 @@
            ELSE
                MOVE ZERO                   TO WS-C-GRAPH-PNT
                                               WS-D-GRAPH-PNT.
+           PERFORM 9400-WRITE-CSV-LINE.
            IF  WS-C-GRAPH-PNT GREATER THAN 10 OR
                WS-D-GRAPH-PNT GREATER THAN 10
                MOVE UHR-DAY                TO EL-DAY
@@ -266,7 +345,8 @@
                    MOVE WS-C-GRAPH-PNT     TO EL-GRAPH-POINT
                    MOVE 'CASES'            TO EL-CAUSE
                END-IF
-               MOVE ERROR-LINE-1           TO NEXT-REPORT-LINE
+               PERFORM 9300-WRITE-EXCEPTION-LINE
+               PERFORM 9500-WRITE-ALERT-LINE
            ELSE
                COMPUTE WS-GRAPH-INDEX = (WS-D-GRAPH-PNT * 10) + 6
                MOVE ' '              TO UHR-GRAPH-DATA(WS-GRAPH-INDEX)
@@ -276,8 +356,8 @@
                PERFORM  2220-FORMAT-PERCENT
                    VARYING WS-PNT2 FROM 3 BY 1
                        UNTIL WS-PNT2 GREATER THAN 7
-                   MOVE UHR-PRINT-RECORD   TO NEXT-REPORT-LINE.
-           PERFORM 9000-PRINT-REPORT-LINE.
+                   MOVE UHR-PRINT-RECORD   TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE.
            MOVE ALL SPACES                 TO  UHR-GRAPH.
       *---------------------------------------------------------------*
        2210-SETUP-STATE.
@@ -299,11 +379,23 @@
            MOVE WS-GRAPH-PNT-X(WS-PNT2:1)  TO UHR-GRAPH-DATA(WS-PNT1).
            ADD  1                          TO WS-PNT1.
            MOVE ' '                        TO UHR-GRAPH-DATA(WS-PNT1).
+      *---------------------------------------------------------------*
+       3900-WRITE-RUN-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "COMPLETE"                 TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
       *---------------------------------------------------------------*
        3000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE USA-HIST-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 EXCEPTION-FILE
+                 CSV-FILE
+                 RUN-LOG-FILE
+                 ALERT-FILE.
       *---------------------------------------------------------------*
        8000-READ-USA-HIST-FILE.
       *---------------------------------------------------------------*
@@ -311,37 +403,32 @@
                AT END MOVE 'Y'             TO END-OF-FILE-SW
                       MOVE 'N'             TO VALID-RECORD-SW.
            IF VALID-RECORD
-               MOVE ZERO                   TO WS-COUNTER
-               INSPECT FUNCTION UPPER-CASE(UHR-RECORD)
-                   TALLYING WS-COUNTER FOR ALL "XX:XX:XX"
-               IF WS-COUNTER > 0
-                   UNSTRING UHR-RECORD DELIMITED BY ','
-                   INTO UHR-DATE
-                       UHR-STATE
-                       UHR-CASE
-                       UHR-CASE-CONF
-                       UHR-CASE-PROB
-                       UHR-CASE-NEW
-                       UHR-CASE-NEW-PROB
-                       UHR-DEATH
-                       UHR-DEATH-CONF
-                       UHR-DEATH-PROB
-                       UHR-DEATH-NEW
-                       UHR-DEATH-NEW-PROB
-                       UHR-CREATED-AT
-               ELSE
-                   UNSTRING UHR-RECORD DELIMITED BY ','
-                   INTO UHR-DATE
-                       UHR-STATE
-                       UHR-CASE
-                       UHR-CASE-CONF
-                       UHR-CASE-PROB
-                       UHR-CASE-NEW
-                       UHR-CASE-NEW-PROB
-                       UHR-DEATH
-                       UHR-DEATH-NEW
-                       UHR-DEATH-NEW-PROB
-                       UHR-CREATED-AT.
+               UNSTRING UHR-RECORD DELIMITED BY ','
+               INTO UHR-DATE
+                   UHR-STATE
+                   UHR-CASE-POSITIVE
+                   UHR-CASE-NEGATIVE
+                   UHR-CASE-PENDING
+                   UHR-HOSPITAL-CURR
+                   UHR-HOSPITAL-TOT
+                   UHR-ICU-CURR
+                   UHR-ICU-TOT
+                   UHR-VENT-CURR
+                   UHR-VENT-TOT
+                   UHR-RECOVERED
+                   UHR-DATE-CHECKED
+                   UHR-DEATH
+                   UHR-HOSPTALIZED
+                   UHR-TOT-TESTS
+                   UHR-LAST-MODIFIED
+                   UHR-TOTAL
+                   UHR-POS-NEG
+                   UHR-DEATH-INCREASE
+                   UHR-POSITIVE-INCREASE
+                   UHR-NEGATIVE-INCREASE
+                   UHR-TOT-TEST-INCREASE
+                   UHR-HOSPITAL-INCREASE
+                   UHR-HASH.
       *---------------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
@@ -354,10 +441,18 @@
        9100-PRINT-HEADING-LINES.
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT                 TO HL1-PAGE-NUM.
-           MOVE REPORT-STATE-SW            TO HL1-REPORTING-STATE.
-           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           MOVE PAGE-COUNT                 TO SHD-PAGE-NUM.
+           MOVE WS-CURRENT-MONTH           TO SHD-RUN-MONTH.
+           MOVE WS-CURRENT-DAY             TO SHD-RUN-DAY.
+           MOVE WS-CURRENT-YEAR            TO SHD-RUN-YEAR.
+           MOVE WS-CURRENT-HOUR            TO SHD-RUN-HOUR.
+           MOVE WS-CURRENT-MINUTES         TO SHD-RUN-MINUTE.
+           MOVE STD-HEADING-LINE-1         TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE REPORT-STATE-SW            TO HL1-REPORTING-STATE.
            MOVE 1                          TO LINE-SPACEING.
+           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE HEADING-LINE-2             TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 2                          TO LINE-SPACEING.
@@ -365,21 +460,74 @@
            PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 1                          TO LINE-SPACEING.
            ADD  1                          TO PAGE-COUNT.
-           MOVE 6                          TO LINE-COUNT.
+           MOVE 7                          TO LINE-COUNT.
       *---------------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING PAGE.
+           IF  NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING PAGE.
            MOVE SPACE                      TO PRINT-RECORD.
       *---------------------------------------------------------------*
        9120-WRITE-PRINT-LINE.
       *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING LINE-SPACEING.
+           IF  NOT OUTPUT-CSV-ONLY
+               WRITE PRINT-RECORD
+                   AFTER ADVANCING LINE-SPACEING.
            ADD LINE-SPACEING               TO LINE-COUNT.
            MOVE 1                          TO LINE-SPACEING.
            MOVE SPACE                      TO PRINT-RECORD.
+      *---------------------------------------------------------------*
+       9300-WRITE-EXCEPTION-LINE.
+      *---------------------------------------------------------------*
+           MOVE ERROR-LINE-1                TO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+      *---------------------------------------------------------------*
+       9500-WRITE-ALERT-LINE.
+      *---------------------------------------------------------------*
+           MOVE "GRPHUSA"                   TO AL-PROGRAM-ID.
+           MOVE EL-MONTH                    TO AL-ALERT-MONTH.
+           MOVE EL-DAY                      TO AL-ALERT-DAY.
+           MOVE EL-YEAR                     TO AL-ALERT-YEAR.
+           MOVE WS-CURRENT-TIME             TO AL-ALERT-TIME.
+           MOVE "GRPHUSA - GRAPH POINT OUT OF RANGE" TO AL-SUBJECT.
+           MOVE SPACE                       TO AL-BODY.
+           STRING 'STATE ' REPORT-STATE-SW
+                  ' CAUSE ' EL-CAUSE
+                  ' GRAPH POINT ' EL-GRAPH-POINT
+               DELIMITED BY SIZE INTO AL-BODY.
+           WRITE ALERT-RECORD.
+      *---------------------------------------------------------------*
+       9400-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           MOVE WS-DAY                      TO CSV-DAY.
+           MOVE WS-MONTH                    TO CSV-MONTH.
+           MOVE WS-YEAR                     TO CSV-YEAR.
+           MOVE REPORT-STATE-SW             TO CSV-STATE.
+           MOVE WS-C-GRAPH-PNT              TO CSV-CASE-PCT.
+           MOVE WS-D-GRAPH-PNT              TO CSV-DEATH-PCT.
+           MOVE CSV-LINE                    TO CSV-RECORD.
+           IF  NOT OUTPUT-PRINT-ONLY
+               WRITE CSV-RECORD.
       *---------------------------------------------------------------*
        9900-TABLE-ERROR.
       *---------------------------------------------------------------*
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '*  STATE TABLE OVERFLOW - GRPHUSA          *'.
+           DISPLAY '*  STATE CODE = ' UHR-STATE.
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY '* ABNORMAL END OF GRPHUSA                  *'.
+           DISPLAY '*-----------------------------------------*'.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-TIME            TO RL-END-TIME.
+           MOVE WS-RUN-LOG-COUNT           TO RL-RECORD-COUNT.
+           MOVE "ABEND"                    TO RL-COMPLETION-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE USA-HIST-FILE
+                 PRINT-FILE
+                 EXCEPTION-FILE
+                 CSV-FILE
+                 RUN-LOG-FILE
+                 ALERT-FILE.
+           MOVE 16                         TO RETURN-CODE.
+           GOBACK.
